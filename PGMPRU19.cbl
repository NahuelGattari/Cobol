@@ -1,532 +1,1382 @@
- ****** ***************************** Top of Data ******************************
- 000100        IDENTIFICATION DIVISION.
- 000101        PROGRAM-ID. PGMPRU19.
- 000110       *********************************************************
- 000120       *                                                        *
- 000130       *  PROGRAMA PARA SQL EMBEBIDO                            *
- 000140       *                                                        *
- 000150       **********************************************************
- 000160       *      MANTENIMIENTO DE PROGRAMA                         *
- 000170       **********************************************************
- 000180       *  FECHA      *       DETALLE        *
- 000190       **************************************
- 000191       * 09/09/2020  *    PROGRAMA CRUD     *
- 000192       *             *      DE CICS         *
- 000193       **************************************
- 000194        AUTHOR. NAHUEL GATTARI.
- 000300        DATA DIVISION.
- 000400        FILE SECTION.
- 000600        WORKING-STORAGE SECTION.
- 000700
- 000800        01 WS-MAP                 PIC X(08)       VALUE 'MAP0119'.
- 000900        01 WS-MAPSET              PIC X(08)       VALUE 'MAP0119'.
- 001000        01 WS-FROM                PIC X(08)       VALUE 'MAP0119O'.
- 001100        01 WS-LONG                PIC S9(04) COMP.
- 001200        01 WS-DATE                PIC X(10)       VALUE SPACES.
- 001300        01 WS-SEP                 PIC X           VALUE '-'.
- 001400        01 WS-ABSTIME             PIC S9(16) COMP VALUE +0.
- 001500        01 WS-RESP                PIC S9(4)  COMP.
- 001600        01 WS-FECHA               PIC X(10).
- 001700        01 WS-CURSOR              PIC S9(04) COMP VALUE ZEROES.
- 001800        01 WS-TIME                PIC X(8)        VALUE SPACES.
- 001900        01 WS-TIMESEP             PIC X           VALUE ':'.
- 002000        01 WS-NRODOC              PIC 9(11)       VALUE ZEROS.
- 002100        01 WS-SQLCODE             PIC S9(03)      VALUE ZEROS.
- 002101
- 002130
- 002140       **************************************
- 002150       *      LAYOUT MAESTRO PERSONAS       *
- 002160       *                                    *
- 002170       **************************************
- 002180
- 002190        01 WS-DATASET             PIC X(08)       VALUE 'PERSONA'.
- 002200        01 WS-LEN-DATA            PIC S9(04)      VALUE 160  COMP.
- 002300
- 002310        01 WS-RIDFLD.
- 002320           03 WS-RIDFLD-TIP       PIC X(02).
- 002330           03 WS-RIDFLD-NUM       PIC 9(11).
- 002340
- 002400        01  WS-COMMAREA.
- 002500            03  WS-COM-TIP        PIC X(02).
- 002600            03  WS-COM-NRO        PIC 9(11).
- 002700
- 002800            03 WS-TIPO-DOC        PIC X(02).
- 002900               88 WS-TIP-DOC-BOOLEANO            VALUE 'CI'
- 003000                                                       'DU'
- 003100                                                       'PA'
- 003200                                                       'PE'.
- 003300            03 WS-FLAG            PIC 9(01).
- 003400                  88 WS-INICIO                   VALUE 0.
- 003500                  88 WS-ERASE                    VALUE 5.
- 003600                  88 WS-REGISTER                 VALUE 9.
- 003700
- 004600           COPY MAP0219.
- 004700           COPY DFHBMSCA.
- 004800           COPY DFHAID.
- 004900           COPY CPPERSO.
- 004910
- 005000        LINKAGE SECTION.
- 005100
- 005200        01 DFHCOMMAREA            PIC X(16).
- 005300
- 005400        PROCEDURE DIVISION.
- 005500
- 005600        MAIN-PROGRAM.
- 005700
- 005800            PERFORM 1000-I-INICIO  THRU  1000-F-INICIO.
- 005900
- 006000            PERFORM 2000-I-PROCESO THRU  2000-F-PROCESO.
- 006100
- 006200            PERFORM 3999-I-LOOP    THRU  3999-F-LOOP.
- 006300
- 006400
- 006500       **************************************
- 006600       *                                    *
- 006700       *  CUERPO INICIO APERTURA ARCHIVOS   *
- 006800       *                                    *
- 006900       **************************************
- 007000
- 007100        1000-I-INICIO.
- 008000
- 008100       *       INITIALIZE MAP0119O
- 008200
- 008300               MOVE LENGTH OF MAP0119O TO WS-LONG
- 008400
- 008500                EXEC CICS ASKTIME
- 008600                   ABSTIME (WS-ABSTIME)
- 008700                END-EXEC.
- 008800
- 008900                EXEC CICS FORMATTIME
- 009000                   ABSTIME (WS-ABSTIME)
- 009100                   DDMMYYYY(WS-DATE) DATESEP(WS-SEP)
- 009200                   TIME (WS-TIME) TIMESEP (WS-TIMESEP)
- 009300                END-EXEC.
- 009400
- 009500       *       MOVE WS-DATE TO FECHAO.
- 009600               MOVE DFHCOMMAREA TO WS-COMMAREA.
- 009700
- 009800        1000-F-INICIO. EXIT.
- 009900
- 010000       **************************************
- 010100       *                                    *
- 010200       *  CUERPO PRINCIPAL DE PROCESOS      *
- 010300       *                                    *
- 010400       **************************************
- 010500
- 010600        2000-I-PROCESO.
- 010700
- 010800               MOVE WS-DATE TO FECHAO
- 010900
- 011000               EXEC CICS
- 011100                    RECEIVE MAP(WS-MAP)
- 011200                    MAPSET(WS-MAPSET)
- 011300                    INTO(MAP0119I)
- 011400                    RESP(WS-RESP)
- 011500               END-EXEC
- 011600
- 011700
- 011800             EVALUATE WS-RESP
- 011900             WHEN DFHRESP(NORMAL)
- 012000
- 012100               PERFORM 3300-I-KEYS  THRU 3300-F-KEYS
- 012200
- 012300
- 012400             WHEN DFHRESP(MAPFAIL)
- 012500               INITIALIZE MAP0119O
- 012600               MOVE LENGTH OF MAP0119O     TO WS-LONG
- 012700               MOVE WS-DATE                TO FECHAO
- 012800               MOVE 'DATOS INCORRECTOS'    TO MSGO
- 012900               IF EIBAID = DFHPF12
- 013000                   PERFORM 3800-I-ESC
- 013100                     THRU  3800-F-ESC
- 013200               END-IF
- 013300               EXEC CICS SEND MAP (WS-MAP)
- 013400                    MAPSET (WS-MAPSET)
- 013500                    FROM (MAP0119O)
- 013600                    LENGTH (WS-LONG)
- 013700                    ERASE
- 013800                    FREEKB
- 013900               END-EXEC
- 014000
- 014100               WHEN OTHER
- 014200                 CONTINUE
- 014300             END-EVALUATE.
- 014400
- 014500        2000-F-PROCESO. EXIT.
- 014600
- 014700        3300-I-KEYS.
- 014800            EVALUATE WS-FLAG
- 014900
- 015000            WHEN 0
- 015100
- 015200             EVALUATE EIBAID
- 015300
- 015400               WHEN DFHENTER
- 015500                   PERFORM 3350-I-ENTER
- 015600                   THRU 3350-F-ENTER
- 015700
- 015800
- 015900               WHEN DFHPF3
- 016000                   PERFORM 3500-I-CLEAN
- 016100                   THRU 3500-F-CLEAN
- 016200
- 016300
- 016400               WHEN DFHPF6
- 016500                   PERFORM 3550-I-PREGUNTA
- 016600                   THRU 3550-F-PREGUNTA
- 016700
- 016800
- 016900               WHEN DFHPF7
- 017000                    PERFORM 3650-I-PREGUNTO
- 017100                    THRU 3650-F-PREGUNTO
- 017200
- 017300
- 017400               WHEN DFHPF12
- 017500                   PERFORM 3800-I-ESC
- 017600                   THRU 3800-F-ESC
- 017700
- 017800               WHEN OTHER
- 017900
- 018000                   MOVE 'SE PULSO UNA TECLA INCORRECTA.' TO MSGO
- 018100                   MOVE WS-DATE TO FECHAO
- 018200
- 018300                        EXEC CICS SEND MAP (WS-MAP)
- 018400                          MAPSET (WS-MAPSET)
- 018500                          FROM (MAP0119O)
- 018600                          LENGTH (WS-LONG)
- 018700                          ERASE
- 018800                          FREEKB
- 018900                        END-EXEC
- 019000
- 019100             END-EVALUATE
- 019200
- 019300            WHEN 5
- 019400
- 019500               PERFORM 3600-I-ERASE
- 019600               THRU 3600-F-ERASE
- 019700
- 019800            WHEN 9
- 019900
- 020000               PERFORM 3700-I-REGISTER
- 020100               THRU 3700-F-REGISTER
- 020200
- 020300            END-EVALUATE.
- 020400
- 020500        3300-F-KEYS. EXIT.
- 020600
- 020700        3350-I-ENTER.
- 020800
- 020900                MOVE TIPDOCI TO WS-TIPO-DOC.
- 021000
- 021100                IF WS-TIP-DOC-BOOLEANO
- 021200                   IF NRODOCI IS NUMERIC
- 021300
- 021400                        PERFORM 3400-I-INICIAR
- 021500                           THRU 3400-F-INICIAR
- 021600                   ELSE
- 021700                       MOVE 'ERROR AL INGRESAR NRO DE DOCUMENTO.' TO MSGO
- 021800                       MOVE WS-DATE TO FECHAO
- 021900                        EXEC CICS SEND MAP (WS-MAP)
- 022000                          MAPSET (WS-MAPSET)
- 022100                          FROM (MAP0119O)
- 022200                          LENGTH (WS-LONG)
- 022300                          ERASE
- 022400                          FREEKB
- 022500                        END-EXEC
- 022600                ELSE
- 022700                   MOVE 'INGRESE LOS DATOS' TO MSGO
- 022800                   MOVE WS-DATE TO FECHAO
- 022900                   EXEC CICS SEND MAP (WS-MAP)
- 023000                          MAPSET (WS-MAPSET)
- 023100                          FROM (MAP0119O)
- 023200                          LENGTH (WS-LONG)
- 023300                          ERASE
- 023400                          FREEKB
- 023500                   END-EXEC
- 023600                END-IF.
- 023700
- 023800        3350-F-ENTER. EXIT.
- 023900
- 024000        3400-I-INICIAR.
- 024100
- 024110            MOVE TIPDOCI  TO WS-RIDFLD-TIP.
- 024120            MOVE NRODOCI  TO WS-RIDFLD-NUM.
- 024130
- 024140            EXEC CICS
- 024150                 READ DATASET (WS-DATASET)
- 024160                 RIDFLD (WS-RIDFLD)
- 024170                 INTO   (REG-PERSONA)
- 024180                 LENGTH (WS-LEN-DATA)
- 024190                 EQUAL
- 024191                 RESP   (WS-RESP)
- 024192            END-EXEC.
- 024193
- 024194            EVALUATE WS-RESP
- 024195                WHEN DFHRESP(NORMAL)
- 024196                     MOVE PER-CLI-NRO   TO NROCLIO
- 024197                     MOVE PER-NOMAPE    TO NOMAPEO
- 024198                     MOVE PER-DIRECCION TO DIRECO
- 024199                     MOVE PER-EMAIL     TO EMAILO
- 024200                     MOVE PER-TELEFONO  TO TELO
- 024201                     MOVE 'CLIENTE ENCONTRADO'    TO MSGO
- 024202                     MOVE LENGTH OF MAP0119O      TO WS-LONG
- 024203                WHEN DFHRESP(NOTFND)
- 024204                     INITIALIZE MAP0119O
- 024205                     MOVE 'CLIENTE NO ENCONTRADO' TO MSGO
- 024206                WHEN OTHER
- 024207                     MOVE 'ERROR AL LEER ' TO MSGO
- 024208            END-EVALUATE.
- 024209
- 024210                     MOVE WS-DATE       TO FECHAO.
- 026000
- 026300                     EXEC CICS SEND MAP (WS-MAP)
- 026400                          MAPSET (WS-MAPSET)
- 026500                          FROM (MAP0119O)
- 026600                          LENGTH(WS-LONG)
- 026700                          ERASE
- 026800                          FREEKB
- 026900                     END-EXEC.
- 027000
- 027100        3400-F-INICIAR. EXIT.
- 027200
- 027300
- 027400        3500-I-CLEAN.
- 027500
- 027600               INITIALIZE MAP0119O.
- 027700       *       MOVE LENGTH OF MAP0119O TO WS-LONG
- 027800               MOVE WS-DATE TO FECHAO
- 027900
- 028000            EXEC CICS SEND MAP (WS-MAP)
- 028100                  MAPSET (WS-MAPSET)
- 028200                  FROM (MAP0119O)
- 028300                  LENGTH (WS-LONG)
- 028400                  ERASE
- 028500            END-EXEC.
- 028600
- 028700        3500-F-CLEAN. EXIT.
- 028800
- 028900        3550-I-PREGUNTA.
- 029000
- 029100            MOVE WS-DATE TO FECHAO
- 029200
- 029300            MOVE 'INGRESE S PARA ELIMINAR, N PARA CANCELAR. PULSE F6'
- 029400                   TO MSGO
- 029500            MOVE PER-TIP-DOC   TO WS-COM-TIP
- 029600            MOVE PER-NRO-DOC   TO WS-COM-NRO
- 029700
- 029800            MOVE '_'           TO CAMPO
- 029900            MOVE -1            TO CAMPL
- 030000            MOVE DFHBMUNP      TO CAMPA
- 030100            MOVE DFHBMPRO      TO NRODOCA
- 030200            MOVE DFHBMPRO      TO TIPDOCA
- 030300
- 030400            SET WS-ERASE TO TRUE
- 030500
- 030600            EXEC CICS SEND MAP (WS-MAP)
- 030700                  MAPSET (WS-MAPSET)
- 030800                  FROM (MAP0119O)
- 030900                  LENGTH (WS-LONG)
- 031000                  CURSOR
- 031100                  ERASE
- 031200            END-EXEC.
- 031300
- 031400        3550-F-PREGUNTA. EXIT.
- 031500
- 031600        3600-I-ERASE.
- 031700
- 031800              IF CAMPI = 'N'
- 031900
- 032000                MOVE 'EL REGISTRO NO FUE ELMINADO. PULSE PF3' TO MSGO
- 032100
- 032110               ELSE IF CAMPI = 'S'
- 032120       *       WS-RIDFLD-TIP WS-RIDFLD-NUM
- 032130                 MOVE    WS-COM-TIP  TO TIPDOCO
- 032140                                        WS-RIDFLD-TIP
- 032150
- 032160                 MOVE    WS-COM-NRO  TO NRODOCO
- 032170                                        WS-RIDFLD-NUM
- 032180
- 032190                 EXEC CICS DELETE DATASET (WS-DATASET)
- 032191                   RIDFLD (WS-RIDFLD)
- 032192                   RESP   (WS-RESP)
- 032193                 END-EXEC
- 032194
- 032195                EVALUATE WS-RESP
- 032196                 WHEN DFHRESP(NORMAL)
- 032197                  MOVE 'EL REGISTRO SE ELIMINO EXITOSAMENTE,PULSE PF3'
- 032198                          TO MSGO
- 032199                 WHEN DFHRESP(NOTFND)
- 032200                  MOVE 'ERROR AL BORRAR EL REGISTRO, PULSE PF3 ' TO MSGO
- 032201
- 032202                 WHEN OTHER
- 032203                  MOVE 'ERROR EN EL ARCHIVO' TO MSGO
- 032204                 END-EVALUATE
- 032205               ELSE
- 032206               MOVE 'ERROR, INGRESE UNICAMENTE  S / N, PULSE PF6' TO MSGO
- 032207
- 032208               END-IF
- 032209              END-IF
- 032210
- 032211             SET WS-INICIO TO TRUE
- 035500
- 035600             EXEC CICS SEND MAP (WS-MAP)
- 035700                  MAPSET (WS-MAPSET)
- 035800                  FROM (MAP0119O)
- 035900                  LENGTH (WS-LONG)
- 036000                  ERASE
- 036100                  FREEKB
- 036200             END-EXEC.
- 036300
- 036400        3600-F-ERASE. EXIT.
- 036500
- 036600        3650-I-PREGUNTO.
- 036700
- 036800            MOVE WS-DATE TO FECHAO
- 036900
- 037000            MOVE
- 037100            'INGRESE LOS DATOS, S PARA ALTA O N PARA CANCELAR. PULSE PF7'
- 037200            TO MSGO
- 037300
- 037400            PERFORM 3900-I-DESPROTEGER
- 037500               THRU 3900-F-DESPROTEGER
- 037600
- 037700            MOVE '_'           TO CAMPO
- 037800            MOVE DFHBMUNP      TO CAMPA
- 037900
- 038000            SET WS-REGISTER TO TRUE
- 038100
- 038200            EXEC CICS SEND MAP (WS-MAP)
- 038300                  MAPSET (WS-MAPSET)
- 038400                  FROM (MAP0119O)
- 038500                  LENGTH (WS-LONG)
- 038600                  ERASE
- 038700            END-EXEC.
- 038800
- 038900        3650-F-PREGUNTO. EXIT.
- 039000
- 039100        3700-I-REGISTER.
- 039200
- 039300            IF CAMPI = 'N'
- 039400
- 039500             MOVE 'SE CANCELO EL ALTA DEL REGISTRO. PULSE PF3' TO MSGO
- 039600
- 039700            ELSE IF CAMPI = 'S'
- 039800
- 039900            PERFORM 3750-I-VALIDACION
- 040000               THRU 3750-F-VALIDACION
- 040100
- 040110             EXEC CICS
- 040120               WRITE DATASET(WS-DATASET)
- 040130               RIDFLD (WS-RIDFLD)
- 040140               FROM   (REG-PERSONA)
- 040150               LENGTH (WS-LEN-DATA)
- 040160               RESP   (WS-RESP)
- 040170             END-EXEC
- 040180
- 040190              EVALUATE WS-RESP
- 040191
- 040192               WHEN DFHRESP(NORMAL)
- 040193                 MOVE 'EL REGISTRO FUE CREADO EXITOSAMENTE. PULSE PF3'
- 040194                     TO MSGO
- 040195               WHEN DFHRESP(DUPREC)
- 040196                 MOVE 'REGISTRO DUPLICADO, PULSE PF3 ' TO MSGO
- 040197               WHEN OTHER
- 040198                 MOVE 'ERROR EN EL ARCHIVO, PULSE PF7' TO MSGO
- 040199              END-EVALUATE
- 040200            ELSE
- 040210             MOVE 'ERROR, INGRESE UNICAMENTE  S / N, PULSE PF7' TO MSGO
- 040220             END-IF
- 040230            END-IF
- 042500
- 042600            SET WS-INICIO TO TRUE
- 042700
- 042800            EXEC CICS SEND MAP (WS-MAP)
- 042900                  MAPSET (WS-MAPSET)
- 043000                  FROM (MAP0119O)
- 043100                  LENGTH (WS-LONG)
- 043200                  ERASE
- 043300            END-EXEC.
- 043400
- 043500        3700-F-REGISTER. EXIT.
- 043600
- 043700
- 043800
- 043900               MOVE NROCLII     TO PER-CLI-NRO
- 044000               MOVE TELI        TO PER-TELEFONO
- 044100               MOVE EMAILI      TO PER-EMAIL
- 044200               MOVE DIRECI      TO PER-DIRECCION
- 044300               MOVE NOMAPEI     TO PER-NOMAPE
- 044400               MOVE TIPDOCI     TO PER-TIP-DOC
- 044500               MOVE NRODOCI     TO PER-NRO-DOC
- 044600               MOVE WS-AAAAMMDD TO PER-CLI-AAAAMMDD
- 044700               MOVE SPACES      TO PER-LOCALIDAD
- 044800               MOVE SPACES      TO PER-SEXO
- 044900
- 045000            IF PER-CLI-NRO NOT NUMERIC
- 045100               MOVE 'EL NUMERO DE CLIENTE ES INVALIDO.' TO MSGO
- 045200            END-IF
- 045300
- 045400            IF PER-TELEFONO NOT NUMERIC
- 045500               MOVE 'EL NUMERO DE TELEFONO ES INVALIDO.' TO MSGO
- 045600            END-IF
- 045700
- 045800            IF PER-EMAIL EQUAL SPACES
- 045900               MOVE 'LA DIRECCION DE EMAIL ES INVALIDA.' TO MSGO
- 046000            END-IF
- 046100
- 046200            IF PER-DIRECCION EQUAL SPACES
- 046300               MOVE 'LA DIRECCION ES INVALIDA.' TO MSGO
- 046400            END-IF
- 046500
- 046600            IF PER-NOMAPE  EQUAL SPACES
- 046700               MOVE 'EL NOMBRE Y APELLIDO ES INVALIDO.' TO MSGO
- 046800            END-IF
- 046900
- 047000            IF NOT WS-TIP-DOC-BOOLEANO
- 047100               MOVE 'EL TIPO DE DOCUMENTO ES INVALIDO.' TO MSGO
- 047200            END-IF
- 047300
- 047400            IF PER-NRO-DOC NOT NUMERIC
- 047500               MOVE 'EL NUMERO DE DOCUMENTO ES INVALIDO.' TO MSGO
- 047600            END-IF
- 047700
- 047800            EXEC CICS SEND MAP (WS-MAP)
- 047900                  MAPSET (WS-MAPSET)
- 048000                  FROM (MAP0119O)
- 048100                  LENGTH (WS-LONG)
- 048200                  ERASE
- 048300            END-EXEC.
- 048400
- 048500        3750-F-VALIDACION. EXIT.
- 048600
- 048700        3800-I-ESC.
- 048800
- 048900             EXEC CICS
- 049000                SEND CONTROL ERASE
- 049100             END-EXEC
- 049200
- 049300             EXEC CICS
- 049400                RETURN
- 049500             END-EXEC.
- 049600
- 049700        3800-F-ESC. EXIT.
- 049800
- 049900        3900-I-DESPROTEGER.
- 050000
- 050100            MOVE DFHBMUNN                        TO NROCLIA.
- 050200            MOVE DFHBMUNP                        TO NOMAPEA.
- 050300            MOVE DFHBMUNP                        TO DIRECA.
- 050400            MOVE DFHBMUNP                        TO EMAILA.
- 050500            MOVE DFHBMUNN                        TO TELA.
- 050600
- 050610        3900-F-DESPROTEGER. EXIT.
- 050620
- 050695        3999-I-LOOP.
- 050696            EXEC CICS
- 050697                 RETURN TRANSID('T219')
- 050698                 COMMAREA (WS-COMMAREA)
- 050699            END-EXEC.
- 050700
- 050800        3999-F-LOOP. EXIT.
- 050900
- ****** **************************** Bottom of Data ****************************
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000101 PROGRAM-ID. PGMPRU19.
+000110*********************************************************
+000120*                                                        *
+000130*  PROGRAMA PARA SQL EMBEBIDO                            *
+000140*                                                        *
+000150**********************************************************
+000160*      MANTENIMIENTO DE PROGRAMA                         *
+000170**********************************************************
+000180*  FECHA      *       DETALLE        *
+000190**************************************
+000191* 09/09/2020  *    PROGRAMA CRUD     *
+000192*             *      DE CICS         *
+000193**************************************
+000194 AUTHOR. NAHUEL GATTARI.
+000300 DATA DIVISION.
+000400 FILE SECTION.
+000600 WORKING-STORAGE SECTION.
+000700
+000800 01 WS-MAP                 PIC X(08)       VALUE 'MAP0119'.
+000900 01 WS-MAPSET              PIC X(08)       VALUE 'MAP0119'.
+001000 01 WS-FROM                PIC X(08)       VALUE 'MAP0119O'.
+001100 01 WS-LONG                PIC S9(04) COMP.
+001200 01 WS-DATE                PIC X(10)       VALUE SPACES.
+001300 01 WS-SEP                 PIC X           VALUE '-'.
+001400 01 WS-ABSTIME             PIC S9(16) COMP VALUE +0.
+001500 01 WS-RESP                PIC S9(4)  COMP.
+001600 01 WS-FECHA               PIC X(10).
+001700 01 WS-CURSOR              PIC S9(04) COMP VALUE ZEROES.
+001800 01 WS-TIME                PIC X(8)        VALUE SPACES.
+001900 01 WS-TIMESEP             PIC X           VALUE ':'.
+002000 01 WS-NRODOC              PIC 9(11)       VALUE ZEROS.
+002050 01 WS-AAAAMMDD            PIC 9(08)       VALUE ZEROS.
+002100 01 WS-SQLCODE             PIC S9(03)      VALUE ZEROS.
+002110 01 WS-ARROBA-CONT         PIC 9(02)       VALUE ZEROS.
+002111 01 WS-EMAIL-USUARIO       PIC X(30)       VALUE SPACES.
+002112 01 WS-EMAIL-DOMINIO       PIC X(30)       VALUE SPACES.
+002113 01 WS-DOC-MIN             PIC 9(02)       VALUE ZEROS.
+002114 01 WS-DOC-MAX             PIC 9(02)       VALUE ZEROS.
+002115 01 WS-DOC-CEROS           PIC 9(02)       VALUE ZEROS.
+002116 01 WS-DOC-DIGITOS         PIC 9(02)       VALUE ZEROS.
+002117 01 WS-NRO-DOC-ALFA        PIC X(11)       VALUE SPACES.
+002101
+002120**************************************
+002121*      SWITCH DE VALIDACION DE ALTA  *
+002122*      Y MODIFICACION DE PERSONA     *
+002123**************************************
+002124 01 WS-SW-VALIDO            PIC X           VALUE 'S'.
+002125    88 WS-DATOS-VALIDOS                     VALUE 'S'.
+002126    88 WS-DATOS-INVALIDOS                   VALUE 'N'.
+002130
+002140**************************************
+002150*      LAYOUT MAESTRO PERSONAS       *
+002160*                                    *
+002170**************************************
+002180
+002190 01 WS-DATASET             PIC X(08)       VALUE 'PERSONA'.
+002200 01 WS-LEN-DATA            PIC S9(04)      VALUE 160  COMP.
+002205 01 WS-DATASET-ALT         PIC X(08)       VALUE 'PERSCLI'.
+002210 01 WS-AUDIT-DATASET       PIC X(08)       VALUE 'AUDIT19'.
+002220 01 WS-LEN-AUDIT           PIC S9(04)      VALUE 302  COMP.
+002230 01 WS-AUD-OPER            PIC X(13)       VALUE SPACES.
+002300
+002310 01 WS-RIDFLD.
+002320    03 WS-RIDFLD-TIP       PIC X(02).
+002330    03 WS-RIDFLD-NUM       PIC 9(11).
+002335 01 WS-RIDFLD-CLI          PIC 9(03).
+002340
+002400 01  WS-COMMAREA.
+002500     03  WS-COM-TIP        PIC X(02).
+002600     03  WS-COM-NRO        PIC 9(11).
+002700
+002800     03 WS-TIPO-DOC        PIC X(02).
+002900        88 WS-TIP-DOC-BOOLEANO            VALUE 'CI'
+003000                                                'DU'
+003100                                                'PA'
+003200                                                'PE'.
+003300     03 WS-FLAG            PIC 9(01).
+003400           88 WS-INICIO                   VALUE 0.
+003450           88 WS-BROWSE                   VALUE 3.
+003500           88 WS-ERASE                    VALUE 5.
+003550           88 WS-MODIFY                   VALUE 7.
+003600           88 WS-REGISTER                 VALUE 9.
+003700
+004600    COPY MAP0219.
+004700    COPY DFHBMSCA.
+004800    COPY DFHAID.
+004900    COPY CPPERSO.
+004901    COPY CPPERSO
+004902       REPLACING REG-PERSONA      BY REG-PERSONA-CHK
+004903                 PER-TIP-DOC      BY CHK-TIP-DOC
+004904                 PER-NRO-DOC      BY CHK-NRO-DOC
+004905                 PER-CLI-NRO      BY CHK-CLI-NRO
+004906                 PER-NOMAPE       BY CHK-NOMAPE
+004907                 PER-DIRECCION    BY CHK-DIRECCION
+004908                 PER-EMAIL        BY CHK-EMAIL
+004909                 PER-TELEFONO     BY CHK-TELEFONO
+004910                 PER-CLI-AAAAMMDD BY CHK-CLI-AAAAMMDD
+004911                 PER-LOCALIDAD    BY CHK-LOCALIDAD
+004912                 PER-SEXO         BY CHK-SEXO.
+004913    COPY CPAUDIT.
+004914
+004915**************************************
+004916*      IMAGEN ANTERIOR A LA           *
+004917*      MODIFICACION (AUDITORIA)       *
+004918**************************************
+004919
+004920 01 WS-ANTES.
+004921    03 WS-ANT-NOMAPE         PIC X(30)       VALUE SPACES.
+004922    03 WS-ANT-DIRECCION      PIC X(30)       VALUE SPACES.
+004923    03 WS-ANT-EMAIL          PIC X(30)       VALUE SPACES.
+004924    03 WS-ANT-TELEFONO       PIC 9(10)       VALUE ZEROS.
+004925    03 WS-ANT-LOCALIDAD      PIC X(20)       VALUE SPACES.
+004926    03 WS-ANT-SEXO           PIC X(01)       VALUE SPACES.
+004910
+004911**************************************
+004912*      AREA DE COMUNICACION DB2       *
+004913**************************************
+004914
+004915    EXEC SQL
+004916      INCLUDE SQLCA
+004917    END-EXEC.
+004918
+004919    EXEC SQL
+004920      INCLUDE TBCLI
+004921    END-EXEC.
+004910
+005000 LINKAGE SECTION.
+005100
+005200 01 DFHCOMMAREA            PIC X(16).
+005300
+005400 PROCEDURE DIVISION.
+005500
+005600 MAIN-PROGRAM.
+005700
+005800     PERFORM 1000-I-INICIO  THRU  1000-F-INICIO.
+005900
+006000     PERFORM 2000-I-PROCESO THRU  2000-F-PROCESO.
+006100
+006200     PERFORM 3999-I-LOOP    THRU  3999-F-LOOP.
+006300
+006400
+006500**************************************
+006600*                                    *
+006700*  CUERPO INICIO APERTURA ARCHIVOS   *
+006800*                                    *
+006900**************************************
+007000
+007100 1000-I-INICIO.
+007200
+007300*       RECUPERACION DE ABEND (QUEDA ACTIVO TODA LA TAREA)
+007400
+007500         EXEC CICS
+007600              HANDLE ABEND
+007700              LABEL (9000-I-ABEND)
+007800         END-EXEC.
+008000
+008100*       INITIALIZE MAP0119O
+008200
+008300        MOVE LENGTH OF MAP0119O TO WS-LONG
+008400
+008500         EXEC CICS ASKTIME
+008600            ABSTIME (WS-ABSTIME)
+008700         END-EXEC.
+008800
+008900         EXEC CICS FORMATTIME
+009000            ABSTIME (WS-ABSTIME)
+009100            DDMMYYYY(WS-DATE) DATESEP(WS-SEP)
+009150            YYYYMMDD(WS-AAAAMMDD)
+009200            TIME (WS-TIME) TIMESEP (WS-TIMESEP)
+009300         END-EXEC.
+009400
+009500*       MOVE WS-DATE TO FECHAO.
+009600        MOVE DFHCOMMAREA TO WS-COMMAREA.
+009700
+009800 1000-F-INICIO. EXIT.
+009900
+010000**************************************
+010100*                                    *
+010200*  CUERPO PRINCIPAL DE PROCESOS      *
+010300*                                    *
+010400**************************************
+010500
+010600 2000-I-PROCESO.
+010700
+010800        MOVE WS-DATE TO FECHAO
+010900
+011000        EXEC CICS
+011100             RECEIVE MAP(WS-MAP)
+011200             MAPSET(WS-MAPSET)
+011300             INTO(MAP0119I)
+011400             RESP(WS-RESP)
+011500        END-EXEC
+011600
+011700
+011800      EVALUATE WS-RESP
+011900      WHEN DFHRESP(NORMAL)
+012000
+012100        PERFORM 3300-I-KEYS  THRU 3300-F-KEYS
+012200
+012300
+012400      WHEN DFHRESP(MAPFAIL)
+012500        INITIALIZE MAP0119O
+012600        MOVE LENGTH OF MAP0119O     TO WS-LONG
+012700        MOVE WS-DATE                TO FECHAO
+012800        MOVE 'DATOS INCORRECTOS'    TO MSGO
+012900        IF EIBAID = DFHPF12
+013000            PERFORM 3800-I-ESC
+013100              THRU  3800-F-ESC
+013200        END-IF
+013300        EXEC CICS SEND MAP (WS-MAP)
+013400             MAPSET (WS-MAPSET)
+013500             FROM (MAP0119O)
+013600             LENGTH (WS-LONG)
+013700             ERASE
+013800             FREEKB
+013900        END-EXEC
+014000
+014100        WHEN OTHER
+014110          INITIALIZE MAP0119O
+014120          MOVE LENGTH OF MAP0119O     TO WS-LONG
+014130          MOVE WS-DATE                TO FECHAO
+014140          MOVE 'ERROR DE COMUNICACION. REINTENTE.' TO MSGO
+014150          EXEC CICS SEND MAP (WS-MAP)
+014160               MAPSET (WS-MAPSET)
+014170               FROM (MAP0119O)
+014180               LENGTH (WS-LONG)
+014190               ERASE
+014195               FREEKB
+014198          END-EXEC
+014300      END-EVALUATE.
+014400
+014500 2000-F-PROCESO. EXIT.
+014600
+014700 3300-I-KEYS.
+014800     EVALUATE WS-FLAG
+014900
+015000     WHEN 0
+015100
+015200      EVALUATE EIBAID
+015300
+015400        WHEN DFHENTER
+015500            PERFORM 3350-I-ENTER
+015600            THRU 3350-F-ENTER
+015700
+015800
+015900        WHEN DFHPF3
+016000            PERFORM 3360-I-MODIF-INICIAR
+016100            THRU 3360-F-MODIF-INICIAR
+016150
+016160        WHEN DFHPF4
+016170            PERFORM 3500-I-CLEAN
+016180            THRU 3500-F-CLEAN
+016200
+016300
+016400        WHEN DFHPF6
+016500            PERFORM 3550-I-PREGUNTA
+016600            THRU 3550-F-PREGUNTA
+016700
+016800
+016900        WHEN DFHPF7
+017000             PERFORM 3650-I-PREGUNTO
+017100             THRU 3650-F-PREGUNTO
+017200
+017210        WHEN DFHPF8
+017220            PERFORM 3450-I-BROWSE-INICIAR
+017230            THRU 3450-F-BROWSE-INICIAR
+017240
+017300
+017400        WHEN DFHPF12
+017500            PERFORM 3800-I-ESC
+017600            THRU 3800-F-ESC
+017700
+017800        WHEN OTHER
+017900
+018000            MOVE 'SE PULSO UNA TECLA INCORRECTA.' TO MSGO
+018100            MOVE WS-DATE TO FECHAO
+018200
+018300                 EXEC CICS SEND MAP (WS-MAP)
+018400                   MAPSET (WS-MAPSET)
+018500                   FROM (MAP0119O)
+018600                   LENGTH (WS-LONG)
+018700                   ERASE
+018800                   FREEKB
+018900                 END-EXEC
+019000
+019100      END-EVALUATE
+019200
+019300     WHEN 5
+019400
+019500        PERFORM 3600-I-ERASE
+019600        THRU 3600-F-ERASE
+019700
+019650     WHEN 7
+019660
+019670        PERFORM 3720-I-MODIFICAR
+019680        THRU 3720-F-MODIFICAR
+019690
+019710     WHEN 3
+019720
+019730      EVALUATE EIBAID
+019740
+019750        WHEN DFHPF8
+019760            PERFORM 3480-I-BROWSE-SIGUIENTE
+019770            THRU 3480-F-BROWSE-SIGUIENTE
+019780
+019790        WHEN DFHPF12
+019800            PERFORM 3490-I-BROWSE-FIN
+019810            THRU 3490-F-BROWSE-FIN
+019820
+019830        WHEN OTHER
+019840
+019850            MOVE 'SE PULSO UNA TECLA INCORRECTA.' TO MSGO
+019860            MOVE WS-DATE TO FECHAO
+019870
+019880                 EXEC CICS SEND MAP (WS-MAP)
+019890                   MAPSET (WS-MAPSET)
+019900                   FROM (MAP0119O)
+019910                   LENGTH (WS-LONG)
+019920                   ERASE
+019930                   FREEKB
+019940                 END-EXEC
+019950
+019960      END-EVALUATE
+019970
+019800     WHEN 9
+019900
+020000        PERFORM 3700-I-REGISTER
+020100        THRU 3700-F-REGISTER
+020200
+020300     END-EVALUATE.
+020400
+020500 3300-F-KEYS. EXIT.
+020600
+020700 3350-I-ENTER.
+020800
+020900         MOVE TIPDOCI TO WS-TIPO-DOC.
+021000
+021100         IF WS-TIP-DOC-BOOLEANO
+021200            IF NRODOCI IS NUMERIC
+021300
+021400                 PERFORM 3400-I-INICIAR
+021500                    THRU 3400-F-INICIAR
+021600            ELSE
+021700                MOVE 'ERROR AL INGRESAR NRO DE DOCUMENTO.' TO MSGO
+021800                MOVE WS-DATE TO FECHAO
+021900                 EXEC CICS SEND MAP (WS-MAP)
+022000                   MAPSET (WS-MAPSET)
+022100                   FROM (MAP0119O)
+022200                   LENGTH (WS-LONG)
+022300                   ERASE
+022400                   FREEKB
+022500                 END-EXEC
+022600         ELSE
+022700            MOVE 'INGRESE LOS DATOS' TO MSGO
+022800            MOVE WS-DATE TO FECHAO
+022900            EXEC CICS SEND MAP (WS-MAP)
+023000                   MAPSET (WS-MAPSET)
+023100                   FROM (MAP0119O)
+023200                   LENGTH (WS-LONG)
+023300                   ERASE
+023400                   FREEKB
+023500            END-EXEC
+023600         END-IF.
+023700
+023800 3350-F-ENTER. EXIT.
+023900
+023910**************************************
+023920*                                    *
+023930*  INICIO DE LA MODIFICACION (PF3)   *
+023940*                                    *
+023950**************************************
+023960
+023970 3360-I-MODIF-INICIAR.
+023971
+023980     MOVE TIPDOCI TO WS-TIPO-DOC.
+023981
+023990     IF WS-TIP-DOC-BOOLEANO
+024010        IF NRODOCI IS NUMERIC
+024011
+024020            PERFORM 3370-I-MODIF-LEER
+024030               THRU 3370-F-MODIF-LEER
+024040        ELSE
+024050            MOVE 'ERROR AL INGRESAR NRO DE DOCUMENTO.' TO MSGO
+024060            MOVE WS-DATE TO FECHAO
+024070            EXEC CICS SEND MAP (WS-MAP)
+024080                   MAPSET (WS-MAPSET)
+024090                   FROM (MAP0119O)
+024095                   LENGTH (WS-LONG)
+024096                   ERASE
+024097                   FREEKB
+024098            END-EXEC
+024099         END-IF
+024991     ELSE
+024992        MOVE 'INGRESE LOS DATOS' TO MSGO
+024993        MOVE WS-DATE TO FECHAO
+024994        EXEC CICS SEND MAP (WS-MAP)
+024995               MAPSET (WS-MAPSET)
+024996               FROM (MAP0119O)
+024997               LENGTH (WS-LONG)
+024998               ERASE
+024999               FREEKB
+024901        END-EXEC
+024902     END-IF.
+024903
+024903 3360-F-MODIF-INICIAR. EXIT.
+024904
+024904 3370-I-MODIF-LEER.
+024905
+024905     MOVE TIPDOCI  TO WS-RIDFLD-TIP.
+024906     MOVE NRODOCI  TO WS-RIDFLD-NUM.
+024907
+024907     EXEC CICS
+024908          READ DATASET (WS-DATASET)
+024909          RIDFLD (WS-RIDFLD)
+024910          INTO   (REG-PERSONA)
+024911          LENGTH (WS-LEN-DATA)
+024912          EQUAL
+024913          RESP   (WS-RESP)
+024914     END-EXEC.
+024915
+024915     EVALUATE WS-RESP
+024916         WHEN DFHRESP(NORMAL)
+024917              MOVE PER-CLI-NRO   TO NROCLIO
+024918              MOVE PER-NOMAPE    TO NOMAPEO
+024919              MOVE PER-DIRECCION TO DIRECO
+024920              MOVE PER-EMAIL     TO EMAILO
+024921              MOVE PER-TELEFONO  TO TELO
+024925              MOVE PER-LOCALIDAD TO LOCALO
+024926              MOVE PER-SEXO      TO SEXOO
+024922              MOVE WS-RIDFLD-TIP TO WS-COM-TIP
+024923              MOVE WS-RIDFLD-NUM TO WS-COM-NRO
+024924              PERFORM 3900-I-DESPROTEGER
+024925                 THRU 3900-F-DESPROTEGER
+024926              MOVE DFHBMPRO      TO TIPDOCA
+024927              MOVE DFHBMPRO      TO NRODOCA
+024928              MOVE '_'           TO CAMPO
+024929              MOVE DFHBMUNP      TO CAMPA
+024930              MOVE
+024931      'MODIFIQUE LOS DATOS, S PARA CONFIRMAR O N PARA CANCELAR.'
+024932                                 TO MSGO
+024933              SET WS-MODIFY TO TRUE
+024934         WHEN DFHRESP(NOTFND)
+024935              INITIALIZE MAP0119O
+024936              MOVE 'CLIENTE NO ENCONTRADO' TO MSGO
+024937         WHEN OTHER
+024938              MOVE 'ERROR AL LEER ' TO MSGO
+024939     END-EVALUATE.
+024940
+024940              MOVE WS-DATE       TO FECHAO.
+024941
+024950              EXEC CICS SEND MAP (WS-MAP)
+024960                   MAPSET (WS-MAPSET)
+024970                   FROM (MAP0119O)
+024980                   LENGTH(WS-LONG)
+024985                   ERASE
+024987                   FREEKB
+024990              END-EXEC.
+024991
+024995 3370-F-MODIF-LEER. EXIT.
+024996
+024000 3400-I-INICIAR.
+024100
+024110     MOVE TIPDOCI  TO WS-RIDFLD-TIP.
+024120     MOVE NRODOCI  TO WS-RIDFLD-NUM.
+024130
+024140     EXEC CICS
+024150          READ DATASET (WS-DATASET)
+024160          RIDFLD (WS-RIDFLD)
+024170          INTO   (REG-PERSONA)
+024180          LENGTH (WS-LEN-DATA)
+024190          EQUAL
+024191          RESP   (WS-RESP)
+024192     END-EXEC.
+024193
+024194     EVALUATE WS-RESP
+024195         WHEN DFHRESP(NORMAL)
+024196              MOVE PER-CLI-NRO   TO NROCLIO
+024197              MOVE PER-NOMAPE    TO NOMAPEO
+024198              MOVE PER-DIRECCION TO DIRECO
+024199              MOVE PER-EMAIL     TO EMAILO
+024200              MOVE PER-TELEFONO  TO TELO
+024193              MOVE PER-LOCALIDAD TO LOCALO
+024194              MOVE PER-SEXO      TO SEXOO
+024201              MOVE 'CLIENTE ENCONTRADO'    TO MSGO
+024202              MOVE LENGTH OF MAP0119O      TO WS-LONG
+024203         WHEN DFHRESP(NOTFND)
+024204              INITIALIZE MAP0119O
+024205              MOVE 'CLIENTE NO ENCONTRADO' TO MSGO
+024206         WHEN OTHER
+024207              MOVE 'ERROR AL LEER ' TO MSGO
+024208     END-EVALUATE.
+024209
+024210              MOVE WS-DATE       TO FECHAO.
+026000
+026300              EXEC CICS SEND MAP (WS-MAP)
+026400                   MAPSET (WS-MAPSET)
+026500                   FROM (MAP0119O)
+026600                   LENGTH(WS-LONG)
+026700                   ERASE
+026800                   FREEKB
+026900              END-EXEC.
+027000
+027100 3400-F-INICIAR. EXIT.
+027200
+027300
+027400 3500-I-CLEAN.
+027500
+027600        INITIALIZE MAP0119O.
+027700*       MOVE LENGTH OF MAP0119O TO WS-LONG
+027800        MOVE WS-DATE TO FECHAO
+027900
+028000     EXEC CICS SEND MAP (WS-MAP)
+028100           MAPSET (WS-MAPSET)
+028200           FROM (MAP0119O)
+028300           LENGTH (WS-LONG)
+028400           ERASE
+028500     END-EXEC.
+028600
+028700 3500-F-CLEAN. EXIT.
+028800
+028900 3550-I-PREGUNTA.
+029000
+029100     MOVE WS-DATE TO FECHAO
+029200
+029300     MOVE 'INGRESE S PARA ELIMINAR, N PARA CANCELAR. PULSE F6'
+029400            TO MSGO
+029500     MOVE PER-TIP-DOC   TO WS-COM-TIP
+029600     MOVE PER-NRO-DOC   TO WS-COM-NRO
+029700
+029800     MOVE '_'           TO CAMPO
+029900     MOVE -1            TO CAMPL
+030000     MOVE DFHBMUNP      TO CAMPA
+030100     MOVE DFHBMPRO      TO NRODOCA
+030200     MOVE DFHBMPRO      TO TIPDOCA
+030300
+030400     SET WS-ERASE TO TRUE
+030500
+030600     EXEC CICS SEND MAP (WS-MAP)
+030700           MAPSET (WS-MAPSET)
+030800           FROM (MAP0119O)
+030900           LENGTH (WS-LONG)
+031000           CURSOR
+031100           ERASE
+031200     END-EXEC.
+031300
+031400 3550-F-PREGUNTA. EXIT.
+031500
+031600 3600-I-ERASE.
+031700
+031800       IF CAMPI = 'N'
+031900
+032000         MOVE 'EL REGISTRO NO FUE ELMINADO. PULSE PF3' TO MSGO
+032100
+032110        ELSE IF CAMPI = 'S'
+032120*       WS-RIDFLD-TIP WS-RIDFLD-NUM
+032130          MOVE    WS-COM-TIP  TO TIPDOCO
+032140                                 WS-RIDFLD-TIP
+032150
+032160          MOVE    WS-COM-NRO  TO NRODOCO
+032170                                 WS-RIDFLD-NUM
+032180
+032190          EXEC CICS DELETE DATASET (WS-DATASET)
+032191            RIDFLD (WS-RIDFLD)
+032192            RESP   (WS-RESP)
+032193          END-EXEC
+032194
+032195         EVALUATE WS-RESP
+032196          WHEN DFHRESP(NORMAL)
+032197           MOVE 'EL REGISTRO SE ELIMINO EXITOSAMENTE,PULSE PF3'
+032198                   TO MSGO
+032211          MOVE 'BAJA'         TO WS-AUD-OPER
+032212          PERFORM 3950-I-AUDITAR
+032213             THRU 3950-F-AUDITAR
+032214          PERFORM 3960-I-DB2-SYNC
+032215             THRU 3960-F-DB2-SYNC
+032199          WHEN DFHRESP(NOTFND)
+032200           MOVE 'ERROR AL BORRAR EL REGISTRO, PULSE PF3 ' TO MSGO
+032201
+032202          WHEN OTHER
+032203           MOVE 'ERROR EN EL ARCHIVO' TO MSGO
+032204          END-EVALUATE
+032205        ELSE
+032206        MOVE 'ERROR, INGRESE UNICAMENTE  S / N, PULSE PF6' TO MSGO
+032207
+032208        END-IF
+032209       END-IF
+032210
+032211      SET WS-INICIO TO TRUE
+035500
+035600      EXEC CICS SEND MAP (WS-MAP)
+035700           MAPSET (WS-MAPSET)
+035800           FROM (MAP0119O)
+035900           LENGTH (WS-LONG)
+036000           ERASE
+036100           FREEKB
+036200      END-EXEC.
+036300
+036400 3600-F-ERASE. EXIT.
+036500
+036600 3650-I-PREGUNTO.
+036700
+036800     MOVE WS-DATE TO FECHAO
+036900
+037000     MOVE
+037100     'INGRESE LOS DATOS, S PARA ALTA O N PARA CANCELAR. PULSE PF7'
+037200     TO MSGO
+037300
+037400     PERFORM 3900-I-DESPROTEGER
+037500        THRU 3900-F-DESPROTEGER
+037600
+037700     MOVE '_'           TO CAMPO
+037800     MOVE DFHBMUNP      TO CAMPA
+037900
+038000     SET WS-REGISTER TO TRUE
+038100
+038200     EXEC CICS SEND MAP (WS-MAP)
+038300           MAPSET (WS-MAPSET)
+038400           FROM (MAP0119O)
+038500           LENGTH (WS-LONG)
+038600           ERASE
+038700     END-EXEC.
+038800
+038900 3650-F-PREGUNTO. EXIT.
+039000
+039100 3700-I-REGISTER.
+039200
+039300     IF CAMPI = 'N'
+039400
+039500      MOVE 'SE CANCELO EL ALTA DEL REGISTRO. PULSE PF3' TO MSGO
+039600
+039700     ELSE IF CAMPI = 'S'
+039800
+039900     PERFORM 3750-I-VALIDACION
+040000        THRU 3750-F-VALIDACION
+040100
+040105      IF WS-DATOS-VALIDOS
+040110      EXEC CICS
+040120        WRITE DATASET(WS-DATASET)
+040130        RIDFLD (WS-RIDFLD)
+040140        FROM   (REG-PERSONA)
+040150        LENGTH (WS-LEN-DATA)
+040160        RESP   (WS-RESP)
+040170      END-EXEC
+040180
+040190       EVALUATE WS-RESP
+040191
+040192        WHEN DFHRESP(NORMAL)
+040193          MOVE 'EL REGISTRO FUE CREADO EXITOSAMENTE. PULSE PF3'
+040194              TO MSGO
+040201          MOVE PER-TIP-DOC    TO WS-COM-TIP
+040202          MOVE PER-NRO-DOC    TO WS-COM-NRO
+040203          MOVE 'ALTA'         TO WS-AUD-OPER
+040204          PERFORM 3950-I-AUDITAR
+040205             THRU 3950-F-AUDITAR
+040206          PERFORM 3960-I-DB2-SYNC
+040207             THRU 3960-F-DB2-SYNC
+040195        WHEN DFHRESP(DUPREC)
+040196          MOVE 'REGISTRO DUPLICADO, PULSE PF3 ' TO MSGO
+040197        WHEN OTHER
+040198          MOVE 'ERROR EN EL ARCHIVO, PULSE PF7' TO MSGO
+040199       END-EVALUATE
+041999     END-IF
+040200     ELSE
+040210      MOVE 'ERROR, INGRESE UNICAMENTE  S / N, PULSE PF7' TO MSGO
+040220      END-IF
+040230     END-IF
+042500
+042600     SET WS-INICIO TO TRUE
+042700
+042800     EXEC CICS SEND MAP (WS-MAP)
+042900           MAPSET (WS-MAPSET)
+043000           FROM (MAP0119O)
+043100           LENGTH (WS-LONG)
+043200           ERASE
+043300     END-EXEC.
+043400
+043500 3700-F-REGISTER. EXIT.
+043600
+043610**************************************
+043620*                                    *
+043630*  CONFIRMACION DE LA MODIFICACION   *
+043640*                                    *
+043650**************************************
+043651
+043660 3720-I-MODIFICAR.
+043661
+043670     IF CAMPI = 'N'
+043671
+043680      MOVE 'SE CANCELO LA MODIFICACION DEL REGISTRO. PULSE PF3'
+043690             TO MSGO
+043691
+043700     ELSE IF CAMPI = 'S'
+043701
+043710      MOVE WS-COM-TIP TO WS-RIDFLD-TIP
+043720      MOVE WS-COM-NRO TO WS-RIDFLD-NUM
+043721
+043730      EXEC CICS
+043740        READ DATASET (WS-DATASET)
+043750        RIDFLD (WS-RIDFLD)
+043760        INTO   (REG-PERSONA)
+043770        LENGTH (WS-LEN-DATA)
+043780        UPDATE
+043790        EQUAL
+043800        RESP   (WS-RESP)
+043810      END-EXEC
+043811
+043820      EVALUATE WS-RESP
+043830       WHEN DFHRESP(NORMAL)
+043831
+043835         MOVE PER-NOMAPE    TO WS-ANT-NOMAPE
+043836         MOVE PER-DIRECCION TO WS-ANT-DIRECCION
+043837         MOVE PER-EMAIL     TO WS-ANT-EMAIL
+043838         MOVE PER-TELEFONO  TO WS-ANT-TELEFONO
+043839         MOVE PER-LOCALIDAD TO WS-ANT-LOCALIDAD
+043841         MOVE PER-SEXO      TO WS-ANT-SEXO
+043842
+043840         PERFORM 3750-I-VALIDACION
+043850            THRU 3750-F-VALIDACION
+043851
+043860         MOVE WS-COM-TIP TO PER-TIP-DOC
+043870         MOVE WS-COM-NRO TO PER-NRO-DOC
+043871
+043875         IF WS-DATOS-VALIDOS
+043880         EXEC CICS
+043890           REWRITE DATASET(WS-DATASET)
+043900           FROM   (REG-PERSONA)
+043910           LENGTH (WS-LEN-DATA)
+043920           RESP   (WS-RESP)
+043930         END-EXEC
+043931
+043940         EVALUATE WS-RESP
+043950          WHEN DFHRESP(NORMAL)
+043960           MOVE 'EL REGISTRO FUE MODIFICADO. PULSE PF3'
+043970               TO MSGO
+043971           MOVE 'MODIFICACION'    TO WS-AUD-OPER
+043972           PERFORM 3950-I-AUDITAR
+043973              THRU 3950-F-AUDITAR
+043974           PERFORM 3960-I-DB2-SYNC
+043975              THRU 3960-F-DB2-SYNC
+043980          WHEN OTHER
+043990           MOVE 'ERROR AL MODIFICAR EL REGISTRO, PULSE PF3'
+043995               TO MSGO
+044000         END-EVALUATE
+044005         END-IF
+044006
+044010       WHEN DFHRESP(NOTFND)
+044020         MOVE 'EL REGISTRO NO EXISTE, PULSE PF3' TO MSGO
+044030       WHEN OTHER
+044040         MOVE 'ERROR AL LEER EL REGISTRO, PULSE PF3' TO MSGO
+044050      END-EVALUATE
+044051
+044060     ELSE
+044070      MOVE 'ERROR, INGRESE UNICAMENTE  S / N, PULSE PF3' TO MSGO
+044080     END-IF
+044090     END-IF
+044091
+044100     SET WS-INICIO TO TRUE
+044101
+044110     EXEC CICS SEND MAP (WS-MAP)
+044120           MAPSET (WS-MAPSET)
+044130           FROM (MAP0119O)
+044140           LENGTH (WS-LONG)
+044150           ERASE
+044160           FREEKB
+044170     END-EXEC.
+044171
+044180 3720-F-MODIFICAR. EXIT.
+044181
+044181**************************************
+044182*                                    *
+044183*  BUSQUEDA / RECORRIDO DE PERSONA   *
+044184*                                    *
+044185**************************************
+044186
+044186 3450-I-BROWSE-INICIAR.
+044187
+044187     IF NROCLII IS NUMERIC
+044188
+044188        MOVE NROCLII  TO WS-RIDFLD-CLI
+044189
+044189        EXEC CICS
+044190             STARTBR DATASET (WS-DATASET-ALT)
+044191             RIDFLD  (WS-RIDFLD-CLI)
+044192             GTEQ
+044193             RESP    (WS-RESP)
+044194        END-EXEC
+044195
+044195        EVALUATE WS-RESP
+044196            WHEN DFHRESP(NORMAL)
+044197                 PERFORM 3460-I-BROWSE-LEER
+044198                    THRU 3460-F-BROWSE-LEER
+044199            WHEN OTHER
+044200                 INITIALIZE MAP0119O
+044201                 MOVE 'NO HAY REGISTROS PARA RECORRER.' TO MSGO
+044202                 MOVE WS-DATE TO FECHAO
+044203                 EXEC CICS SEND MAP (WS-MAP)
+044204                      MAPSET (WS-MAPSET)
+044205                      FROM (MAP0119O)
+044206                      LENGTH (WS-LONG)
+044207                      ERASE
+044208                      FREEKB
+044209                 END-EXEC
+044210        END-EVALUATE
+044211
+044210     ELSE
+044210        INITIALIZE MAP0119O
+044210        MOVE 'ERROR AL INGRESAR NRO DE CLIENTE.' TO MSGO
+044210        MOVE WS-DATE TO FECHAO
+044210        EXEC CICS SEND MAP (WS-MAP)
+044210             MAPSET (WS-MAPSET)
+044210             FROM (MAP0119O)
+044210             LENGTH (WS-LONG)
+044210             ERASE
+044210             FREEKB
+044210        END-EXEC
+044210     END-IF.
+044211
+044211 3450-F-BROWSE-INICIAR. EXIT.
+044212
+044212 3460-I-BROWSE-LEER.
+044213
+044213     EXEC CICS
+044214          READNEXT DATASET (WS-DATASET-ALT)
+044215          RIDFLD   (WS-RIDFLD-CLI)
+044216          INTO     (REG-PERSONA)
+044217          LENGTH   (WS-LEN-DATA)
+044218          RESP     (WS-RESP)
+044219     END-EXEC.
+044220
+044220     EVALUATE WS-RESP
+044221         WHEN DFHRESP(NORMAL)
+044222              MOVE PER-TIP-DOC   TO TIPDOCO
+044223              MOVE PER-NRO-DOC   TO NRODOCO
+044224              MOVE PER-CLI-NRO   TO NROCLIO
+044225              MOVE PER-NOMAPE    TO NOMAPEO
+044226              MOVE PER-DIRECCION TO DIRECO
+044227              MOVE PER-EMAIL     TO EMAILO
+044228              MOVE PER-TELEFONO  TO TELO
+044229              MOVE PER-LOCALIDAD TO LOCALO
+044230              MOVE PER-SEXO      TO SEXOO
+044231              MOVE PER-TIP-DOC   TO WS-COM-TIP
+044232              MOVE PER-CLI-NRO   TO WS-COM-NRO(9:3)
+044233              MOVE 'REGISTRO ENCONTRADO. PF8 SIGUIENTE, PF12 FIN.'
+044234                                 TO MSGO
+044235              SET WS-BROWSE TO TRUE
+044236         WHEN DFHRESP(ENDFILE)
+044237              MOVE 'NO HAY MAS REGISTROS.' TO MSGO
+044238              SET WS-INICIO TO TRUE
+044239         WHEN OTHER
+044240              MOVE 'ERROR AL RECORRER EL ARCHIVO.' TO MSGO
+044241              SET WS-INICIO TO TRUE
+044242     END-EVALUATE.
+044243
+044243     EXEC CICS
+044244          ENDBR DATASET (WS-DATASET-ALT)
+044245     END-EXEC.
+044246
+044246     MOVE WS-DATE TO FECHAO.
+044247
+044247     EXEC CICS SEND MAP (WS-MAP)
+044248           MAPSET (WS-MAPSET)
+044249           FROM (MAP0119O)
+044250           LENGTH (WS-LONG)
+044251           ERASE
+044252           FREEKB
+044253     END-EXEC.
+044254
+044254 3460-F-BROWSE-LEER. EXIT.
+044255
+044255 3480-I-BROWSE-SIGUIENTE.
+044256
+044256     MOVE WS-COM-NRO(9:3) TO WS-RIDFLD-CLI.
+044257
+044258     EXEC CICS
+044259          STARTBR DATASET (WS-DATASET-ALT)
+044260          RIDFLD  (WS-RIDFLD-CLI)
+044261          GTEQ
+044262          RESP    (WS-RESP)
+044263     END-EXEC.
+044264
+044264     EVALUATE WS-RESP
+044265         WHEN DFHRESP(NORMAL)
+044266              EXEC CICS
+044267                   READNEXT DATASET (WS-DATASET-ALT)
+044268                   RIDFLD   (WS-RIDFLD-CLI)
+044269                   INTO     (REG-PERSONA)
+044270                   LENGTH   (WS-LEN-DATA)
+044271                   RESP     (WS-RESP)
+044272              END-EXEC
+044273              PERFORM 3460-I-BROWSE-LEER
+044274                 THRU 3460-F-BROWSE-LEER
+044275         WHEN OTHER
+044276              INITIALIZE MAP0119O
+044277              MOVE 'NO HAY MAS REGISTROS.' TO MSGO
+044278              MOVE WS-DATE TO FECHAO
+044279              SET WS-INICIO TO TRUE
+044280              EXEC CICS SEND MAP (WS-MAP)
+044281                   MAPSET (WS-MAPSET)
+044282                   FROM (MAP0119O)
+044283                   LENGTH (WS-LONG)
+044284                   ERASE
+044285                   FREEKB
+044286              END-EXEC
+044287     END-EVALUATE.
+044288
+044288 3480-F-BROWSE-SIGUIENTE. EXIT.
+044289
+044289 3490-I-BROWSE-FIN.
+044290
+044290     INITIALIZE MAP0119O.
+044291     MOVE 'FIN DE LA BUSQUEDA.' TO MSGO
+044292     MOVE WS-DATE TO FECHAO
+044293     SET WS-INICIO TO TRUE.
+044294
+044294     EXEC CICS SEND MAP (WS-MAP)
+044295           MAPSET (WS-MAPSET)
+044296           FROM (MAP0119O)
+044297           LENGTH (WS-LONG)
+044298           ERASE
+044299           FREEKB
+044300     END-EXEC.
+044301
+044301 3490-F-BROWSE-FIN. EXIT.
+044302
+043800 3750-I-VALIDACION.
+043801
+043810        SET WS-DATOS-VALIDOS TO TRUE.
+043811
+043900        MOVE NROCLII     TO PER-CLI-NRO
+044000        MOVE TELI        TO PER-TELEFONO
+044100        MOVE EMAILI      TO PER-EMAIL
+044200        MOVE DIRECI      TO PER-DIRECCION
+044300        MOVE NOMAPEI     TO PER-NOMAPE
+044310        IF WS-REGISTER
+044400           MOVE TIPDOCI     TO PER-TIP-DOC
+044500           MOVE NRODOCI     TO PER-NRO-DOC
+044510        END-IF
+044700        MOVE LOCALI      TO PER-LOCALIDAD
+044800        MOVE SEXOI       TO PER-SEXO
+044810
+044820     IF WS-REGISTER
+044830        MOVE WS-AAAAMMDD TO PER-CLI-AAAAMMDD
+044840     END-IF
+044900
+045000     IF PER-CLI-NRO NOT NUMERIC
+045100        MOVE 'EL NUMERO DE CLIENTE ES INVALIDO.' TO MSGO
+045105        SET WS-DATOS-INVALIDOS TO TRUE
+045110     ELSE
+045130        PERFORM 3770-I-VERIFICAR-CLI
+045140           THRU 3770-F-VERIFICAR-CLI
+045200     END-IF
+045300
+045400     IF PER-TELEFONO NOT NUMERIC
+045410        OR PER-TELEFONO EQUAL ZEROS
+045500        MOVE 'EL NUMERO DE TELEFONO ES INVALIDO.' TO MSGO
+045510        SET WS-DATOS-INVALIDOS TO TRUE
+045520     ELSE
+045530        PERFORM 3790-I-VALIDAR-LARGO-TEL
+045540           THRU 3790-F-VALIDAR-LARGO-TEL
+045600     END-IF
+045700
+045800     IF PER-EMAIL EQUAL SPACES
+045900        MOVE 'LA DIRECCION DE EMAIL ES INVALIDA.' TO MSGO
+045905        SET WS-DATOS-INVALIDOS TO TRUE
+045910     ELSE
+045920        MOVE ZEROS TO WS-ARROBA-CONT
+045930        INSPECT PER-EMAIL TALLYING WS-ARROBA-CONT
+045940           FOR ALL '@'
+045950        IF WS-ARROBA-CONT EQUAL ZERO
+045960           MOVE 'LA DIRECCION DE EMAIL ES INVALIDA.' TO MSGO
+045965           SET WS-DATOS-INVALIDOS TO TRUE
+045970        ELSE
+045972           MOVE SPACES TO WS-EMAIL-USUARIO WS-EMAIL-DOMINIO
+045974           UNSTRING PER-EMAIL DELIMITED BY '@'
+045976              INTO WS-EMAIL-USUARIO WS-EMAIL-DOMINIO
+045978           END-UNSTRING
+045980           IF WS-EMAIL-DOMINIO EQUAL SPACES
+045982              MOVE 'LA DIRECCION DE EMAIL ES INVALIDA.' TO MSGO
+045984              SET WS-DATOS-INVALIDOS TO TRUE
+045986           END-IF
+045988        END-IF
+046000     END-IF
+046100
+046200     IF PER-DIRECCION EQUAL SPACES
+046300        MOVE 'LA DIRECCION ES INVALIDA.' TO MSGO
+046310        SET WS-DATOS-INVALIDOS TO TRUE
+046400     END-IF
+046500
+046600     IF PER-NOMAPE  EQUAL SPACES
+046700        MOVE 'EL NOMBRE Y APELLIDO ES INVALIDO.' TO MSGO
+046710        SET WS-DATOS-INVALIDOS TO TRUE
+046800     END-IF
+046900
+047000     IF NOT WS-TIP-DOC-BOOLEANO
+047100        MOVE 'EL TIPO DE DOCUMENTO ES INVALIDO.' TO MSGO
+047110        SET WS-DATOS-INVALIDOS TO TRUE
+047200     END-IF
+047300
+047400     IF PER-NRO-DOC NOT NUMERIC
+047410        OR PER-NRO-DOC EQUAL ZEROS
+047500        MOVE 'EL NUMERO DE DOCUMENTO ES INVALIDO.' TO MSGO
+047510        SET WS-DATOS-INVALIDOS TO TRUE
+047600     ELSE
+047610        PERFORM 3780-I-VALIDAR-LARGO-DOC
+047620           THRU 3780-F-VALIDAR-LARGO-DOC
+047630     END-IF
+047700
+047610     IF PER-LOCALIDAD EQUAL SPACES
+047620        MOVE 'LA LOCALIDAD ES INVALIDA.' TO MSGO
+047625        SET WS-DATOS-INVALIDOS TO TRUE
+047630     END-IF
+047640
+047650     IF PER-SEXO EQUAL SPACES
+047660        MOVE 'EL SEXO ES INVALIDO.' TO MSGO
+047665        SET WS-DATOS-INVALIDOS TO TRUE
+047670     END-IF
+047680
+047800     EXEC CICS SEND MAP (WS-MAP)
+047900           MAPSET (WS-MAPSET)
+048000           FROM (MAP0119O)
+048100           LENGTH (WS-LONG)
+048200           ERASE
+048300     END-EXEC.
+048400
+048500 3750-F-VALIDACION. EXIT.
+048501**************************************
+048502*                                    *
+048503*  VALIDACION DEL LARGO DEL NUMERO   *
+048504*  DE DOCUMENTO SEGUN EL TIPO        *
+048505*                                    *
+048506**************************************
+048507
+048507 3780-I-VALIDAR-LARGO-DOC.
+048508
+048508     MOVE PER-NRO-DOC    TO WS-NRO-DOC-ALFA.
+048509     MOVE ZEROS          TO WS-DOC-CEROS.
+048510     INSPECT WS-NRO-DOC-ALFA TALLYING WS-DOC-CEROS
+048511        FOR LEADING '0'.
+048512     SUBTRACT WS-DOC-CEROS FROM 11 GIVING WS-DOC-DIGITOS.
+048513
+048513     EVALUATE PER-TIP-DOC
+048514         WHEN 'CI'
+048515             MOVE 06 TO WS-DOC-MIN
+048516             MOVE 08 TO WS-DOC-MAX
+048517         WHEN 'DU'
+048518             MOVE 07 TO WS-DOC-MIN
+048518             MOVE 08 TO WS-DOC-MAX
+048519         WHEN 'PA'
+048520             MOVE 06 TO WS-DOC-MIN
+048521             MOVE 09 TO WS-DOC-MAX
+048522         WHEN 'PE'
+048523             MOVE 06 TO WS-DOC-MIN
+048524             MOVE 11 TO WS-DOC-MAX
+048525         WHEN OTHER
+048526             MOVE 00 TO WS-DOC-MIN
+048527             MOVE 11 TO WS-DOC-MAX
+048528     END-EVALUATE.
+048529
+048529     IF WS-DOC-DIGITOS < WS-DOC-MIN OR WS-DOC-DIGITOS > WS-DOC-MAX
+048530        MOVE 'EL LARGO DEL DOCUMENTO NO ES VALIDO PARA EL TIPO.'
+048531                                               TO MSGO
+048532        SET WS-DATOS-INVALIDOS TO TRUE
+048533     END-IF.
+048534
+048534 3780-F-VALIDAR-LARGO-DOC. EXIT.
+048535**************************************
+048536*                                    *
+048537*  VALIDACION DEL LARGO DEL NUMERO   *
+048538*  DE TELEFONO                       *
+048539*                                    *
+048540**************************************
+048541
+048542 3790-I-VALIDAR-LARGO-TEL.
+048543
+048550     IF PER-TELEFONO < 0000100000
+048551        MOVE 'EL NUMERO DE TELEFONO ES INVALIDO.' TO MSGO
+048552        SET WS-DATOS-INVALIDOS TO TRUE
+048553     END-IF.
+048554
+048555 3790-F-VALIDAR-LARGO-TEL. EXIT.
+048510**************************************
+048520*                                    *
+048530*  VERIFICACION DE CLIENTE DUPLICADO *
+048540*  (INDICE ALTERNATIVO NRO-CLIENTE)  *
+048550*                                    *
+048560**************************************
+048561
+048570 3770-I-VERIFICAR-CLI.
+048571
+048580     MOVE PER-CLI-NRO TO WS-RIDFLD-CLI.
+048581
+048590     EXEC CICS
+048601          READ DATASET (WS-DATASET-ALT)
+048610          RIDFLD (WS-RIDFLD-CLI)
+048620          INTO   (REG-PERSONA-CHK)
+048630          LENGTH (WS-LEN-DATA)
+048640          EQUAL
+048650          RESP   (WS-RESP)
+048660     END-EXEC.
+048661
+048665     EVALUATE WS-RESP
+048670         WHEN DFHRESP(NORMAL)
+048672              IF WS-REGISTER
+048674                 MOVE 'EL NUMERO DE CLIENTE YA EXISTE.' TO MSGO
+048676                 SET WS-DATOS-INVALIDOS TO TRUE
+048678              ELSE
+048680                 IF CHK-TIP-DOC NOT EQUAL WS-COM-TIP
+048682                    OR CHK-NRO-DOC NOT EQUAL WS-COM-NRO
+048684                    MOVE 'EL NUMERO DE CLIENTE YA EXISTE.' TO MSGO
+048686                    SET WS-DATOS-INVALIDOS TO TRUE
+048688                 END-IF
+048690              END-IF
+048685         WHEN DFHRESP(NOTFND)
+048690              CONTINUE
+048695         WHEN OTHER
+048696              CONTINUE
+048698     END-EVALUATE.
+048699
+048699 3770-F-VERIFICAR-CLI. EXIT.
+048700
+048600
+048700 3800-I-ESC.
+048800
+048900      EXEC CICS
+049000         SEND CONTROL ERASE
+049100      END-EXEC
+049200
+049300      EXEC CICS
+049400         RETURN
+049500      END-EXEC.
+049600
+049700 3800-F-ESC. EXIT.
+049800
+049900 3900-I-DESPROTEGER.
+050000
+050100     MOVE DFHBMUNN                        TO NROCLIA.
+050200     MOVE DFHBMUNP                        TO NOMAPEA.
+050300     MOVE DFHBMUNP                        TO DIRECA.
+050400     MOVE DFHBMUNP                        TO EMAILA.
+050500     MOVE DFHBMUNN                        TO TELA.
+050550     MOVE DFHBMUNP                        TO LOCALA.
+050560     MOVE DFHBMUNP                        TO SEXOA.
+050600
+050610 3900-F-DESPROTEGER. EXIT.
+050620
+050630**************************************
+050640*                                    *
+050650*  AUDITORIA DE ALTA/BAJA/MODIF.     *
+050660*                                    *
+050670**************************************
+050671
+050680 3950-I-AUDITAR.
+050681
+050681     MOVE WS-COM-TIP    TO AUD-TIP-DOC.
+050682     MOVE WS-COM-NRO    TO AUD-NRO-DOC.
+050683     MOVE WS-AUD-OPER   TO AUD-OPERACION.
+050684     MOVE WS-DATE       TO AUD-FECHA.
+050685     MOVE WS-TIME       TO AUD-HORA.
+050686     MOVE EIBTRMID      TO AUD-TERMINAL.
+050686     MOVE EIBTASKN      TO AUD-TASKN.
+050687
+050686     EVALUATE WS-AUD-OPER
+050687
+050686         WHEN 'ALTA'
+050686              MOVE SPACES        TO AUD-ANT-NOMAPE
+050686                                    AUD-ANT-DIRECCION
+050686                                    AUD-ANT-EMAIL
+050686                                    AUD-ANT-LOCALIDAD
+050686                                    AUD-ANT-SEXO
+050686              MOVE ZEROS         TO AUD-ANT-TELEFONO
+050686              MOVE PER-NOMAPE    TO AUD-DES-NOMAPE
+050686              MOVE PER-DIRECCION TO AUD-DES-DIRECCION
+050686              MOVE PER-EMAIL     TO AUD-DES-EMAIL
+050686              MOVE PER-TELEFONO  TO AUD-DES-TELEFONO
+050686              MOVE PER-LOCALIDAD TO AUD-DES-LOCALIDAD
+050686              MOVE PER-SEXO      TO AUD-DES-SEXO
+050687
+050686         WHEN 'MODIFICACION'
+050686              MOVE WS-ANT-NOMAPE    TO AUD-ANT-NOMAPE
+050686              MOVE WS-ANT-DIRECCION TO AUD-ANT-DIRECCION
+050686              MOVE WS-ANT-EMAIL     TO AUD-ANT-EMAIL
+050686              MOVE WS-ANT-TELEFONO  TO AUD-ANT-TELEFONO
+050686              MOVE WS-ANT-LOCALIDAD TO AUD-ANT-LOCALIDAD
+050686              MOVE WS-ANT-SEXO      TO AUD-ANT-SEXO
+050686              MOVE PER-NOMAPE       TO AUD-DES-NOMAPE
+050686              MOVE PER-DIRECCION    TO AUD-DES-DIRECCION
+050686              MOVE PER-EMAIL        TO AUD-DES-EMAIL
+050686              MOVE PER-TELEFONO     TO AUD-DES-TELEFONO
+050687              MOVE PER-LOCALIDAD    TO AUD-DES-LOCALIDAD
+050687              MOVE PER-SEXO         TO AUD-DES-SEXO
+050688
+050687         WHEN 'BAJA'
+050687              MOVE PER-NOMAPE    TO AUD-ANT-NOMAPE
+050687              MOVE PER-DIRECCION TO AUD-ANT-DIRECCION
+050687              MOVE PER-EMAIL     TO AUD-ANT-EMAIL
+050687              MOVE PER-TELEFONO  TO AUD-ANT-TELEFONO
+050687              MOVE PER-LOCALIDAD TO AUD-ANT-LOCALIDAD
+050687              MOVE PER-SEXO      TO AUD-ANT-SEXO
+050687              MOVE SPACES        TO AUD-DES-NOMAPE
+050687                                    AUD-DES-DIRECCION
+050687                                    AUD-DES-EMAIL
+050687                                    AUD-DES-LOCALIDAD
+050687                                    AUD-DES-SEXO
+050687              MOVE ZEROS         TO AUD-DES-TELEFONO
+050688
+050687         WHEN OTHER
+050687              CONTINUE
+050687     END-EVALUATE.
+050688
+050687     EXEC CICS
+050688          WRITE DATASET (WS-AUDIT-DATASET)
+050689          FROM   (REG-AUDITORIA)
+050690          LENGTH (WS-LEN-AUDIT)
+050691          RESP   (WS-RESP)
+050692     END-EXEC.
+050693
+050692     EVALUATE WS-RESP
+050692         WHEN DFHRESP(NORMAL)
+050692             CONTINUE
+050692         WHEN OTHER
+050692             DISPLAY '* ERROR EN WRITE DE AUDITORIA. RESP = ' WS-RESP
+050692     END-EVALUATE.
+050693
+050693 3950-F-AUDITAR. EXIT.
+050694
+050694
+050701**************************************
+050702*                                    *
+050703*  SINCRONIZACION CON DB2 TBCLIENT   *
+050704*                                    *
+050705**************************************
+050706
+050706 3960-I-DB2-SYNC.
+050707
+050707     MOVE WS-COM-TIP    TO WS-TIPO-DOCUMENTO.
+050708     MOVE WS-COM-NRO    TO WS-NRO-DOCUMENTO.
+050709
+050709     EVALUATE WS-AUD-OPER
+050710
+050710         WHEN 'ALTA'
+050711              MOVE PER-CLI-NRO    TO WS-NRO-CLIENTE
+050712              MOVE PER-NOMAPE     TO WS-NOMBRE-CLIENTE
+050713              MOVE SPACES         TO WS-APELLIDO-CLIENTE
+050714              MOVE PER-DIRECCION  TO WS-DOMICILIO
+050715              MOVE PER-LOCALIDAD  TO WS-CIUDAD
+050716              MOVE SPACES         TO WS-CODIGO-POSTAL
+050717              MOVE SPACES         TO WS-NACIONALIDAD
+050718              MOVE WS-DATE        TO WS-FECHA-DE-ALTA
+050719              MOVE SPACES         TO WS-FECHA-DE-BAJA
+050720              MOVE SPACES         TO WS-ESTADO-CIVIL
+050721              MOVE PER-SEXO       TO WS-SEXO
+050722              MOVE PER-EMAIL      TO WS-CORREO-ELECTRONICO
+050723              MOVE SPACES         TO WS-FECCHA-NACIMIENTO
+050724
+050724              EXEC SQL
+050725                 INSERT INTO ITPFBIO.TBCLIENT
+050726                      ( TIPO_DOCUMENTO, NRO_DOCUMENTO,
+050727                        NRO_CLIENTE, NOMBRE_CLIENTE,
+050728                        APELLIDO_CLIENTE, DOMICILIO, CIUDAD,
+050729                        CODIGO_POSTAL, NACIONALIDAD,
+050730                        FECHA_DE_ALTA, FECHA_DE_BAJA,
+050731                        ESTADO_CIVIL, SEXO,
+050732                        CORREO_ELECTRONICO, FECCHA_NACIMIENTO )
+050732                 VALUES
+050733                      ( :DCLTBCLIENT.WS-TIPO-DOCUMENTO,
+050734                        :DCLTBCLIENT.WS-NRO-DOCUMENTO,
+050735                        :DCLTBCLIENT.WS-NRO-CLIENTE,
+050736                        :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
+050737                        :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
+050738                        :DCLTBCLIENT.WS-DOMICILIO,
+050739                        :DCLTBCLIENT.WS-CIUDAD,
+050740                        :DCLTBCLIENT.WS-CODIGO-POSTAL,
+050741                        :DCLTBCLIENT.WS-NACIONALIDAD,
+050742                        :DCLTBCLIENT.WS-FECHA-DE-ALTA,
+050743                        :DCLTBCLIENT.WS-FECHA-DE-BAJA,
+050744                        :DCLTBCLIENT.WS-ESTADO-CIVIL,
+050745                        :DCLTBCLIENT.WS-SEXO,
+050746                        :DCLTBCLIENT.WS-CORREO-ELECTRONICO,
+050747                        :DCLTBCLIENT.WS-FECCHA-NACIMIENTO )
+050748              END-EXEC
+050749
+050749         WHEN 'MODIFICACION'
+050750              MOVE PER-CLI-NRO    TO WS-NRO-CLIENTE
+050751              MOVE PER-NOMAPE     TO WS-NOMBRE-CLIENTE
+050752              MOVE PER-DIRECCION  TO WS-DOMICILIO
+050753              MOVE PER-LOCALIDAD  TO WS-CIUDAD
+050754              MOVE PER-SEXO       TO WS-SEXO
+050755              MOVE PER-EMAIL      TO WS-CORREO-ELECTRONICO
+050756
+050756              EXEC SQL
+050757                 UPDATE ITPFBIO.TBCLIENT
+050758                    SET NRO_CLIENTE    =
+050759                          :DCLTBCLIENT.WS-NRO-CLIENTE,
+050760                        NOMBRE_CLIENTE =
+050761                          :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
+050762                        DOMICILIO      =
+050763                          :DCLTBCLIENT.WS-DOMICILIO,
+050764                        CIUDAD         =
+050765                          :DCLTBCLIENT.WS-CIUDAD,
+050766                        SEXO           =
+050767                          :DCLTBCLIENT.WS-SEXO,
+050768                        CORREO_ELECTRONICO =
+050769                          :DCLTBCLIENT.WS-CORREO-ELECTRONICO
+050770                  WHERE TIPO_DOCUMENTO =
+050771                          :DCLTBCLIENT.WS-TIPO-DOCUMENTO
+050772                    AND NRO_DOCUMENTO  =
+050773                          :DCLTBCLIENT.WS-NRO-DOCUMENTO
+050774              END-EXEC
+050775
+050775         WHEN 'BAJA'
+050776              MOVE WS-DATE        TO WS-FECHA-DE-BAJA
+050777
+050778              EXEC SQL
+050779                 UPDATE ITPFBIO.TBCLIENT
+050780                    SET FECHA_DE_BAJA  =
+050781                          :DCLTBCLIENT.WS-FECHA-DE-BAJA
+050782                  WHERE TIPO_DOCUMENTO =
+050783                          :DCLTBCLIENT.WS-TIPO-DOCUMENTO
+050784                    AND NRO_DOCUMENTO  =
+050785                          :DCLTBCLIENT.WS-NRO-DOCUMENTO
+050786              END-EXEC
+050787     END-EVALUATE.
+050784
+050784     MOVE SQLCODE TO WS-SQLCODE.
+050785
+050784     IF WS-SQLCODE NOT EQUAL ZEROS
+050784        DISPLAY '* ERROR DB2 EN SINCRONIZACION. SQLCODE = '
+050784                WS-SQLCODE
+050784        MOVE 'ERROR AL SINCRONIZAR CON LA BASE DE DATOS.'
+050784                TO MSGO
+050784        EXEC CICS
+050784           SYNCPOINT ROLLBACK
+050784        END-EXEC
+050784        MOVE 'ERR-DB2'     TO WS-AUD-OPER
+050784        PERFORM 3950-I-AUDITAR
+050784           THRU 3950-F-AUDITAR
+050784     END-IF.
+050785
+050785 3960-F-DB2-SYNC. EXIT.
+050786
+050695 3999-I-LOOP.
+050696     EXEC CICS
+050697          RETURN TRANSID('T219')
+050698          COMMAREA (WS-COMMAREA)
+050699     END-EXEC.
+050700
+050800 3999-F-LOOP. EXIT.
+050900
+051000**************************************
+051100*                                    *
+051200*  RECUPERACION DE ABEND             *
+051300*                                    *
+051400**************************************
+051500
+051600 9000-I-ABEND.
+051700
+051710     DISPLAY '* ABEND EN PGMPRU19. EIBFN = ' EIBFN
+051720             ' WS-RESP = ' WS-RESP.
+051721
+051800     INITIALIZE MAP0119O.
+051900     MOVE LENGTH OF MAP0119O        TO WS-LONG.
+052000     MOVE WS-DATE                   TO FECHAO.
+052100     MOVE 'OCURRIO UN ERROR. VUELVA A INTENTAR.' TO MSGO.
+052200
+052300     EXEC CICS
+052400          SEND MAP (WS-MAP)
+052500          MAPSET (WS-MAPSET)
+052600          FROM (MAP0119O)
+052700          LENGTH (WS-LONG)
+052800          ERASE
+052900          FREEKB
+053000     END-EXEC.
+053100
+053150     SET WS-INICIO TO TRUE.
+053151
+053200     EXEC CICS
+053300          RETURN TRANSID('T219')
+053400          COMMAREA (WS-COMMAREA)
+053500     END-EXEC.
+053600
+053700 9000-F-ABEND. EXIT.
