@@ -1,37 +1,76 @@
- 000911          TITLE 'CONSULTA DATOS CLIENTE'
- 000912 MAP0219  DFHMSD TYPE=&SYSPARM,MODE=INOUT,CTRL=(FREEKB,FRSET),          *
- 000913                LANG=COBOL,TIOAPFX=YES,COLOR=BLUE
- 000914 MAP0219  DFHMDI SIZE=(24,80)
- 000915          DFHMDF POS=(1,7),LENGTH=13,INITIAL='MENU CLIENTES',           *
- 000916                HILIGHT=UNDERLINE
- 000917          DFHMDF POS=(1,21),LENGTH=1,ATTRB=PROT
- 000918 MAPA     DFHMDF POS=(1,60),LENGTH=12,INITIAL='T219-MAP0219',           *
- 000919                HILIGHT=UNDERLINE,ATTRB=PROT
- 000920          DFHMDF POS=(1,73),LENGTH=1,ATTRB=PROT
- 000921
- 000922 FECHA    DFHMDF POS=(2,61),LENGTH=10,ATTRB=PROT
- 000923
- 000924          DFHMDF POS=(3,8),LENGTH=18,ATTRB=PROT,                        *
- 000925                INITIAL='SELECCIONAR OPCION'
- 000926
- 000929          DFHMDF POS=(5,10),LENGTH=20,INITIAL='TIPO DE DOCUMENTO  :'
- 000930 TIPDOC   DFHMDF POS=(5,31),LENGTH=2,ATTRB=(IC,UNPROT,FSET),PICIN='XX', *
- 000931                COLOR=YELLOW,HILIGHT=UNDERLINE
- 000932          DFHMDF POS=(5,34),LENGTH=1,ATTRB=(ASKIP,PROT)
- 000933
- 000934          DFHMDF POS=(7,10),LENGTH=20,INITIAL='NUMERO DE DOCUMENTO:'
- 000935 NRODOC   DFHMDF POS=(7,31),LENGTH=11,ATTRB=(NUM,UNPROT,FSET),          *
- 000936                PICIN='XXXXXXXXXXX',COLOR=YELLOW,HILIGHT=UNDERLINE
- 000937          DFHMDF POS=(7,43),LENGTH=1,ATTRB=PROT
- 000962
- 000963 MSG      DFHMDF POS=(22,4),LENGTH=72,PICOUT='X(72)',COLOR=GREEN,       *
- 000964                ATTRB=(FSET,PROT)
- 000965          DFHMDF POS=(22,77),LENGTH=1,ATTRB=(ASKIP,PROT)
- 000966
- 000967          DFHMDF POS=(24,3),LENGTH=75,INITIAL='PF1:ALTA  PF2:BAJA  PF3:M*
- 000968                ODIFICACION  PF4:CONSULTA  PF5:LIMPIAR  PF12:SALIR'
- 000970          DFHMDF POS=(24,79),LENGTH=1,ATTRB=(ASKIP,PROT)
- 000971
- 000972          DFHMSD TYPE=FINAL
- 000973          END
- ****** **************************** Bottom of Data ****************************
\ No newline at end of file
+000911          TITLE 'CONSULTA DATOS CLIENTE'
+000912 MAP0219  DFHMSD TYPE=&SYSPARM,MODE=INOUT,CTRL=(FREEKB,FRSET),          *
+000913                LANG=COBOL,TIOAPFX=YES,COLOR=BLUE
+000914 MAP0219  DFHMDI SIZE=(24,80)
+000915          DFHMDF POS=(1,7),LENGTH=13,INITIAL='MENU CLIENTES',           *
+000916                HILIGHT=UNDERLINE
+000917          DFHMDF POS=(1,21),LENGTH=1,ATTRB=PROT
+000918 MAPA     DFHMDF POS=(1,60),LENGTH=12,INITIAL='T219-MAP0219',           *
+000919                HILIGHT=UNDERLINE,ATTRB=PROT
+000920          DFHMDF POS=(1,73),LENGTH=1,ATTRB=PROT
+000921
+000922 FECHA    DFHMDF POS=(2,61),LENGTH=10,ATTRB=PROT
+000923
+000924          DFHMDF POS=(3,8),LENGTH=18,ATTRB=PROT,                        *
+000925                INITIAL='SELECCIONAR OPCION'
+000926
+000929          DFHMDF POS=(5,10),LENGTH=20,INITIAL='TIPO DE DOCUMENTO  :'
+000930 TIPDOC   DFHMDF POS=(5,31),LENGTH=2,ATTRB=(IC,UNPROT,FSET),PICIN='XX', *
+000931                COLOR=YELLOW,HILIGHT=UNDERLINE
+000932          DFHMDF POS=(5,34),LENGTH=1,ATTRB=(ASKIP,PROT)
+000933
+000934          DFHMDF POS=(7,10),LENGTH=20,INITIAL='NUMERO DE DOCUMENTO:'
+000935 NRODOC   DFHMDF POS=(7,31),LENGTH=11,ATTRB=(NUM,UNPROT,FSET),          *
+000936                PICIN='XXXXXXXXXXX',COLOR=YELLOW,HILIGHT=UNDERLINE
+000937          DFHMDF POS=(7,43),LENGTH=1,ATTRB=PROT
+000938
+000939          DFHMDF POS=(9,10),LENGTH=20,INITIAL='NUMERO DE CLIENTE :'
+000940 NROCLI   DFHMDF POS=(9,31),LENGTH=3,ATTRB=(NUM,UNPROT,FSET),           *
+000941                COLOR=YELLOW,HILIGHT=UNDERLINE
+000942          DFHMDF POS=(9,35),LENGTH=1,ATTRB=PROT
+000943
+000944          DFHMDF POS=(11,10),LENGTH=19,INITIAL='NOMBRE Y APELLIDO :'
+000945 NOMAPE   DFHMDF POS=(11,31),LENGTH=30,ATTRB=(UNPROT,FSET),             *
+000946                COLOR=YELLOW,HILIGHT=UNDERLINE
+000947          DFHMDF POS=(11,62),LENGTH=1,ATTRB=PROT
+000948
+000949          DFHMDF POS=(13,10),LENGTH=19,INITIAL='DIRECCION         :'
+000950 DIREC    DFHMDF POS=(13,31),LENGTH=30,ATTRB=(UNPROT,FSET),             *
+000951                COLOR=YELLOW,HILIGHT=UNDERLINE
+000952          DFHMDF POS=(13,62),LENGTH=1,ATTRB=PROT
+000953
+000954          DFHMDF POS=(15,10),LENGTH=19,INITIAL='EMAIL             :'
+000955 EMAIL    DFHMDF POS=(15,31),LENGTH=30,ATTRB=(UNPROT,FSET),             *
+000956                COLOR=YELLOW,HILIGHT=UNDERLINE
+000957          DFHMDF POS=(15,62),LENGTH=1,ATTRB=PROT
+000958
+000959          DFHMDF POS=(17,10),LENGTH=19,INITIAL='TELEFONO          :'
+000960 TEL      DFHMDF POS=(17,31),LENGTH=10,ATTRB=(NUM,UNPROT,FSET),         *
+000961                COLOR=YELLOW,HILIGHT=UNDERLINE
+000962          DFHMDF POS=(17,42),LENGTH=1,ATTRB=PROT
+000963
+000964          DFHMDF POS=(18,10),LENGTH=19,INITIAL='LOCALIDAD         :'
+000965 LOCAL    DFHMDF POS=(18,31),LENGTH=20,ATTRB=(UNPROT,FSET),             *
+000966                COLOR=YELLOW,HILIGHT=UNDERLINE
+000967          DFHMDF POS=(18,52),LENGTH=1,ATTRB=PROT
+000968
+000969          DFHMDF POS=(20,10),LENGTH=19,INITIAL='SEXO (M/F)        :'
+000970 SEXO     DFHMDF POS=(20,31),LENGTH=1,ATTRB=(UNPROT,FSET),              *
+000971                COLOR=YELLOW,HILIGHT=UNDERLINE
+000972          DFHMDF POS=(20,33),LENGTH=1,ATTRB=PROT
+000973
+000974          DFHMDF POS=(19,10),LENGTH=15,INITIAL='CONFIRMA S/N  :'
+000975 CAMP     DFHMDF POS=(19,26),LENGTH=1,ATTRB=(IC,UNPROT,FSET),           *
+000976                COLOR=YELLOW,HILIGHT=UNDERLINE
+000977          DFHMDF POS=(19,28),LENGTH=1,ATTRB=PROT
+000978
+000979 MSG      DFHMDF POS=(22,4),LENGTH=72,PICOUT='X(72)',COLOR=GREEN,       *
+000980                ATTRB=(FSET,PROT)
+000981          DFHMDF POS=(22,77),LENGTH=1,ATTRB=(ASKIP,PROT)
+000982
+000983          DFHMDF POS=(24,3),LENGTH=75,INITIAL='ENTER:CONSULTA  PF3:MODIF*
+000984                ICACION  PF4:LIMPIAR  PF8:BUSQUEDA  PF12:SALIR    '
+000985          DFHMDF POS=(24,79),LENGTH=1,ATTRB=(ASKIP,PROT)
+000986
+000987          DFHMSD TYPE=FINAL
+000988          END
