@@ -0,0 +1,407 @@
+000001 CBL TEST
+000002 IDENTIFICATION DIVISION.
+000003*                                                        *
+000004 PROGRAM-ID. PGMCNC20.
+000005**********************************************************
+000006*                                                        *
+000007*  PROGRAMA DE CONCILIACION DE CLIENTES                  *
+000008*                                                        *
+000009**********************************************************
+000010*      MANTENIMIENTO DE PROGRAMA                         *
+000011**********************************************************
+000012*  FECHA      *       DETALLE        *
+000013**************************************
+000014* 09/08/2026  * CONCILIA MAESTRO CON *
+000015*             * PERSONA Y TBCLIENT   *
+000016**************************************
+000017 AUTHOR. NAHUEL GATTARI.
+000018 ENVIRONMENT DIVISION.
+000019 CONFIGURATION SECTION.
+000020 SPECIAL-NAMES.
+000021     DECIMAL-POINT IS COMMA.
+000022 
+000023 INPUT-OUTPUT SECTION.
+000024 FILE-CONTROL.
+000025 
+000026       SELECT MAESTRO  ASSIGN DDMAE
+000027       ORGANIZATION   IS INDEXED
+000028       ACCESS IS SEQUENTIAL
+000029       RECORD KEY IS WS-CLAVE-MAE
+000030       FILE STATUS IS WS-MAE-CODE.
+000031 
+000032       SELECT PERSONA  ASSIGN DDPER
+000033       ORGANIZATION   IS INDEXED
+000034       ACCESS IS DYNAMIC
+000035       RECORD KEY IS WS-CLAVE-PER
+000036       FILE STATUS IS WS-PER-CODE.
+000037 
+000038      SELECT CONCILIA ASSIGN DDCNC
+000039             FILE STATUS IS WS-CNC-CODE.
+000040 
+000041 DATA DIVISION.
+000042 FILE SECTION.
+000043 FD MAESTRO.
+000044 
+000045 01 REG-MAESTRO.
+000046    03 WS-CLAVE-MAE PIC X(13).
+000047    03 FILLER       PIC X(37).
+000048 
+000049 FD PERSONA.
+000050 
+000051     COPY CPPERSO.
+000052 
+000053 01  WS-REG-PERSONA-CLAVE REDEFINES REG-PERSONA.
+000054     03  WS-CLAVE-PER.
+000055         05  WS-CLAVE-PER-TIP   PIC X(02).
+000056         05  WS-CLAVE-PER-NRO   PIC 9(11).
+000057     03  FILLER                 PIC X(147).
+000058 
+000059 FD CONCILIA
+000060      BLOCK CONTAINS 0 RECORDS
+000061      RECORDING MODE IS F.
+000062 
+000063 01  REG-CONCILIACION.
+000064     03  CNC-TIP-DOC      PIC X(02).
+000065     03  CNC-NRO-DOC      PIC 9(11).
+000066     03  CNC-CLI-MAE      PIC 9(03).
+000067     03  CNC-CLI-PER      PIC 9(03).
+000068     03  CNC-CLI-DB2      PIC 9(05).
+000069     03  CNC-MOTIVO       PIC X(30).
+000070     03  FILLER           PIC X(23).
+000071 
+000072**************************************
+000073 WORKING-STORAGE SECTION.
+000074**************************************
+000075 77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000076 77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+000077 77  WS-MAE-CODE      PIC XX    VALUE SPACES.
+000078 77  WS-PER-CODE      PIC XX    VALUE SPACES.
+000079 77  WS-CNC-CODE      PIC XX    VALUE SPACES.
+000080 77  FS-SQLCODE       PIC -999  VALUE ZEROS.
+000081 
+000082************
+000083*CONTADORES*
+000084************
+000085 77  WS-CONT-MAE          PIC 9(8)     VALUE ZEROS.
+000086 77  WS-CONT-OK           PIC 9(8)     VALUE ZEROS.
+000087 77  WS-CONT-SIN-PERSONA  PIC 9(8)     VALUE ZEROS.
+000088 77  WS-CONT-SIN-CLIENTE  PIC 9(8)     VALUE ZEROS.
+000089 77  WS-CONT-DIF-CLIENTE  PIC 9(8)     VALUE ZEROS.
+000090 77  WS-CONT-SALDO-NEG    PIC 9(8)     VALUE ZEROS.
+000091 
+000092 01  WS-STATUS-FIN    PIC X.
+000093     88  WS-FIN-LECTURA         VALUE 'Y'.
+000094     88  WS-NO-FIN-LECTURA      VALUE 'N'.
+000095 
+000096 01  WS-STA-MAE     PIC X.
+000097     88  WS-FIN-MAE           VALUE 'Y'.
+000098     88  WS-NO-FIN-MAE        VALUE 'N'.
+000099 
+000100 01  WS-SW-PERSONA  PIC X.
+000101     88  WS-ENCONTRO-PERSONA      VALUE 'Y'.
+000102     88  WS-NO-ENCONTRO-PERSONA   VALUE 'N'.
+000103 
+000104 01  WS-SW-CLIENTE  PIC X.
+000105     88  WS-ENCONTRO-CLIENTE      VALUE 'Y'.
+000106     88  WS-NO-ENCONTRO-CLIENTE   VALUE 'N'.
+000107 
+000108**************************************
+000109*         LAYOUT MAESTRO CLIENTES    *
+000110*                                    *
+000111*         LARGO 50 BYTES             *
+000112*        VSAM KSDS KEY (1,13)        *
+000113*                                    *
+000114*        ALT KEY NRO-CLI  (18,3)     *
+000115**************************************
+000116 
+000117 01  WS-REG-MAESTRO.
+000118     03  WS-TIP-DOC            PIC X(02)    VALUE SPACES.
+000119     03  WS-NRO-DOC            PIC 9(11)    VALUE ZEROS.
+000120     03  FILLER                PIC X(04)    VALUE SPACES.
+000121     03  WS-CLI-NRO            PIC 9(03)    VALUE ZEROS.
+000122     03  WS-CLI-SALDO          PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000123     03  WS-CLI-AAAAMMDD       PIC 9(08)    VALUE ZEROS.
+000124     03  FILLER                PIC X(16)    VALUE SPACES.
+000125 
+000126 01  WS-FECHA                  PIC 9(08)    VALUE ZEROS.
+000127 
+000128 77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000129 
+000130**************************************
+000131*     AREA DE COMUNICACION DB2       *
+000132**************************************
+000133 
+000134      EXEC SQL
+000135        INCLUDE SQLCA
+000136      END-EXEC.
+000137 
+000138      EXEC SQL
+000139        INCLUDE TBCLI
+000140      END-EXEC.
+000141 
+000142***************************************************************.
+000143 PROCEDURE DIVISION.
+000144**************************************
+000145*                                    *
+000146*  CUERPO PRINCIPAL DEL PROGRAMA    *
+000147*                                    *
+000148**************************************
+000149 MAIN-PROGRAM.
+000150 
+000151     PERFORM 1000-INICIO  THRU  F-1000-INICIO.
+000152 
+000153     PERFORM 2000-PROCESO THRU  F-2000-PROCESO
+000154             UNTIL WS-FIN-LECTURA.
+000155 
+000156     PERFORM 9999-FINAL   THRU  F-9999-FINAL.
+000157 
+000158 F-MAIN-PROGRAM. GOBACK.
+000159 
+000160**************************************
+000161*                                    *
+000162*  CUERPO INICIO APERTURA ARCHIVOS  *
+000163*                                    *
+000164**************************************
+000165 1000-INICIO.
+000166 
+000167     ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+000168     SET  WS-NO-FIN-LECTURA TO TRUE.
+000169     SET  WS-NO-FIN-MAE     TO TRUE.
+000170 
+000171     OPEN INPUT  MAESTRO.
+000172     IF WS-MAE-CODE IS NOT EQUAL '00'
+000173        DISPLAY '* ERROR EN OPEN MAESTRO  = ' WS-MAE-CODE
+000174        MOVE 9999 TO RETURN-CODE
+000175        SET  WS-FIN-LECTURA TO TRUE
+000176     END-IF.
+000177 
+000178     OPEN INPUT  PERSONA.
+000179     IF WS-PER-CODE IS NOT EQUAL '00'
+000180        DISPLAY '* ERROR EN OPEN PERSONA  = ' WS-PER-CODE
+000181        MOVE 9999 TO RETURN-CODE
+000182        SET  WS-FIN-LECTURA TO TRUE
+000183     END-IF.
+000184 
+000185     OPEN OUTPUT CONCILIA.
+000186     IF WS-CNC-CODE IS NOT EQUAL '00'
+000187        DISPLAY '* ERROR EN OPEN CONCILIA = ' WS-CNC-CODE
+000188        MOVE 9999 TO RETURN-CODE
+000189        SET  WS-FIN-LECTURA TO TRUE
+000190     END-IF.
+000191 
+000192     PERFORM 3000-LEER-MAESTRO THRU F-3000-LEER-MAESTRO.
+000193 
+000194 F-1000-INICIO.   EXIT.
+000195 
+000196**************************************
+000197*                                    *
+000198*  CUERPO PRINCIPAL DE PROCESOS     *
+000199*  CONCILIA MAESTRO CONTRA PERSONA  *
+000200*  Y TBCLIENT POR TIP-DOC/NRO-DOC   *
+000201*                                    *
+000202**************************************
+000203 2000-PROCESO.
+000204 
+000205     PERFORM 4000-BUSCAR-PERSONA  THRU F-4000-BUSCAR-PERSONA.
+000206     PERFORM 5000-BUSCAR-CLIENTE  THRU F-5000-BUSCAR-CLIENTE.
+000207     PERFORM 6000-COMPARAR        THRU F-6000-COMPARAR.
+000208     PERFORM 3000-LEER-MAESTRO    THRU F-3000-LEER-MAESTRO.
+000209 
+000210     IF WS-FIN-MAE
+000211        SET  WS-FIN-LECTURA TO TRUE
+000212     END-IF.
+000213 
+000214 F-2000-PROCESO. EXIT.
+000215 
+000216**************************************
+000217* LECTURA MAESTRO                    *
+000218**************************************
+000219 
+000220 3000-LEER-MAESTRO.
+000221 
+000222     READ MAESTRO INTO WS-REG-MAESTRO.
+000223 
+000224     EVALUATE WS-MAE-CODE
+000225       WHEN '00'
+000226          ADD 1 TO WS-CONT-MAE
+000227       WHEN '10'
+000228          SET WS-FIN-MAE  TO TRUE
+000229          SET WS-FIN-LECTURA TO TRUE
+000230       WHEN OTHER
+000231          DISPLAY '* ERROR EN LECTURA MAESTRO = ' WS-MAE-CODE
+000232          MOVE 9999 TO RETURN-CODE
+000233          SET WS-FIN-MAE  TO TRUE
+000234          SET WS-FIN-LECTURA TO TRUE
+000235     END-EVALUATE.
+000236 
+000237 F-3000-LEER-MAESTRO. EXIT.
+000238 
+000239**************************************
+000240* BUSQUEDA PERSONA POR CLAVE         *
+000241**************************************
+000242 
+000243 4000-BUSCAR-PERSONA.
+000244 
+000245     MOVE WS-TIP-DOC TO WS-CLAVE-PER-TIP.
+000246     MOVE WS-NRO-DOC TO WS-CLAVE-PER-NRO.
+000247     SET  WS-NO-ENCONTRO-PERSONA TO TRUE.
+000248 
+000249     READ PERSONA KEY IS WS-CLAVE-PER
+000250        INVALID KEY
+000251           CONTINUE
+000252        NOT INVALID KEY
+000253           SET WS-ENCONTRO-PERSONA TO TRUE
+000254     END-READ.
+000255 
+000256     IF WS-PER-CODE IS NOT EQUAL '00'
+000257        AND WS-PER-CODE IS NOT EQUAL '23'
+000258        DISPLAY '* ERROR EN LECTURA PERSONA = ' WS-PER-CODE
+000259        MOVE 9999 TO RETURN-CODE
+000260        SET  WS-FIN-LECTURA TO TRUE
+000261     END-IF.
+000262 
+000263 F-4000-BUSCAR-PERSONA. EXIT.
+000264 
+000265**************************************
+000266* BUSQUEDA CLIENTE EN TBCLIENT (DB2) *
+000267**************************************
+000268 
+000269 5000-BUSCAR-CLIENTE.
+000270 
+000271     SET  WS-NO-ENCONTRO-CLIENTE TO TRUE.
+000272 
+000273     EXEC SQL
+000274        SELECT NRO_CLIENTE,
+000275               NOMBRE_CLIENTE,
+000276               APELLIDO_CLIENTE,
+000277               FECHA_DE_BAJA
+000278          INTO :DCLTBCLIENT.WS-NRO-CLIENTE,
+000279               :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
+000280               :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
+000281               :DCLTBCLIENT.WS-FECHA-DE-BAJA
+000282          FROM  ITPFBIO.TBCLIENT
+000283         WHERE  TIPO_DOCUMENTO = :WS-TIP-DOC
+000284           AND  NRO_DOCUMENTO  = :WS-NRO-DOC
+000285     END-EXEC.
+000286 
+000287     MOVE SQLCODE TO FS-SQLCODE
+000288 
+000289     EVALUATE SQLCODE
+000290       WHEN ZEROS
+000291          SET WS-ENCONTRO-CLIENTE TO TRUE
+000292       WHEN +100
+000293          CONTINUE
+000294       WHEN OTHER
+000295          DISPLAY '* ERROR SELECT TBCLIENT = ' FS-SQLCODE
+000296          MOVE 9999 TO RETURN-CODE
+000297          SET WS-FIN-LECTURA TO TRUE
+000298     END-EVALUATE.
+000299 
+000300 F-5000-BUSCAR-CLIENTE. EXIT.
+000301 
+000302**************************************
+000303* COMPARAR LAS TRES FUENTES          *
+000304**************************************
+000305 
+000306 6000-COMPARAR.
+000307 
+000308     IF WS-NO-ENCONTRO-PERSONA
+000309        MOVE 'SIN REGISTRO EN PERSONA'      TO CNC-MOTIVO
+000310        PERFORM 7000-GRABAR-CNC THRU F-7000-GRABAR-CNC
+000311        ADD 1 TO WS-CONT-SIN-PERSONA
+000312     END-IF.
+000313 
+000314     IF WS-NO-ENCONTRO-CLIENTE
+000315        MOVE 'SIN REGISTRO EN TBCLIENT'     TO CNC-MOTIVO
+000316        PERFORM 7000-GRABAR-CNC THRU F-7000-GRABAR-CNC
+000317        ADD 1 TO WS-CONT-SIN-CLIENTE
+000318     END-IF.
+000319 
+000320     IF WS-ENCONTRO-PERSONA AND WS-ENCONTRO-CLIENTE
+000321        IF WS-CLI-NRO NOT EQUAL PER-CLI-NRO
+000322           OR WS-CLI-NRO NOT EQUAL WS-NRO-CLIENTE
+000323           MOVE 'NRO DE CLIENTE NO COINCIDE'  TO CNC-MOTIVO
+000324           PERFORM 7000-GRABAR-CNC THRU F-7000-GRABAR-CNC
+000325           ADD 1 TO WS-CONT-DIF-CLIENTE
+000326        ELSE
+000327           ADD 1 TO WS-CONT-OK
+000328        END-IF
+000329     END-IF.
+000330
+000331     IF WS-CLI-SALDO IS LESS THAN ZEROS
+000332        MOVE 'SALDO NEGATIVO EN MAESTRO'      TO CNC-MOTIVO
+000333        PERFORM 7000-GRABAR-CNC THRU F-7000-GRABAR-CNC
+000334        ADD 1 TO WS-CONT-SALDO-NEG
+000335     END-IF.
+000336 
+000337 F-6000-COMPARAR. EXIT.
+000338 
+000339**************************************
+000340* GRABAR REGISTRO DE DISCREPANCIA    *
+000341**************************************
+000342 
+000343 7000-GRABAR-CNC.
+000344 
+000345     MOVE WS-TIP-DOC      TO CNC-TIP-DOC.
+000346     MOVE WS-NRO-DOC      TO CNC-NRO-DOC.
+000347     MOVE WS-CLI-NRO      TO CNC-CLI-MAE.
+000348 
+000349     IF WS-ENCONTRO-PERSONA
+000350        MOVE PER-CLI-NRO  TO CNC-CLI-PER
+000351     ELSE
+000352        MOVE ZEROS        TO CNC-CLI-PER
+000353     END-IF.
+000354 
+000355     IF WS-ENCONTRO-CLIENTE
+000356        MOVE WS-NRO-CLIENTE TO CNC-CLI-DB2
+000357     ELSE
+000358        MOVE ZEROS          TO CNC-CLI-DB2
+000359     END-IF.
+000360 
+000361     WRITE REG-CONCILIACION.
+000362 
+000363     IF WS-CNC-CODE IS NOT EQUAL '00'
+000364        DISPLAY '* ERROR EN WRITE CONCILIA = ' WS-CNC-CODE
+000365        MOVE 9999 TO RETURN-CODE
+000366        SET  WS-FIN-LECTURA TO TRUE
+000367     END-IF.
+000368 
+000369 F-7000-GRABAR-CNC. EXIT.
+000370 
+000371**************************************
+000372*                                    *
+000373*  CUERPO FINAL CIERRE DE ARCHIVOS  *
+000374*                                    *
+000375**************************************
+000376 9999-FINAL.
+000377 
+000378     CLOSE MAESTRO
+000379        IF WS-MAE-CODE IS NOT EQUAL '00'
+000380           DISPLAY '* ERROR EN CLOSE MAESTRO = ' WS-MAE-CODE
+000381           MOVE 9999 TO RETURN-CODE
+000382        END-IF.
+000383 
+000384     CLOSE PERSONA
+000385        IF WS-PER-CODE IS NOT EQUAL '00'
+000386           DISPLAY '* ERROR EN CLOSE PERSONA = ' WS-PER-CODE
+000387           MOVE 9999 TO RETURN-CODE
+000388        END-IF.
+000389 
+000390     CLOSE CONCILIA
+000391        IF WS-CNC-CODE IS NOT EQUAL '00'
+000392           DISPLAY '* ERROR EN CLOSE CONCILIA = ' WS-CNC-CODE
+000393           MOVE 9999 TO RETURN-CODE
+000394        END-IF.
+000395 
+000396**********************************
+000397*   MOSTRAR TOTALES DE CONTROL   *
+000398**********************************
+000399 
+000400     DISPLAY 'CANTIDAD REGISTROS MAESTRO: '  WS-CONT-MAE.
+000401     DISPLAY 'CLIENTES CONCILIADOS OK: '     WS-CONT-OK.
+000402     DISPLAY 'SIN REGISTRO EN PERSONA: '     WS-CONT-SIN-PERSONA.
+000403     DISPLAY 'SIN REGISTRO EN TBCLIENT: '    WS-CONT-SIN-CLIENTE.
+000404     DISPLAY 'NRO DE CLIENTE NO COINCIDE: '  WS-CONT-DIF-CLIENTE.
+000405     DISPLAY 'SALDO NEGATIVO EN MAESTRO: '    WS-CONT-SALDO-NEG.
+000406
+000407 F-9999-FINAL. EXIT.
