@@ -1,749 +1,1202 @@
- ****** ***************************** Top of Data ******************************
- 000001        CBL TEST
- 000002        IDENTIFICATION DIVISION.
- 000003       *                                                        *
- 000004        PROGRAM-ID PGMBL219.
- 000005       **********************************************************
- 000006       *                                                        *
- 000007       *  PROGRAMA PARA SQL EMBEBIDO                            *
- 000008       *                                                        *
- 000009       **********************************************************
- 000010       *      MANTENIMIENTO DE PROGRAMA                         *
- 000011       **********************************************************
- 000012       *  FECHA      *       DETALLE        *
- 000013       **************************************
- 000014       * 26/10/2020  *  PROGRAMA QUE LISTA  *
- 000015       *             *  CADA CUENTA DEL     *
- 000016       *             *      CLIENTE         *
- 000017       **************************************
- 000018        AUTHOR. NAHUEL GATTARI.
- 000019        ENVIRONMENT DIVISION.
- 000020        CONFIGURATION SECTION.
- 000021        SPECIAL-NAMES.
- 000022            DECIMAL-POINT IS COMMA.
- 000023
- 000024        INPUT-OUTPUT SECTION.
- 000025        FILE-CONTROL.
- 000026
- 000027              SELECT SALIDA  ASSIGN SALIDA
- 000028              FILE STATUS IS WS-CODE-SAL.
- 000029
- 000030        DATA DIVISION.
- 000031        FILE SECTION.
- 000032        FD SALIDA
- 000033              BLOCK CONTAINS 0 RECORDS
- 000034              RECORDING MODE IS F.
- 000035
- 000036        01 REG-SALIDA      PIC X(132).
- 000037
- 000038       **************************************
- 000039        WORKING-STORAGE SECTION.
- 000040       **************************************
- 000041        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
- 000042
- 000043        77  WS-CODE-SAL      PIC XX        VALUE SPACES.
- 000044        77  FS-SQLCODE       PIC -999      VALUE ZEROS.
- 000045
- 000046       *********************
- 000047       *    VARIABLES      *
- 000048       *********************
- 000049
- 000050        77  WS-19000         PIC S9(05)V   USAGE COMP-3 VALUE 19000.
- 000051        77  WS-19100         PIC S9(05)V   USAGE COMP-3 VALUE 19100.
- 000052        77  WS-LINEA         PIC 9(02)     VALUE ZEROS.
- 000053        77  WS-NRO-CLI       PIC S9(05)V   USAGE COMP-3.
- 000054        77  WS-NRO-ALU       PIC 9(05)     VALUE ZEROS.
- 000055        77  WS-ALU-IMP       PIC 9(05)     VALUE ZEROS.
- 000056
- 000057       ********************
- 000058       *      FLAGS       *
- 000059       ********************
- 000060
- 000061        01 WS-STATUS-FIN            PIC X  VALUE SPACES.
- 000062           88  WS-FIN-LECTURA                  VALUE 'Y'.
- 000063           88  WS-NO-FIN-LECTURA               VALUE 'N'.
- 000064
- 000065        01 WS-FLAG-CUENTA           PIC X   VALUE SPACES.
- 000066           88 WS-FLAG-CUENTA-ON                VALUE 'Y'.
- 000067           88 WS-FLAG-CUENTA-OFF               VALUE 'N'.
- 000068
- 000069       **************************
- 000070       *         FECHA          *
- 000071       **************************
- 000072
- 000073        01  WS-FECHA.
- 000074            05  WS-FECHA-AA          PIC 9(04)    VALUE ZEROS.
- 000075            05  WS-FECHA-MM          PIC 9(02)    VALUE ZEROS.
- 000076            05  WS-FECHA-DD          PIC 9(02)    VALUE ZEROS.
- 000077
- 000078        01  WS-FECHA-IMP.
- 000079            05  WS-FECHA-IMP-AA      PIC 9(04)    VALUE ZEROS.
- 000080            05  WS-SEP1              PIC X(01)    VALUE '-'.
- 000081            05  WS-FECHA-IMP-MM      PIC 9(02)    VALUE ZEROS.
- 000082            05  WS-SEP2              PIC X(01)    VALUE '-'.
- 000083            05  WS-FECHA-IMP-DD      PIC 9(02)    VALUE ZEROS.
- 000084
- 000085       ***********************************
- 000086       *          CONTADORES             *
- 000087       ***********************************
- 000088
- 000089        01  WS-CONT-ERRONEAS         PIC 9(03)    VALUE ZEROS.
- 000090        01  WS-CONT-ENCONTRADAS      PIC 9(03)    VALUE ZEROS.
- 000091        01  WS-CONT-NOENCONTRADAS    PIC 9(03)    VALUE ZEROS.
- 000092        01  WS-CONT-GRABADOS         PIC 9(03)    VALUE ZEROS.
- 000093        01  WS-CONT-CUENT            PIC 9(05)    VALUE ZEROS.
- 000094        01  WS-CONT-PAGINA           PIC 9(02)    VALUE 01.
- 000095
- 000096       *******************************
- 000097       *       LAYOUT CLIENTE        *
- 000098       *******************************
- 000099
- 000100        01 WS-REG-CLIENTE.
- 000101
- 000102            05  FILLER              PIC X(08)    VALUE SPACES.
- 000103            05  WS-CLI-TIP-DOC      PIC X(02)    VALUE SPACES.
- 000104            05  FILLER              PIC X(09)    VALUE SPACES.
- 000105            05  FILLER              PIC X(01)    VALUE '-'.
- 000106            05  FILLER              PIC X(05)    VALUE SPACES.
- 000107            05  WS-CLI-NRO-DOC      PIC X(11)    VALUE SPACES.
- 000108            05  FILLER              PIC X(04)    VALUE SPACES.
- 000109            05  FILLER              PIC X(01)    VALUE '-'.
- 000110            05  FILLER              PIC X(05)    VALUE SPACES.
- 000111            05  WS-CLI-NRO-CLIE     PIC X(05)    VALUE SPACES.
- 000112            05  FILLER              PIC X(06)    VALUE SPACES.
- 000113            05  FILLER              PIC X(01)    VALUE '-'.
- 000114            05  FILLER              PIC X(05)    VALUE SPACES.
- 000115            05  WS-CLI-NOMBRE       PIC X(30)    VALUE SPACES.
- 000116            05  FILLER              PIC X(01)    VALUE SPACES.
- 000117            05  FILLER              PIC X(01)    VALUE '-'.
- 000118            05  FILLER              PIC X(05)    VALUE SPACES.
- 000119            05  WS-CLI-APELLIDO     PIC X(30)    VALUE SPACES.
- 000120            05  FILLER              PIC X(01)    VALUE SPACES.
- 000121            05  FILLER              PIC X(01)    VALUE '-'.
- 000122            05  FILLER              PIC X(05)    VALUE SPACES.
- 000123            05  WS-CLI-FECHA-ALTA   PIC X(10)    VALUE SPACES.
- 000124            05  FILLER              PIC X(01)    VALUE SPACES.
- 000125            05  FILLER              PIC X(01)    VALUE '-'.
- 000126            05  FILLER              PIC X(05)    VALUE SPACES.
- 000127            05  WS-CLI-FECHA-BAJA   PIC X(10)    VALUE SPACES.
- 000128            05  FILLER              PIC X(05)    VALUE SPACES.
- 000129
- 000130       *******************************
- 000131       *       LAYOUT CUENTA         *
- 000132       *******************************
- 000133
- 000134        01  WS-REG-CUENTA.
- 000135
- 000136            05  FILLER              PIC X(07)    VALUE SPACES.
- 000137            05  WS-CUE-TIP-CUENTA   PIC X(02)    VALUE SPACES.
- 000138            05  FILLER              PIC X(07)    VALUE SPACES.
- 000139            05  FILLER              PIC X(01)    VALUE '|'.
- 000140            05  FILLER              PIC X(01)    VALUE SPACES.
- 000141            05  WS-CUE-NRO-CUENTA   PIC X(15)    VALUE SPACES.
- 000142            05  FILLER              PIC X(01)    VALUE SPACES.
- 000143            05  FILLER              PIC X(01)    VALUE '|'.
- 000144            05  FILLER              PIC X(03)    VALUE SPACES.
- 000145            05  WS-CUE-MONEDA       PIC X(02)    VALUE SPACES.
- 000146            05  FILLER              PIC X(03)    VALUE SPACES.
- 000147            05  FILLER              PIC X(01)    VALUE '|'.
- 000148            05  FILLER              PIC X(01)    VALUE SPACES.
- 000149            05  WS-CUE-CBU          PIC X(11)    VALUE SPACES.
- 000150            05  FILLER              PIC X(01)    VALUE SPACES.
- 000151            05  FILLER              PIC X(01)    VALUE '|'.
- 000152            05  FILLER              PIC X(5)     VALUE SPACES.
- 000153            05  WS-CUE-NRO-CLIE     PIC X(05)    VALUE SPACES.
- 000154            05  FILLER              PIC X(01)    VALUE SPACES.
- 000155            05  FILLER              PIC X(01)    VALUE '|'.
- 000156            05  FILLER              PIC X(01)    VALUE SPACES.
- 000157            05  WS-CUE-SALDO-ACT    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
- 000158            05  FILLER              PIC X(01)    VALUE SPACES.
- 000159            05  FILLER              PIC X(01)    VALUE '|'.
- 000160            05  FILLER              PIC X(02)    VALUE SPACES.
- 000161            05  WS-CUE-FECHA-ACT    PIC X(10)    VALUE SPACES.
- 000162            05  FILLER              PIC X(02)    VALUE SPACES.
- 000163            05  FILLER              PIC X(01)    VALUE '|'.
- 000164            05  FILLER              PIC X(05)    VALUE SPACES.
- 000165            05  WS-CUE-FECHA-ULT    PIC X(10)    VALUE SPACES.
- 000166            05  FILLER              PIC X(06)    VALUE SPACES.
- 000167            05  FILLER              PIC X(01)    VALUE '|'.
- 000168
- 000169       ***********************************
- 000170       *       TITULO Y SUBTITULO        *
- 000171       ***********************************
- 000172
- 000173        01  WS-TITULO.
- 000174            03  FILLER              PIC X(20)    VALUE  SPACES.
- 000175            03  FILLER              PIC X(29)    VALUE
- 000176             'LISTADO DE CLIENTES Y CUENTAS'.
- 000177            03  FILLER              PIC X(05)    VALUE SPACES.
- 000178            03  FILLER              PIC X(07)    VALUE 'FECHA: '.
- 000179            03  WS-FECHA-HOY        PIC X(10)    VALUE SPACES.
- 000180            03  FILLER              PIC X(05)    VALUE SPACES.
- 000181            03  FILLER              PIC X(05)    VALUE 'ALU: '.
- 000182            03  WS-ALU-IMPR         PIC X(05).
- 000183            03  FILLER              PIC X(05)    VALUE SPACES.
- 000184            03  FILLER              PIC X(16)    VALUE
- 000185                   'NUMERO PAGINA: '.
- 000186            03  WS-PAGINA           PIC Z9       VALUE ZEROS.
- 000187            03  FILLER              PIC X(24)    VALUE SPACES.
- 000188
- 000189        01 WS-SUBTITULO.
- 000190            05  WS-CORTA-LINEA.
- 000191                10  FILLER    PIC X(54)    VALUE
- 000192                '------------------------------------------------------'.
- 000193                10  FILLER    PIC X(54)    VALUE
- 000194                '------------------------------------------------------'.
- 000195            05  WS-TIT-CLIENTE.
- 000196                10  FILLER    PIC X(38)    VALUE SPACES.
- 000197                10  FILLER    PIC X(07)    VALUE 'CLIENTE'.
- 000198            05  WS-TIT-CUENTA.
- 000199                10  FILLER    PIC X(38)    VALUE SPACES.
- 000200                10  FILLER    PIC X(07)    VALUE 'CUENTAS'.
- 000201            05  WS-NO-CUENTA.
- 000202                10  FILLER    PIC X(34)    VALUE SPACES.
- 000203                10  FILLER    PIC X(31)    VALUE
- 000204                       'EL CLIENTE NO POSEE UNA CUENTA'.
- 000205            05  WS-SUB-CLIENTE.
- 000206                10  FILLER    PIC X(02)    VALUE SPACES.
- 000207                10  FILLER    PIC X(17)    VALUE 'TIPO DE DOCUMENTO'.
- 000208                10  FILLER    PIC X(02)    VALUE SPACES.
- 000209                10  FILLER    PIC X(01)    VALUE  '|'.
- 000210                10  FILLER    PIC X(02)    VALUE SPACES.
- 000211                10  FILLER    PIC X(16)    VALUE 'NRO DE DOCUMENTO'.
- 000212                10  FILLER    PIC X(02)    VALUE SPACES.
- 000213                10  FILLER    PIC X(01)    VALUE  '|'.
- 000214                10  FILLER    PIC X(02)    VALUE SPACES.
- 000215                10  FILLER    PIC X(14)    VALUE 'NRO DE CLIENTE'.
- 000216                10  FILLER    PIC X(02)    VALUE SPACES.
- 000217                10  FILLER    PIC X(01)    VALUE  '|'.
- 000218                10  FILLER    PIC X(14)    VALUE SPACES.
- 000219                10  FILLER    PIC X(06)    VALUE 'NOMBRE'.
- 000220                10  FILLER    PIC X(14)    VALUE SPACES.
- 000221                10  FILLER    PIC X(01)    VALUE  '|'.
- 000222                10  FILLER    PIC X(13)    VALUE SPACES.
- 000223                10  FILLER    PIC X(08)    VALUE 'APELLIDO'.
- 000224                10  FILLER    PIC X(13)    VALUE SPACES.
- 000225                10  FILLER    PIC X(01)    VALUE  '|'.
- 000226                10  FILLER    PIC X(02)    VALUE SPACES.
- 000227                10  FILLER    PIC X(13)    VALUE 'FECHA DE ALTA'.
- 000228                10  FILLER    PIC X(02)    VALUE SPACES.
- 000229                10  FILLER    PIC X(01)    VALUE  '|'.
- 000230                10  FILLER    PIC X(02)    VALUE SPACES.
- 000231                10  FILLER    PIC X(13)    VALUE 'FECHA DE BAJA'.
- 000232                10  FILLER    PIC X(02)    VALUE SPACES.
- 000233            05 WS-SUB-CUENTA.
- 000234                10  FILLER    PIC X(02)    VALUE SPACES.
- 000235                10  FILLER    PIC X(14)    VALUE 'TIPO DE CUENTA'.
- 000236                10  FILLER    PIC X(02)    VALUE SPACES.
- 000237                10  FILLER    PIC X(01)    VALUE  '|'.
- 000238                10  FILLER    PIC X(03)    VALUE SPACES.
- 000239                10  FILLER    PIC X(13)    VALUE 'NRO DE CUENTA'.
- 000240                10  FILLER    PIC X(03)    VALUE SPACES.
- 000241                10  FILLER    PIC X(01)    VALUE  '|'.
- 000242                10  FILLER    PIC X(02)    VALUE SPACES.
- 000243                10  FILLER    PIC X(06)    VALUE 'MONEDA'.
- 000244                10  FILLER    PIC X(02)    VALUE SPACES.
- 000245                10  FILLER    PIC X(01)    VALUE  '|'.
- 000246                10  FILLER    PIC X(06)    VALUE SPACES.
- 000247                10  FILLER    PIC X(03)    VALUE 'CBU'.
- 000248                10  FILLER    PIC X(06)    VALUE SPACES.
- 000249                10  FILLER    PIC X(01)    VALUE  '|'.
- 000250                10  FILLER    PIC X(02)    VALUE SPACES.
- 000251                10  FILLER    PIC X(14)    VALUE 'NRO DE CLIENTE'.
- 000252                10  FILLER    PIC X(02)    VALUE SPACES.
- 000253                10  FILLER    PIC X(01)    VALUE  '|'.
- 000254                10  FILLER    PIC X(04)    VALUE SPACES.
- 000255                10  FILLER    PIC X(12)    VALUE 'SALDO ACTUAL'.
- 000256                10  FILLER    PIC X(05)    VALUE SPACES.
- 000257                10  FILLER    PIC X(01)    VALUE  '|'.
- 000258                10  FILLER    PIC X(02)    VALUE SPACES.
- 000259                10  FILLER    PIC X(12)    VALUE 'FECHA ACTUAL'.
- 000260                10  FILLER    PIC X(02)    VALUE SPACES.
- 000261                10  FILLER    PIC X(01)    VALUE  '|'.
- 000262                10  FILLER    PIC X(02)    VALUE SPACES.
- 000263                10  FILLER    PIC X(19)    VALUE 'FECHA ULTIMO CIERRE'.
- 000264                10  FILLER    PIC X(02)    VALUE SPACES.
- 000265                10  FILLER    PIC X(01)    VALUE  '|'.
- 000266
- 000267        77          FILLER    PIC X(26) VALUE '* VARIABLES SQL     *'.
- 000268
- 000269       **************************************
- 000270       *     AREA DE COMUNICACION DB2       *
- 000271       **************************************
- 000272
- 000273             EXEC SQL
- 000274               INCLUDE SQLCA
- 000275             END-EXEC.
- 000276
- 000277             EXEC SQL
- 000278               INCLUDE TBCUE
- 000279             END-EXEC.
- 000280
- 000281             EXEC SQL
- 000282               INCLUDE TBCLI
- 000283             END-EXEC.
- 000284
- 000285             EXEC SQL
- 000286               DECLARE CUENTA_CURSOR CURSOR
- 000287               FOR
- 000288               SELECT TIPO_CUENTA,
- 000289                      NRO_CUENTA,
- 000290                      MONEDA,
- 000291                      CBU,
- 000292                      NRO_CLIENTE,
- 000293                      SALDO_ACTUAL,
- 000294                      FECHA_ACTUAL,
- 000295                      FECHA_ULTIMO_CIERRE
- 000296
- 000297               FROM  ITPFBIO.TBCUENTAS
- 000298
- 000299               WHERE NRO_CLIENTE = :WS-NRO-CLI
- 000300
- 000301             END-EXEC.
- 000302
- 000303             EXEC SQL
- 000304               DECLARE CLIENTE_CURSOR CURSOR
- 000305               FOR
- 000306               SELECT TIPO_DOCUMENTO,
- 000307                      NRO_DOCUMENTO,
- 000308                      NRO_CLIENTE,
- 000309                      NOMBRE_CLIENTE,
- 000310                      APELLIDO_CLIENTE,
- 000311                      DOMICILIO,
- 000312                      CIUDAD,
- 000313                      CODIGO_POSTAL,
- 000314                      NACIONALIDAD,
- 000315                      FECHA_DE_ALTA,
- 000316                      FECHA_DE_BAJA,
- 000317                      ESTADO_CIVIL,
- 000318                      SEXO,
- 000319                      CORREO_ELECTRONICO,
- 000320                      FECCHA_NACIMIENTO
- 000321
- 000322               FROM  ITPFBIO.TBCLIENT
- 000323
- 000324               WHERE NRO_CLIENTE > :WS-19000 AND
- 000325                     NRO_CLIENTE < :WS-19100
- 000326
- 000327             END-EXEC.
- 000328
- 000329        77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
- 000330
- 000331       ***************************************************************.
- 000332        PROCEDURE DIVISION.
- 000333       **************************************
- 000334       *                                    *
- 000335       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000336       *                                    *
- 000337       **************************************
- 000338        MAIN-PROGRAM.
- 000339
- 000340            PERFORM 1000-I-INICIO  THRU 1000-F-INICIO.
- 000341
- 000342            PERFORM 2000-I-PROCESO THRU 2000-F-PROCESO
- 000343                                   UNTIL WS-NO-FIN-LECTURA.
- 000344
- 000345            PERFORM 9999-I-FINAL   THRU 9999-F-FINAL.
- 000346
- 000347        F-MAIN-PROGRAM. GOBACK.
- 000348
- 000349       **************************************
- 000350       *                                    *
- 000351       *  CUERPO INICIO APERTURA ARCHIVOS   *
- 000352       *                                    *
- 000353       **************************************
- 000354        1000-I-INICIO.
- 000355
- 000356            ACCEPT WS-FECHA FROM DATE YYYYMMDD.
- 000357            ACCEPT WS-NRO-ALU FROM SYSIN.
- 000358
- 000359            MOVE WS-NRO-ALU    TO WS-ALU-IMP.
- 000360            MOVE WS-ALU-IMP    TO WS-ALU-IMPR.
- 000361
- 000362            MOVE WS-FECHA-AA   TO WS-FECHA-IMP-AA.
- 000363            MOVE WS-FECHA-MM   TO WS-FECHA-IMP-MM.
- 000364            MOVE WS-FECHA-DD   TO WS-FECHA-IMP-DD.
- 000365
- 000366            MOVE 61            TO  WS-LINEA.
- 000367
- 000368            SET WS-FIN-LECTURA TO TRUE.
- 000369
- 000370            OPEN OUTPUT SALIDA.
- 000371
- 000372            MOVE SQLCODE TO FS-SQLCODE
- 000373
- 000374            IF WS-CODE-SAL    IS NOT EQUAL '00'
- 000375               DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-CODE-SAL
- 000376               MOVE 9999 TO RETURN-CODE
- 000377               SET  WS-NO-FIN-LECTURA TO TRUE
- 000378            END-IF.
- 000379
- 000380            PERFORM  5500-I-IMPRIMIR     THRU 5500-F-IMPRIMIR.
- 000381            PERFORM  2100-I-OPEN-CLIENTE THRU 2100-F-OPEN-CLIENTE.
- 000382            PERFORM  2500-I-LEER-CLIENTE THRU 2500-F-LEER-CLIENTE.
- 000383
- 000384        1000-F-INICIO.   EXIT.
- 000385
- 000386       **************************************
- 000387       *                                    *
- 000388       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000389       *                                    *
- 000390       **************************************
- 000391        2000-I-PROCESO.
- 000392
- 000393            PERFORM  2200-I-OPEN-CUENTA   THRU 2200-F-OPEN-CUENTA.
- 000394
- 000395            PERFORM  7000-I-TIT-CUE       THRU 7000-F-TIT-CUE.
- 000396
- 000397            PERFORM  3000-I-LEER-CUENTA   THRU 3000-F-LEER-CUENTA
- 000398                                    UNTIL  WS-FLAG-CUENTA-OFF.
- 000399
- 000400            PERFORM  7500-I-CERRAR-CUENTA THRU 7500-F-CERRAR-CUENTA.
- 000401
- 000402            PERFORM  2500-I-LEER-CLIENTE  THRU 2500-F-LEER-CLIENTE.
- 000403
- 000404            SET WS-FLAG-CUENTA-ON TO TRUE.
- 000405
- 000406        2000-F-PROCESO. EXIT.
- 000407
- 000408        2100-I-OPEN-CLIENTE.
- 000409
- 000410            EXEC SQL
- 000411               OPEN CLIENTE_CURSOR
- 000412            END-EXEC.
- 000413
- 000414            MOVE SQLCODE TO FS-SQLCODE
- 000415
- 000416            IF SQLCODE NOT EQUAL ZEROS
- 000417               DISPLAY '* ERROR OPEN CLIENTE_CURSOR = ' FS-SQLCODE
- 000418               MOVE 9999 TO RETURN-CODE
- 000419               SET  WS-NO-FIN-LECTURA TO TRUE
- 000420            END-IF.
- 000421
- 000422        2100-F-OPEN-CLIENTE. EXIT.
- 000423
- 000424        2200-I-OPEN-CUENTA.
- 000425
- 000426            EXEC SQL
- 000427               OPEN CUENTA_CURSOR
- 000428            END-EXEC.
- 000429
- 000430            MOVE SQLCODE TO FS-SQLCODE
- 000431
- 000432            IF SQLCODE NOT EQUAL ZEROS
- 000433               DISPLAY '* ERROR OPEN CUENTA_CURSOR  = ' FS-SQLCODE
- 000434               MOVE 9999 TO RETURN-CODE
- 000435               SET  WS-NO-FIN-LECTURA TO TRUE
- 000436            ELSE
- 000437               INITIALIZE WS-CONT-CUENT
- 000438            END-IF.
- 000439
- 000440        2200-F-OPEN-CUENTA. EXIT.
- 000441
- 000442        2500-I-LEER-CLIENTE.
- 000443
- 000444            EXEC SQL
- 000445               FETCH  CLIENTE_CURSOR
- 000446                      INTO
- 000447                        :DCLTBCLIENT.WS-TIPO-DOCUMENTO,
- 000448                        :DCLTBCLIENT.WS-NRO-DOCUMENTO,
- 000449                        :DCLTBCLIENT.WS-NRO-CLIENTE,
- 000450                        :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
- 000451                        :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
- 000452                        :DCLTBCLIENT.WS-DOMICILIO,
- 000453                        :DCLTBCLIENT.WS-CIUDAD,
- 000454                        :DCLTBCLIENT.WS-CODIGO-POSTAL,
- 000455                        :DCLTBCLIENT.WS-NACIONALIDAD,
- 000456                        :DCLTBCLIENT.WS-FECHA-DE-ALTA,
- 000457                        :DCLTBCLIENT.WS-FECHA-DE-BAJA,
- 000458                        :DCLTBCLIENT.WS-ESTADO-CIVIL,
- 000459                        :DCLTBCLIENT.WS-SEXO,
- 000460                        :DCLTBCLIENT.WS-CORREO-ELECTRONICO,
- 000461                        :DCLTBCLIENT.WS-FECCHA-NACIMIENTO
- 000462            END-EXEC.
- 000463
- 000464            MOVE SQLCODE TO FS-SQLCODE
- 000465
- 000466            EVALUATE SQLCODE
- 000467
- 000468              WHEN ZEROS
- 000469               MOVE WS-NRO-CLIENTE TO WS-NRO-CLI
- 000470               PERFORM 6000-I-TIT-CLIE THRU 6000-F-TIT-CLIE
- 000471               PERFORM 6500-I-PRE-GRABAR-CLIE THRU 6500-F-PRE-GRABAR-CLIE
- 000472               ADD 1 TO WS-CONT-ENCONTRADAS
- 000473
- 000474              WHEN +100
- 000475               ADD 1 TO WS-CONT-ERRONEAS
- 000476               SET WS-NO-FIN-LECTURA TO TRUE
- 000477
- 000478              WHEN OTHER
- 000479               DISPLAY 'ERROR FETCH CLIENTE_CURSOR: '  FS-SQLCODE
- 000480               SET WS-NO-FIN-LECTURA TO TRUE
- 000481            END-EVALUATE.
- 000482
- 000483        2500-F-LEER-CLIENTE. EXIT.
- 000484
- 000485        3000-I-LEER-CUENTA.
- 000486
- 000487            EXEC SQL
- 000488               FETCH  CUENTA_CURSOR
- 000489                      INTO
- 000490                        :DCLTBCUENTAS.WS-TIPO-CUENTA,
- 000491                        :DCLTBCUENTAS.WS-NRO-CUENTA,
- 000492                        :DCLTBCUENTAS.WS-MONEDA,
- 000493                        :DCLTBCUENTAS.WS-CBU,
- 000494                        :DCLTBCUENTAS.WS-CUE-NRO-CLIENTE,
- 000495                        :DCLTBCUENTAS.WS-SALDO-ACTUAL,
- 000496                        :DCLTBCUENTAS.WS-FECHA-ACTUAL,
- 000497                        :DCLTBCUENTAS.WS-FECHA-ULTIMO-CIERRE
- 000498
- 000499            END-EXEC.
- 000500
- 000501            MOVE SQLCODE TO FS-SQLCODE
- 000502
- 000503            EVALUATE SQLCODE
- 000504
- 000505              WHEN ZEROS
- 000506
- 000507               PERFORM 5000-I-GRABAR-CUENTA THRU 5000-I-GRABAR-CUENTA
- 000508               ADD 1 TO WS-CONT-ENCONTRADAS
- 000509               ADD 1 TO WS-CONT-CUENT
- 000510
- 000511              WHEN +100
- 000512
- 000513               SET WS-FLAG-CUENTA-OFF TO TRUE
- 000514
- 000515               IF WS-CONT-CUENT EQUAL TO ZERO
- 000516
- 000517                WRITE REG-SALIDA FROM WS-NO-CUENTA
- 000518
- 000519                IF WS-CODE-SAL    IS NOT EQUAL '00'
- 000520                  DISPLAY '* ERROR EN WRITE CLIENTE = ' WS-CODE-SAL
- 000521                  MOVE 9999 TO RETURN-CODE
- 000522                  SET  WS-NO-FIN-LECTURA TO TRUE
- 000523                ELSE
- 000524                  ADD  1 TO WS-CONT-PAGINA
- 000525                END-IF
- 000526               END-IF
- 000527
- 000528              WHEN OTHER
- 000529               DISPLAY 'ERROR FETCH CUENTA_CURSOR: '  FS-SQLCODE
- 000530               SET WS-NO-FIN-LECTURA TO TRUE
- 000531            END-EVALUATE.
- 000532
- 000533        3000-F-LEER-CUENTA. EXIT.
- 000534
- 000535        3500-I-MOVER-CLIENTE.
- 000536
- 000537            MOVE WS-TIPO-DOCUMENTO         TO WS-CLI-TIP-DOC
- 000538
- 000539            MOVE WS-NRO-DOCUMENTO          TO WS-CLI-NRO-DOC
- 000540
- 000541            MOVE WS-NRO-CLIENTE            TO WS-CLI-NRO-CLIE
- 000542
- 000543            MOVE WS-NOMBRE-CLIENTE         TO WS-CLI-NOMBRE
- 000544
- 000545            MOVE WS-APELLIDO-CLIENTE       TO WS-CLI-APELLIDO
- 000546
- 000547            MOVE WS-FECHA-DE-ALTA          TO WS-CLI-FECHA-ALTA
- 000548
- 000549            MOVE WS-FECHA-DE-BAJA          TO WS-CLI-FECHA-BAJA.
- 000550
- 000551        3500-F-MOVER-CLIENTE. EXIT.
- 000552
- 000553        4000-I-MOVER-CUENTA.
- 000554
- 000555            MOVE WS-TIPO-CUENTA            TO WS-CUE-TIP-CUENTA
- 000556
- 000557            MOVE WS-NRO-CUENTA             TO WS-CUE-NRO-CUENTA
- 000558
- 000559            MOVE WS-MONEDA                 TO WS-CUE-MONEDA
- 000560
- 000561            MOVE WS-CBU                    TO WS-CUE-CBU
- 000562
- 000563            MOVE WS-CUE-NRO-CLIENTE        TO WS-CUE-NRO-CLIE
- 000564
- 000565            MOVE WS-SALDO-ACTUAL           TO WS-CUE-SALDO-ACT
- 000566
- 000567            MOVE WS-FECHA-ACTUAL           TO WS-CUE-FECHA-ACT
- 000568
- 000569            MOVE WS-FECHA-ULTIMO-CIERRE    TO WS-CUE-FECHA-ULT.
- 000570
- 000571        4000-F-MOVER-CUENTA. EXIT.
- 000572
- 000573       ************************
- 000574       *    GRABAR SALIDA     *
- 000575       ************************
- 000576
- 000577        4500-I-GRABAR-CLIENTE.
- 000578
- 000579            IF WS-LINEA GREATER 60
- 000580
- 000581              PERFORM 5500-I-IMPRIMIR THRU 5500-F-IMPRIMIR
- 000582
- 000583            END-IF.
- 000584
- 000585            PERFORM 3500-I-MOVER-CLIENTE THRU 3500-F-MOVER-CLIENTE
- 000586
- 000587            WRITE REG-SALIDA     FROM WS-REG-CLIENTE.
- 000588            ADD  1      TO  WS-CONT-GRABADOS.
- 000589
- 000590            IF WS-CODE-SAL    IS NOT EQUAL '00'
- 000591              DISPLAY '* ERROR EN WRITE CLIENTE = ' WS-CODE-SAL
- 000592              MOVE 9999 TO RETURN-CODE
- 000593              SET  WS-NO-FIN-LECTURA TO TRUE
- 000594            END-IF.
- 000595
- 000596        4500-F-GRABAR-CLIENTE. EXIT.
- 000597
- 000598        5000-I-GRABAR-CUENTA.
- 000599
- 000600            IF WS-LINEA GREATER 60
- 000601
- 000602                PERFORM 5500-I-IMPRIMIR THRU 5500-F-IMPRIMIR
- 000603
- 000604            END-IF.
- 000605
- 000606            PERFORM 4000-I-MOVER-CUENTA THRU 4000-F-MOVER-CUENTA.
- 000607
- 000608            WRITE REG-SALIDA     FROM WS-REG-CUENTA.
- 000609
- 000610            ADD 1  TO  WS-CONT-GRABADOS.
- 000611            ADD 1  TO  WS-CONT-PAGINA.
- 000612
- 000613            IF WS-CODE-SAL IS NOT EQUAL '00'
- 000614              DISPLAY '* ERROR EN WRITE CUENTA = ' WS-CODE-SAL
- 000615              MOVE 9999 TO RETURN-CODE
- 000616              SET  WS-NO-FIN-LECTURA TO TRUE
- 000617            END-IF.
- 000618
- 000619        5000-F-GRABAR-CUENTA.  EXIT.
- 000620
- 000621        5500-I-IMPRIMIR.
- 000622
- 000623             MOVE WS-CONT-PAGINA TO WS-PAGINA.
- 000624             MOVE WS-FECHA-IMP TO WS-FECHA-HOY.
- 000625             MOVE 1 TO WS-LINEA.
- 000626             ADD  1 TO WS-CONT-PAGINA.
- 000627
- 000628             WRITE REG-SALIDA FROM WS-TITULO AFTER PAGE.
- 000629
- 000630             IF WS-CODE-SAL IS NOT EQUAL '00'
- 000631               DISPLAY '* ERROR EN WRITE SALIDA  = ' WS-CODE-SAL
- 000632               MOVE 9999 TO RETURN-CODE
- 000633               SET  WS-NO-FIN-LECTURA TO TRUE
- 000634             END-IF.
- 000635
- 000636        5500-F-IMPRIMIR. EXIT.
- 000637
- 000638        6000-I-TIT-CLIE.
- 000639
- 000640            WRITE REG-SALIDA FROM WS-CORTA-LINEA
- 000641
- 000642            IF WS-CODE-SAL IS NOT EQUAL '00'
- 000643              DISPLAY '* ERROR EN GRABAR SEPARADOR LINEA = ' WS-CODE-SAL
- 000644              MOVE 9999 TO RETURN-CODE
- 000645              SET  WS-NO-FIN-LECTURA TO TRUE
- 000646            ELSE
- 000647              ADD 1 TO WS-CONT-PAGINA
- 000648            END-IF
- 000649
- 000650            WRITE REG-SALIDA FROM WS-TIT-CLIENTE
- 000651
- 000652            IF WS-CODE-SAL IS NOT EQUAL '00'
- 000653             DISPLAY '* ERROR EN GRABAR SEPARADOR CLIENTE = ' WS-CODE-SAL
- 000654             MOVE 9999 TO RETURN-CODE
- 000655             SET  WS-NO-FIN-LECTURA TO TRUE
- 000656            ELSE
- 000657              ADD  1 TO WS-CONT-PAGINA
- 000658            END-IF.
- 000659
- 000660        6000-F-TIT-CLIE. EXIT.
- 000661
- 000662        6500-I-PRE-GRABAR-CLIE.
- 000663
- 000664            WRITE REG-SALIDA FROM WS-SUB-CLIENTE
- 000665
- 000666            IF WS-CODE-SAL IS NOT EQUAL '00'
- 000667              DISPLAY '* ERROR EN GRABAR CLIENTE = ' WS-CODE-SAL
- 000668              MOVE 9999 TO RETURN-CODE
- 000669              SET  WS-NO-FIN-LECTURA TO TRUE
- 000670            ELSE
- 000671              ADD  1 TO WS-CONT-PAGINA
- 000672              PERFORM  4500-I-GRABAR-CLIENTE THRU 4500-F-GRABAR-CLIENTE
- 000673            END-IF.
- 000674     
- 000675        6500-F-PRE-GRABAR-CLIE. EXIT.        
- 000676
- 000677        7000-I-TIT-CUE.
- 000678
- 000679            WRITE REG-SALIDA FROM WS-TIT-CUENTA
- 000680
- 000681            IF WS-CODE-SAL IS NOT EQUAL '00'
- 000682              DISPLAY '* ERROR EN GRABAR SEPARADOR CUENTA = ' WS-CODE-SAL
- 000683              MOVE 9999 TO RETURN-CODE
- 000684              SET  WS-NO-FIN-LECTURA TO TRUE
- 000685            ELSE
- 000686              ADD 1 TO WS-CONT-PAGINA
- 000687            END-IF.
- 000688
- 000689        7000-F-TIT-CUE. EXIT.
- 000690
- 000691       **************************************
- 000692       *                                    *
- 000693       *  CUERPO FINAL CIERRE DE FILES      *
- 000694       *                                    *
- 000695       **************************************
- 000696
- 000697        7500-I-CERRAR-CUENTA.
- 000698
- 000699            EXEC SQL
- 000700               CLOSE CUENTA_CURSOR
- 000701            END-EXEC.
- 000702
- 000703            MOVE SQLCODE TO FS-SQLCODE
- 000704
- 000705            IF SQLCODE NOT EQUAL ZEROS
- 000706               DISPLAY '* ERROR CLOSE CUENTA_CURSOR      = ' FS-SQLCODE
- 000707               MOVE 9999 TO RETURN-CODE
- 000708            END-IF.
- 000709
- 000710        7500-F-CERRAR-CUENTA. EXIT.
- 000711
- 000712        8000-I-CERRAR-CLIENTE.
- 000713
- 000714            EXEC SQL
- 000715               CLOSE CLIENTE_CURSOR
- 000716            END-EXEC.
- 000717
- 000718            MOVE SQLCODE TO FS-SQLCODE
- 000719
- 000720            IF SQLCODE NOT EQUAL ZEROS
- 000721               DISPLAY '* ERROR CLOSE CLIENTE_CURSOR     = ' FS-SQLCODE
- 000722               MOVE 9999 TO RETURN-CODE
- 000723            END-IF.
- 000724
- 000725        8000-F-CERRAR-CLIENTE. EXIT.
- 000726
- 000727        9999-I-FINAL.
- 000728
- 000729            PERFORM 8000-I-CERRAR-CLIENTE THRU 8000-F-CERRAR-CLIENTE.
- 000730
- 000731            CLOSE SALIDA
- 000732               IF WS-CODE-SAL  IS NOT EQUAL '00'
- 000733                 DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-CODE-SAL
- 000734                 MOVE 9999 TO RETURN-CODE
- 000735              END-IF.
- 000736
- 000737       **********************************
- 000738       *   MOSTRAR TOTALES DE CONTROL   *
- 000739       **********************************
- 000740
- 000741            DISPLAY '  '.
- 000742            DISPLAY 'NOVEDADES ENCONTRADAS: '     WS-CONT-ENCONTRADAS.
- 000743            DISPLAY 'NOVEDADES NO ENCONTRADAS: '  WS-CONT-NOENCONTRADAS.
- 000744            DISPLAY 'NOVEDADES ERRONEAS: '        WS-CONT-ERRONEAS.
- 000745            DISPLAY 'TOTAL GRABADOS: '            WS-CONT-GRABADOS.
- 000746
- 000747        9999-F-FINAL. EXIT.
- ****** **************************** Bottom of Data ****************************
\ No newline at end of file
+000001 CBL TEST
+000002 IDENTIFICATION DIVISION.
+000003*                                                        *
+000004 PROGRAM-ID. PGMBL219.
+000005**********************************************************
+000006*                                                        *
+000007*  PROGRAMA PARA SQL EMBEBIDO                            *
+000008*                                                        *
+000009**********************************************************
+000010*      MANTENIMIENTO DE PROGRAMA                         *
+000011**********************************************************
+000012*  FECHA      *       DETALLE        *
+000013**************************************
+000014* 26/10/2020  *  PROGRAMA QUE LISTA  *
+000015*             *  CADA CUENTA DEL     *
+000016*             *      CLIENTE         *
+000017**************************************
+000018 AUTHOR. NAHUEL GATTARI.
+000019 ENVIRONMENT DIVISION.
+000020 CONFIGURATION SECTION.
+000021 SPECIAL-NAMES.
+000022     DECIMAL-POINT IS COMMA.
+000023 
+000024 INPUT-OUTPUT SECTION.
+000025 FILE-CONTROL.
+000026 
+000027       SELECT SALIDA  ASSIGN SALIDA
+000028       FILE STATUS IS WS-CODE-SAL.
+000029 
+000030      SELECT EXTRACTO ASSIGN EXTRACTO
+000031      FILE STATUS IS WS-CODE-EXT.
+000032 
+000033     SELECT CHECKPT  ASSIGN CHECKPT
+000034     FILE STATUS IS WS-CODE-CKP.
+000035 
+000036     SELECT PARMIN   ASSIGN SYSIN
+000037     FILE STATUS IS WS-CODE-PRM.
+000038 
+000039 DATA DIVISION.
+000040 FILE SECTION.
+000041 FD SALIDA
+000042       BLOCK CONTAINS 0 RECORDS
+000043       RECORDING MODE IS F.
+000044 
+000045 01 REG-SALIDA      PIC X(132).
+000046 
+000047 FD EXTRACTO
+000048       BLOCK CONTAINS 0 RECORDS
+000049       RECORDING MODE IS F.
+000050 
+000051 01 REG-EXTRACTO    PIC X(150).
+000052 
+000053 FD CHECKPT
+000054      BLOCK CONTAINS 0 RECORDS
+000055      RECORDING MODE IS F.
+000056 
+000057 01  REG-CHECKPT.
+000058     05  CKP-NRO-CLIENTE  PIC 9(05)    VALUE ZEROS.
+000059 
+000060 FD PARMIN
+000061      BLOCK CONTAINS 0 RECORDS
+000062      RECORDING MODE IS F.
+000063 
+000064 01  REG-PARMIN       PIC X(80).
+000065 
+000066**************************************
+000067 WORKING-STORAGE SECTION.
+000068**************************************
+000069 77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000070 
+000071 77  WS-CODE-SAL      PIC XX        VALUE SPACES.
+000072 77  WS-CODE-EXT      PIC XX        VALUE SPACES.
+000073 77  WS-CODE-CKP      PIC XX        VALUE SPACES.
+000074 77  WS-CODE-PRM      PIC XX        VALUE SPACES.
+000075 77  WS-CKP-CONT      PIC 9(05)     VALUE ZEROS.
+000076 77  WS-CKP-INTERVALO PIC 9(03)     VALUE 050.
+000077 77  WS-CKP-ULTIMO    PIC 9(05)     VALUE ZEROS.
+000078 77  FS-SQLCODE       PIC -999      VALUE ZEROS.
+000079 
+000080*********************
+000081*    VARIABLES      *
+000082*********************
+000083 
+000084 77  WS-19000         PIC S9(05)V   USAGE COMP-3 VALUE 19000.
+000085 77  WS-19100         PIC S9(05)V   USAGE COMP-3 VALUE 19100.
+000086 77  WS-LINEA         PIC 9(02)     VALUE ZEROS.
+000087 77  WS-NRO-CLI       PIC S9(05)V   USAGE COMP-3.
+000088 77  WS-NRO-ALU       PIC 9(05)     VALUE ZEROS.
+000089 77  WS-ALU-IMP       PIC 9(05)     VALUE ZEROS.
+000090 77  WS-PARM-DESDE    PIC 9(05)     VALUE ZEROS.
+000091 77  WS-PARM-HASTA    PIC 9(05)     VALUE ZEROS.
+000092 77  WS-PARM-EXCLUIR  PIC X(01)     VALUE 'N'.
+000093    88  WS-EXCLUIR-BAJAS              VALUE 'S'.
+000094    88  WS-INCLUIR-BAJAS              VALUE 'N'.
+000095 
+000096********************
+000097*      FLAGS       *
+000098********************
+000099 
+000100 01 WS-STATUS-FIN            PIC X  VALUE SPACES.
+000101    88  WS-FIN-LECTURA                  VALUE 'Y'.
+000102    88  WS-NO-FIN-LECTURA               VALUE 'N'.
+000103 
+000104 01 WS-STA-PARM              PIC X  VALUE SPACES.
+000105    88  WS-FIN-PARM                     VALUE 'Y'.
+000106    88  WS-NO-FIN-PARM                  VALUE 'N'.
+000107 
+000108 01 WS-FLAG-CUENTA           PIC X   VALUE SPACES.
+000109    88 WS-FLAG-CUENTA-ON                VALUE 'Y'.
+000110    88 WS-FLAG-CUENTA-OFF               VALUE 'N'.
+000111 
+000112**************************
+000113*         FECHA          *
+000114**************************
+000115 
+000116 01  WS-FECHA.
+000117     05  WS-FECHA-AA          PIC 9(04)    VALUE ZEROS.
+000118     05  WS-FECHA-MM          PIC 9(02)    VALUE ZEROS.
+000119     05  WS-FECHA-DD          PIC 9(02)    VALUE ZEROS.
+000120 
+000121 01  WS-FECHA-IMP.
+000122     05  WS-FECHA-IMP-AA      PIC 9(04)    VALUE ZEROS.
+000123     05  WS-SEP1              PIC X(01)    VALUE '-'.
+000124     05  WS-FECHA-IMP-MM      PIC 9(02)    VALUE ZEROS.
+000125     05  WS-SEP2              PIC X(01)    VALUE '-'.
+000126     05  WS-FECHA-IMP-DD      PIC 9(02)    VALUE ZEROS.
+000127 
+000128***********************************
+000129*          CONTADORES             *
+000130***********************************
+000131 
+000132 01  WS-CONT-ERRONEAS         PIC 9(03)    VALUE ZEROS.
+000133 01  WS-CONT-ENCONTRADAS      PIC 9(03)    VALUE ZEROS.
+000134 01  WS-CONT-NOENCONTRADAS    PIC 9(03)    VALUE ZEROS.
+000135 01  WS-CONT-GRABADOS         PIC 9(03)    VALUE ZEROS.
+000136 01  WS-CONT-CUENT            PIC 9(05)    VALUE ZEROS.
+000137 01  WS-CONT-PAGINA           PIC 9(02)    VALUE 01.
+000138 01  WS-SUBTOTAL-CLI          PIC S9(09)V99 USAGE COMP-3
+000139                                          VALUE ZEROS.
+000140 01  WS-TOTAL-GENERAL         PIC S9(11)V99 USAGE COMP-3
+000141                                          VALUE ZEROS.
+000142 
+000143**************************************
+000144*   TABLA DE SUBTOTALES POR MONEDA   *
+000145**************************************
+000146 
+000147 01  WS-SW-MONEDA              PIC X         VALUE 'N'.
+000148     88  WS-ENCONTRO-MON                        VALUE 'Y'.
+000149     88  WS-NO-ENCONTRO-MON                     VALUE 'N'.
+000150 
+000151 77  WS-CONT-MON               PIC 9(02)     VALUE ZEROS.
+000152 77  WS-BUSCA-MON              PIC X(02)     VALUE SPACES.
+000153 
+000154 01  WS-TABLA-MONEDA.
+000155     05  WS-MON-ENTRADA OCCURS 10 TIMES
+000156             INDEXED BY WS-IDX-MON.
+000157         10  WS-MON-COD       PIC X(02)     VALUE SPACES.
+000158         10  WS-MON-SALDO     PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000159 
+000160*******************************
+000161*       LAYOUT CLIENTE        *
+000162*******************************
+000163 
+000164 01 WS-REG-CLIENTE.
+000165 
+000166     05  FILLER              PIC X(08)    VALUE SPACES.
+000167     05  WS-CLI-TIP-DOC      PIC X(02)    VALUE SPACES.
+000168     05  FILLER              PIC X(09)    VALUE SPACES.
+000169     05  FILLER              PIC X(01)    VALUE '-'.
+000170     05  FILLER              PIC X(05)    VALUE SPACES.
+000171     05  WS-CLI-NRO-DOC      PIC X(11)    VALUE SPACES.
+000172     05  FILLER              PIC X(04)    VALUE SPACES.
+000173     05  FILLER              PIC X(01)    VALUE '-'.
+000174     05  FILLER              PIC X(05)    VALUE SPACES.
+000175     05  WS-CLI-NRO-CLIE     PIC X(05)    VALUE SPACES.
+000176     05  FILLER              PIC X(06)    VALUE SPACES.
+000177     05  FILLER              PIC X(01)    VALUE '-'.
+000178     05  FILLER              PIC X(05)    VALUE SPACES.
+000179     05  WS-CLI-NOMBRE       PIC X(30)    VALUE SPACES.
+000180     05  FILLER              PIC X(01)    VALUE SPACES.
+000181     05  FILLER              PIC X(01)    VALUE '-'.
+000182     05  FILLER              PIC X(05)    VALUE SPACES.
+000183     05  WS-CLI-APELLIDO     PIC X(30)    VALUE SPACES.
+000184     05  FILLER              PIC X(01)    VALUE SPACES.
+000185     05  FILLER              PIC X(01)    VALUE '-'.
+000186     05  FILLER              PIC X(05)    VALUE SPACES.
+000187     05  WS-CLI-FECHA-ALTA   PIC X(10)    VALUE SPACES.
+000188     05  FILLER              PIC X(01)    VALUE SPACES.
+000189     05  FILLER              PIC X(01)    VALUE '-'.
+000190     05  FILLER              PIC X(05)    VALUE SPACES.
+000191     05  WS-CLI-FECHA-BAJA   PIC X(10)    VALUE SPACES.
+000192     05  FILLER              PIC X(05)    VALUE SPACES.
+000193 
+000194*******************************
+000195*       LAYOUT CUENTA         *
+000196*******************************
+000197 
+000198 01  WS-REG-CUENTA.
+000199 
+000200     05  FILLER              PIC X(07)    VALUE SPACES.
+000201     05  WS-CUE-TIP-CUENTA   PIC X(02)    VALUE SPACES.
+000202     05  FILLER              PIC X(07)    VALUE SPACES.
+000203     05  FILLER              PIC X(01)    VALUE '|'.
+000204     05  FILLER              PIC X(01)    VALUE SPACES.
+000205     05  WS-CUE-NRO-CUENTA   PIC X(15)    VALUE SPACES.
+000206     05  FILLER              PIC X(01)    VALUE SPACES.
+000207     05  FILLER              PIC X(01)    VALUE '|'.
+000208     05  FILLER              PIC X(03)    VALUE SPACES.
+000209     05  WS-CUE-MONEDA       PIC X(02)    VALUE SPACES.
+000210     05  FILLER              PIC X(03)    VALUE SPACES.
+000211     05  FILLER              PIC X(01)    VALUE '|'.
+000212     05  FILLER              PIC X(01)    VALUE SPACES.
+000213     05  WS-CUE-CBU          PIC X(11)    VALUE SPACES.
+000214     05  FILLER              PIC X(01)    VALUE SPACES.
+000215     05  FILLER              PIC X(01)    VALUE '|'.
+000216     05  FILLER              PIC X(5)     VALUE SPACES.
+000217     05  WS-CUE-NRO-CLIE     PIC X(05)    VALUE SPACES.
+000218     05  FILLER              PIC X(01)    VALUE SPACES.
+000219     05  FILLER              PIC X(01)    VALUE '|'.
+000220     05  FILLER              PIC X(01)    VALUE SPACES.
+000221     05  WS-CUE-SALDO-ACT    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000222     05  FILLER              PIC X(01)    VALUE SPACES.
+000223     05  FILLER              PIC X(01)    VALUE '|'.
+000224     05  FILLER              PIC X(02)    VALUE SPACES.
+000225     05  WS-CUE-FECHA-ACT    PIC X(10)    VALUE SPACES.
+000226     05  FILLER              PIC X(02)    VALUE SPACES.
+000227     05  FILLER              PIC X(01)    VALUE '|'.
+000228     05  FILLER              PIC X(05)    VALUE SPACES.
+000229     05  WS-CUE-FECHA-ULT    PIC X(10)    VALUE SPACES.
+000230     05  FILLER              PIC X(06)    VALUE SPACES.
+000231     05  FILLER              PIC X(01)    VALUE '|'.
+000232 
+000233*******************************
+000234*       LAYOUT EXTRACTO       *
+000235*   (ARCHIVO PLANO PARA       *
+000236*    PROCESOS DOWNSTREAM)     *
+000237*******************************
+000238 
+000239 01  WS-EXT-CLIENTE.
+000240    05  WS-EXT-CLI-TIPO-REG PIC X(03)    VALUE 'CLI'.
+000241    05  FILLER              PIC X(01)    VALUE '|'.
+000242    05  WS-EXT-CLI-TIP-DOC  PIC X(02)    VALUE SPACES.
+000243    05  FILLER              PIC X(01)    VALUE '|'.
+000244    05  WS-EXT-CLI-NRO-DOC  PIC X(11)    VALUE SPACES.
+000245    05  FILLER              PIC X(01)    VALUE '|'.
+000246    05  WS-EXT-CLI-NRO-CLIE PIC X(05)    VALUE SPACES.
+000247    05  FILLER              PIC X(01)    VALUE '|'.
+000248    05  WS-EXT-CLI-NOMBRE   PIC X(30)    VALUE SPACES.
+000249    05  FILLER              PIC X(01)    VALUE '|'.
+000250    05  WS-EXT-CLI-APELLIDO PIC X(30)    VALUE SPACES.
+000251    05  FILLER              PIC X(01)    VALUE '|'.
+000252    05  WS-EXT-CLI-FEC-ALTA PIC X(10)    VALUE SPACES.
+000253    05  FILLER              PIC X(01)    VALUE '|'.
+000254    05  WS-EXT-CLI-FEC-BAJA PIC X(10)    VALUE SPACES.
+000255    05  FILLER              PIC X(01)    VALUE '|'.
+000256    05  FILLER              PIC X(41)    VALUE SPACES.
+000257 
+000258 01  WS-EXT-CUENTA.
+000259    05  WS-EXT-CUE-TIPO-REG PIC X(03)    VALUE 'CTA'.
+000260    05  FILLER              PIC X(01)    VALUE '|'.
+000261    05  WS-EXT-CUE-TIP-CTA  PIC X(02)    VALUE SPACES.
+000262    05  FILLER              PIC X(01)    VALUE '|'.
+000263    05  WS-EXT-CUE-NRO-CTA  PIC X(15)    VALUE SPACES.
+000264    05  FILLER              PIC X(01)    VALUE '|'.
+000265    05  WS-EXT-CUE-MONEDA   PIC X(02)    VALUE SPACES.
+000266    05  FILLER              PIC X(01)    VALUE '|'.
+000267    05  WS-EXT-CUE-CBU      PIC X(11)    VALUE SPACES.
+000268    05  FILLER              PIC X(01)    VALUE '|'.
+000269    05  WS-EXT-CUE-NRO-CLIE PIC X(05)    VALUE SPACES.
+000270    05  FILLER              PIC X(01)    VALUE '|'.
+000271    05  WS-EXT-CUE-SALDO    PIC S9(09)V99 VALUE ZEROS.
+000272    05  FILLER              PIC X(01)    VALUE '|'.
+000273    05  WS-EXT-CUE-FEC-ACT  PIC X(10)    VALUE SPACES.
+000274    05  FILLER              PIC X(01)    VALUE '|'.
+000275    05  WS-EXT-CUE-FEC-ULT  PIC X(10)    VALUE SPACES.
+000276    05  FILLER              PIC X(01)    VALUE '|'.
+000277    05  FILLER              PIC X(72)    VALUE SPACES.
+000278 
+000279***********************************
+000280*       TITULO Y SUBTITULO        *
+000281***********************************
+000282 
+000283 01  WS-TITULO.
+000284     03  FILLER              PIC X(20)    VALUE  SPACES.
+000285     03  FILLER              PIC X(29)    VALUE
+000286      'LISTADO DE CLIENTES Y CUENTAS'.
+000287     03  FILLER              PIC X(05)    VALUE SPACES.
+000288     03  FILLER              PIC X(07)    VALUE 'FECHA: '.
+000289     03  WS-FECHA-HOY        PIC X(10)    VALUE SPACES.
+000290     03  FILLER              PIC X(05)    VALUE SPACES.
+000291     03  FILLER              PIC X(05)    VALUE 'ALU: '.
+000292     03  WS-ALU-IMPR         PIC X(05).
+000293     03  FILLER              PIC X(05)    VALUE SPACES.
+000294     03  FILLER              PIC X(16)    VALUE
+000295            'NUMERO PAGINA: '.
+000296     03  WS-PAGINA           PIC Z9       VALUE ZEROS.
+000297     03  FILLER              PIC X(24)    VALUE SPACES.
+000298 
+000299 01 WS-SUBTITULO.
+000300     05  WS-CORTA-LINEA.
+000301         10  FILLER    PIC X(54)    VALUE
+000302         '------------------------------------------------------'.
+000303         10  FILLER    PIC X(54)    VALUE
+000304         '------------------------------------------------------'.
+000305     05  WS-TIT-CLIENTE.
+000306         10  FILLER    PIC X(38)    VALUE SPACES.
+000307         10  FILLER    PIC X(07)    VALUE 'CLIENTE'.
+000308     05  WS-TIT-CUENTA.
+000309         10  FILLER    PIC X(38)    VALUE SPACES.
+000310         10  FILLER    PIC X(07)    VALUE 'CUENTAS'.
+000311     05  WS-NO-CUENTA.
+000312         10  FILLER    PIC X(34)    VALUE SPACES.
+000313         10  FILLER    PIC X(31)    VALUE
+000314                'EL CLIENTE NO POSEE UNA CUENTA'.
+000315     05  WS-SUBTOTAL-CLIE.
+000316         10  FILLER    PIC X(40)    VALUE SPACES.
+000317         10  FILLER    PIC X(17)    VALUE
+000318                'SUBTOTAL CLIENTE:'.
+000319         10  FILLER    PIC X(02)    VALUE SPACES.
+000320         10  WS-SUBTOTAL-IMP PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000321         10  FILLER    PIC X(58)    VALUE SPACES.
+000322     05  WS-SUBTOTAL-MONEDA.
+000323         10  FILLER    PIC X(40)    VALUE SPACES.
+000324         10  FILLER    PIC X(17)    VALUE
+000325                'SUBTOTAL MONEDA: '.
+000326         10  WS-SUBTOTAL-MON-COD PIC X(02) VALUE SPACES.
+000327         10  FILLER    PIC X(02)    VALUE SPACES.
+000328         10  WS-SUBTOTAL-MON-IMP PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000329         10  FILLER    PIC X(56)    VALUE SPACES.
+000330     05  WS-TOTAL-GRAL.
+000331         10  FILLER    PIC X(38)    VALUE SPACES.
+000332         10  FILLER    PIC X(14)    VALUE
+000333                'TOTAL GENERAL:'.
+000334         10  FILLER    PIC X(02)    VALUE SPACES.
+000335         10  WS-TOTAL-IMP PIC -ZZ.ZZZ.ZZZ.999,99 VALUE ZEROS.
+000336         10  FILLER    PIC X(60)    VALUE SPACES.
+000337     05  WS-SUB-CLIENTE.
+000338         10  FILLER    PIC X(02)    VALUE SPACES.
+000339         10  FILLER    PIC X(17)    VALUE 'TIPO DE DOCUMENTO'.
+000340         10  FILLER    PIC X(02)    VALUE SPACES.
+000341         10  FILLER    PIC X(01)    VALUE  '|'.
+000342         10  FILLER    PIC X(02)    VALUE SPACES.
+000343         10  FILLER    PIC X(16)    VALUE 'NRO DE DOCUMENTO'.
+000344         10  FILLER    PIC X(02)    VALUE SPACES.
+000345         10  FILLER    PIC X(01)    VALUE  '|'.
+000346         10  FILLER    PIC X(02)    VALUE SPACES.
+000347         10  FILLER    PIC X(14)    VALUE 'NRO DE CLIENTE'.
+000348         10  FILLER    PIC X(02)    VALUE SPACES.
+000349         10  FILLER    PIC X(01)    VALUE  '|'.
+000350         10  FILLER    PIC X(14)    VALUE SPACES.
+000351         10  FILLER    PIC X(06)    VALUE 'NOMBRE'.
+000352         10  FILLER    PIC X(14)    VALUE SPACES.
+000353         10  FILLER    PIC X(01)    VALUE  '|'.
+000354         10  FILLER    PIC X(13)    VALUE SPACES.
+000355         10  FILLER    PIC X(08)    VALUE 'APELLIDO'.
+000356         10  FILLER    PIC X(13)    VALUE SPACES.
+000357         10  FILLER    PIC X(01)    VALUE  '|'.
+000358         10  FILLER    PIC X(02)    VALUE SPACES.
+000359         10  FILLER    PIC X(13)    VALUE 'FECHA DE ALTA'.
+000360         10  FILLER    PIC X(02)    VALUE SPACES.
+000361         10  FILLER    PIC X(01)    VALUE  '|'.
+000362         10  FILLER    PIC X(02)    VALUE SPACES.
+000363         10  FILLER    PIC X(13)    VALUE 'FECHA DE BAJA'.
+000364         10  FILLER    PIC X(02)    VALUE SPACES.
+000365     05 WS-SUB-CUENTA.
+000366         10  FILLER    PIC X(02)    VALUE SPACES.
+000367         10  FILLER    PIC X(14)    VALUE 'TIPO DE CUENTA'.
+000368         10  FILLER    PIC X(02)    VALUE SPACES.
+000369         10  FILLER    PIC X(01)    VALUE  '|'.
+000370         10  FILLER    PIC X(03)    VALUE SPACES.
+000371         10  FILLER    PIC X(13)    VALUE 'NRO DE CUENTA'.
+000372         10  FILLER    PIC X(03)    VALUE SPACES.
+000373         10  FILLER    PIC X(01)    VALUE  '|'.
+000374         10  FILLER    PIC X(02)    VALUE SPACES.
+000375         10  FILLER    PIC X(06)    VALUE 'MONEDA'.
+000376         10  FILLER    PIC X(02)    VALUE SPACES.
+000377         10  FILLER    PIC X(01)    VALUE  '|'.
+000378         10  FILLER    PIC X(06)    VALUE SPACES.
+000379         10  FILLER    PIC X(03)    VALUE 'CBU'.
+000380         10  FILLER    PIC X(06)    VALUE SPACES.
+000381         10  FILLER    PIC X(01)    VALUE  '|'.
+000382         10  FILLER    PIC X(02)    VALUE SPACES.
+000383         10  FILLER    PIC X(14)    VALUE 'NRO DE CLIENTE'.
+000384         10  FILLER    PIC X(02)    VALUE SPACES.
+000385         10  FILLER    PIC X(01)    VALUE  '|'.
+000386         10  FILLER    PIC X(04)    VALUE SPACES.
+000387         10  FILLER    PIC X(12)    VALUE 'SALDO ACTUAL'.
+000388         10  FILLER    PIC X(05)    VALUE SPACES.
+000389         10  FILLER    PIC X(01)    VALUE  '|'.
+000390         10  FILLER    PIC X(02)    VALUE SPACES.
+000391         10  FILLER    PIC X(12)    VALUE 'FECHA ACTUAL'.
+000392         10  FILLER    PIC X(02)    VALUE SPACES.
+000393         10  FILLER    PIC X(01)    VALUE  '|'.
+000394         10  FILLER    PIC X(02)    VALUE SPACES.
+000395         10  FILLER    PIC X(19)    VALUE 'FECHA ULTIMO CIERRE'.
+000396         10  FILLER    PIC X(02)    VALUE SPACES.
+000397         10  FILLER    PIC X(01)    VALUE  '|'.
+000398 
+000399 77          FILLER    PIC X(26) VALUE '* VARIABLES SQL     *'.
+000400 
+000401**************************************
+000402*     AREA DE COMUNICACION DB2       *
+000403**************************************
+000404 
+000405      EXEC SQL
+000406        INCLUDE SQLCA
+000407      END-EXEC.
+000408 
+000409      EXEC SQL
+000410        INCLUDE TBCUE
+000411      END-EXEC.
+000412 
+000413      EXEC SQL
+000414        INCLUDE TBCLI
+000415      END-EXEC.
+000416 
+000417      EXEC SQL
+000418        DECLARE CUENTA_CURSOR CURSOR
+000419       WITH HOLD
+000420        FOR
+000421        SELECT TIPO_CUENTA,
+000422               NRO_CUENTA,
+000423               MONEDA,
+000424               CBU,
+000425               NRO_CLIENTE,
+000426               SALDO_ACTUAL,
+000427               FECHA_ACTUAL,
+000428               FECHA_ULTIMO_CIERRE
+000429 
+000430        FROM  ITPFBIO.TBCUENTAS
+000431 
+000432        WHERE NRO_CLIENTE = :WS-NRO-CLI
+000433 
+000434      END-EXEC.
+000435 
+000436      EXEC SQL
+000437        DECLARE CLIENTE_CURSOR CURSOR
+000438       WITH HOLD
+000439        FOR
+000440        SELECT TIPO_DOCUMENTO,
+000441               NRO_DOCUMENTO,
+000442               NRO_CLIENTE,
+000443               NOMBRE_CLIENTE,
+000444               APELLIDO_CLIENTE,
+000445               DOMICILIO,
+000446               CIUDAD,
+000447               CODIGO_POSTAL,
+000448               NACIONALIDAD,
+000449               FECHA_DE_ALTA,
+000450               FECHA_DE_BAJA,
+000451               ESTADO_CIVIL,
+000452               SEXO,
+000453               CORREO_ELECTRONICO,
+000454               FECCHA_NACIMIENTO
+000455 
+000456        FROM  ITPFBIO.TBCLIENT
+000457 
+000458        WHERE NRO_CLIENTE > :WS-19000 AND
+000459              NRO_CLIENTE < :WS-19100 AND
+000460              (FECHA_DE_BAJA = ' ' OR :WS-PARM-EXCLUIR = 'N')
+000461 
+000462      END-EXEC.
+000463 
+000464 77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000465 
+000466***************************************************************.
+000467 PROCEDURE DIVISION.
+000468**************************************
+000469*                                    *
+000470*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000471*                                    *
+000472**************************************
+000473 MAIN-PROGRAM.
+000474 
+000475     PERFORM 1000-I-INICIO  THRU 1000-F-INICIO.
+000476 
+000477     PERFORM 2000-I-PROCESO THRU 2000-F-PROCESO
+000478                            UNTIL WS-NO-FIN-LECTURA.
+000479 
+000480     PERFORM 9999-I-FINAL   THRU 9999-F-FINAL.
+000481 
+000482 F-MAIN-PROGRAM. GOBACK.
+000483 
+000484**************************************
+000485*                                    *
+000486*  CUERPO INICIO APERTURA ARCHIVOS   *
+000487*                                    *
+000488**************************************
+000489 1000-I-INICIO.
+000490 
+000491     ACCEPT WS-FECHA FROM DATE YYYYMMDD.
+000492 
+000493     OPEN INPUT PARMIN.
+000494 
+000495     IF WS-CODE-PRM EQUAL '00'
+000496        PERFORM 1055-I-LEER-PARM THRU 1055-F-LEER-PARM
+000497        IF WS-NO-FIN-PARM
+000498           MOVE REG-PARMIN(1:5) TO WS-NRO-ALU
+000499        END-IF
+000500 
+000501        PERFORM 1055-I-LEER-PARM THRU 1055-F-LEER-PARM
+000502        IF WS-NO-FIN-PARM
+000503           MOVE REG-PARMIN(1:5) TO WS-PARM-DESDE
+000504        END-IF
+000505 
+000506        PERFORM 1055-I-LEER-PARM THRU 1055-F-LEER-PARM
+000507        IF WS-NO-FIN-PARM
+000508           MOVE REG-PARMIN(1:5) TO WS-PARM-HASTA
+000509        END-IF
+000510 
+000511        PERFORM 1055-I-LEER-PARM THRU 1055-F-LEER-PARM
+000512        IF WS-NO-FIN-PARM
+000513           MOVE REG-PARMIN(1:1) TO WS-PARM-EXCLUIR
+000514        END-IF
+000515 
+000516        CLOSE PARMIN
+000517     END-IF.
+000518 
+000519     IF WS-PARM-DESDE NOT EQUAL ZEROS
+000520        MOVE WS-PARM-DESDE TO WS-19000
+000521     END-IF.
+000522 
+000523     IF WS-PARM-HASTA NOT EQUAL ZEROS
+000524        MOVE WS-PARM-HASTA TO WS-19100
+000525     END-IF.
+000526 
+000527     IF WS-PARM-EXCLUIR NOT EQUAL 'S'
+000528        SET  WS-INCLUIR-BAJAS TO TRUE
+000529     END-IF.
+000530 
+000531     PERFORM 1050-I-CHECKPT-LEER THRU 1050-F-CHECKPT-LEER.
+000532 
+000533     MOVE WS-NRO-ALU    TO WS-ALU-IMP.
+000534     MOVE WS-ALU-IMP    TO WS-ALU-IMPR.
+000535 
+000536     MOVE WS-FECHA-AA   TO WS-FECHA-IMP-AA.
+000537     MOVE WS-FECHA-MM   TO WS-FECHA-IMP-MM.
+000538     MOVE WS-FECHA-DD   TO WS-FECHA-IMP-DD.
+000539 
+000540     MOVE 61            TO  WS-LINEA.
+000541 
+000542     SET WS-FIN-LECTURA TO TRUE.
+000543 
+000544     OPEN OUTPUT SALIDA.
+000545 
+000546     MOVE SQLCODE TO FS-SQLCODE
+000547 
+000548     IF WS-CODE-SAL    IS NOT EQUAL '00'
+000549        DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-CODE-SAL
+000550        MOVE 9999 TO RETURN-CODE
+000551        SET  WS-NO-FIN-LECTURA TO TRUE
+000552     END-IF.
+000553 
+000554     OPEN OUTPUT EXTRACTO.
+000555 
+000556     IF WS-CODE-EXT    IS NOT EQUAL '00'
+000557        DISPLAY '* ERROR EN OPEN EXTRACTO = ' WS-CODE-EXT
+000558        MOVE 9999 TO RETURN-CODE
+000559        SET  WS-NO-FIN-LECTURA TO TRUE
+000560     END-IF.
+000561 
+000562     PERFORM  5500-I-IMPRIMIR     THRU 5500-F-IMPRIMIR.
+000563     PERFORM  2100-I-OPEN-CLIENTE THRU 2100-F-OPEN-CLIENTE.
+000564     PERFORM  2500-I-LEER-CLIENTE THRU 2500-F-LEER-CLIENTE.
+000565 
+000566 1000-F-INICIO.   EXIT.
+000567 
+000568**************************************
+000569*                                    *
+000570*  LEER CHECKPOINT DE REINICIO       *
+000571*                                    *
+000572**************************************
+000573 1050-I-CHECKPT-LEER.
+000574 
+000575     OPEN INPUT CHECKPT.
+000576 
+000577     IF WS-CODE-CKP EQUAL '00'
+000578 
+000579       READ CHECKPT
+000580          AT END
+000581             MOVE ZEROS TO WS-CKP-ULTIMO
+000582       END-READ
+000583 
+000584       IF WS-CODE-CKP EQUAL '00'
+000585          MOVE CKP-NRO-CLIENTE TO WS-CKP-ULTIMO
+000586       END-IF
+000587 
+000588       CLOSE CHECKPT
+000589 
+000590       IF WS-CKP-ULTIMO GREATER WS-19000
+000591          MOVE WS-CKP-ULTIMO TO WS-19000
+000592       END-IF
+000593     END-IF.
+000594 
+000595 1050-F-CHECKPT-LEER. EXIT.
+000596 
+000597**************************************
+000598*                                    *
+000599*  LEER UNA TARJETA DE PARAMETROS    *
+000600*                                    *
+000601**************************************
+000602 1055-I-LEER-PARM.
+000603 
+000604     MOVE SPACES TO REG-PARMIN.
+000605 
+000606     READ PARMIN
+000607        AT END
+000608           SET  WS-FIN-PARM TO TRUE
+000609        NOT AT END
+000610           SET  WS-NO-FIN-PARM TO TRUE
+000611     END-READ.
+000612 
+000613 1055-F-LEER-PARM. EXIT.
+000614 
+000615**************************************
+000616*                                    *
+000617*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000618*                                    *
+000619**************************************
+000620 2000-I-PROCESO.
+000621 
+000622     PERFORM  2200-I-OPEN-CUENTA   THRU 2200-F-OPEN-CUENTA.
+000623 
+000624     PERFORM  7000-I-TIT-CUE       THRU 7000-F-TIT-CUE.
+000625 
+000626     PERFORM  3000-I-LEER-CUENTA   THRU 3000-F-LEER-CUENTA
+000627                             UNTIL  WS-FLAG-CUENTA-OFF.
+000628 
+000629     PERFORM  7500-I-CERRAR-CUENTA THRU 7500-F-CERRAR-CUENTA.
+000630 
+000631     PERFORM  8500-I-CHECKPT-GRABAR THRU 8500-F-CHECKPT-GRABAR.
+000632 
+000633     PERFORM  2500-I-LEER-CLIENTE  THRU 2500-F-LEER-CLIENTE.
+000634 
+000635     SET WS-FLAG-CUENTA-ON TO TRUE.
+000636 
+000637 2000-F-PROCESO. EXIT.
+000638 
+000639 2100-I-OPEN-CLIENTE.
+000640 
+000641     EXEC SQL
+000642        OPEN CLIENTE_CURSOR
+000643     END-EXEC.
+000644 
+000645     MOVE SQLCODE TO FS-SQLCODE
+000646 
+000647     IF SQLCODE NOT EQUAL ZEROS
+000648        DISPLAY '* ERROR OPEN CLIENTE_CURSOR = ' FS-SQLCODE
+000649        MOVE 9999 TO RETURN-CODE
+000650        SET  WS-NO-FIN-LECTURA TO TRUE
+000651     END-IF.
+000652 
+000653 2100-F-OPEN-CLIENTE. EXIT.
+000654 
+000655 2200-I-OPEN-CUENTA.
+000656 
+000657     EXEC SQL
+000658        OPEN CUENTA_CURSOR
+000659     END-EXEC.
+000660 
+000661     MOVE SQLCODE TO FS-SQLCODE
+000662 
+000663     IF SQLCODE NOT EQUAL ZEROS
+000664        DISPLAY '* ERROR OPEN CUENTA_CURSOR  = ' FS-SQLCODE
+000665        MOVE 9999 TO RETURN-CODE
+000666        SET  WS-NO-FIN-LECTURA TO TRUE
+000667     ELSE
+000668        INITIALIZE WS-CONT-CUENT
+000669     END-IF.
+000670 
+000671 2200-F-OPEN-CUENTA. EXIT.
+000672 
+000673 2500-I-LEER-CLIENTE.
+000674 
+000675     EXEC SQL
+000676        FETCH  CLIENTE_CURSOR
+000677               INTO
+000678                 :DCLTBCLIENT.WS-TIPO-DOCUMENTO,
+000679                 :DCLTBCLIENT.WS-NRO-DOCUMENTO,
+000680                 :DCLTBCLIENT.WS-NRO-CLIENTE,
+000681                 :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
+000682                 :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
+000683                 :DCLTBCLIENT.WS-DOMICILIO,
+000684                 :DCLTBCLIENT.WS-CIUDAD,
+000685                 :DCLTBCLIENT.WS-CODIGO-POSTAL,
+000686                 :DCLTBCLIENT.WS-NACIONALIDAD,
+000687                 :DCLTBCLIENT.WS-FECHA-DE-ALTA,
+000688                 :DCLTBCLIENT.WS-FECHA-DE-BAJA,
+000689                 :DCLTBCLIENT.WS-ESTADO-CIVIL,
+000690                 :DCLTBCLIENT.WS-SEXO,
+000691                 :DCLTBCLIENT.WS-CORREO-ELECTRONICO,
+000692                 :DCLTBCLIENT.WS-FECCHA-NACIMIENTO
+000693     END-EXEC.
+000694 
+000695     MOVE SQLCODE TO FS-SQLCODE
+000696 
+000697     EVALUATE SQLCODE
+000698 
+000699       WHEN ZEROS
+000700        MOVE WS-NRO-CLIENTE TO WS-NRO-CLI
+000701        PERFORM 6000-I-TIT-CLIE THRU 6000-F-TIT-CLIE
+000702        PERFORM 6500-I-PRE-GRABAR-CLIE THRU 6500-F-PRE-GRABAR-CLIE
+000703        ADD 1 TO WS-CONT-ENCONTRADAS
+000704 
+000705       WHEN +100
+000706        ADD 1 TO WS-CONT-ERRONEAS
+000707        SET WS-NO-FIN-LECTURA TO TRUE
+000708 
+000709       WHEN OTHER
+000710        DISPLAY 'ERROR FETCH CLIENTE_CURSOR: '  FS-SQLCODE
+000711        SET WS-NO-FIN-LECTURA TO TRUE
+000712     END-EVALUATE.
+000713 
+000714 2500-F-LEER-CLIENTE. EXIT.
+000715 
+000716 3000-I-LEER-CUENTA.
+000717 
+000718     EXEC SQL
+000719        FETCH  CUENTA_CURSOR
+000720               INTO
+000721                 :DCLTBCUENTAS.WS-TIPO-CUENTA,
+000722                 :DCLTBCUENTAS.WS-NRO-CUENTA,
+000723                 :DCLTBCUENTAS.WS-MONEDA,
+000724                 :DCLTBCUENTAS.WS-CBU,
+000725                 :DCLTBCUENTAS.WS-CUE-NRO-CLIENTE,
+000726                 :DCLTBCUENTAS.WS-SALDO-ACTUAL,
+000727                 :DCLTBCUENTAS.WS-FECHA-ACTUAL,
+000728                 :DCLTBCUENTAS.WS-FECHA-ULTIMO-CIERRE
+000729 
+000730     END-EXEC.
+000731 
+000732     MOVE SQLCODE TO FS-SQLCODE
+000733 
+000734     EVALUATE SQLCODE
+000735 
+000736       WHEN ZEROS
+000737 
+000738        PERFORM 5000-I-GRABAR-CUENTA THRU 5000-I-GRABAR-CUENTA
+000739        ADD 1 TO WS-CONT-ENCONTRADAS
+000740        ADD 1 TO WS-CONT-CUENT
+000741        ADD WS-SALDO-ACTUAL TO WS-SUBTOTAL-CLI
+000742        ADD WS-SALDO-ACTUAL TO WS-TOTAL-GENERAL
+000743        PERFORM 3050-I-ACUM-MONEDA THRU 3050-F-ACUM-MONEDA
+000744 
+000745       WHEN +100
+000746 
+000747        SET WS-FLAG-CUENTA-OFF TO TRUE
+000748 
+000749        IF WS-CONT-CUENT EQUAL TO ZERO
+000750 
+000751         WRITE REG-SALIDA FROM WS-NO-CUENTA
+000752 
+000753         IF WS-CODE-SAL    IS NOT EQUAL '00'
+000754           DISPLAY '* ERROR EN WRITE CLIENTE = ' WS-CODE-SAL
+000755           MOVE 9999 TO RETURN-CODE
+000756           SET  WS-NO-FIN-LECTURA TO TRUE
+000757         ELSE
+000758           ADD  1 TO WS-CONT-PAGINA
+000759         END-IF
+000760        ELSE
+000761         PERFORM 7600-I-SUBTOTAL THRU 7600-F-SUBTOTAL
+000762        END-IF
+000763 
+000764       WHEN OTHER
+000765        DISPLAY 'ERROR FETCH CUENTA_CURSOR: '  FS-SQLCODE
+000766        SET WS-NO-FIN-LECTURA TO TRUE
+000767     END-EVALUATE.
+000768 
+000769 3000-F-LEER-CUENTA. EXIT.
+000770 
+000771**************************************
+000772*  ACUMULAR SUBTOTAL POR MONEDA      *
+000773**************************************
+000774 3050-I-ACUM-MONEDA.
+000775 
+000776     MOVE WS-MONEDA           TO WS-BUSCA-MON.
+000777     SET  WS-IDX-MON          TO 1.
+000778     SET  WS-NO-ENCONTRO-MON  TO TRUE.
+000779 
+000780     PERFORM 3060-I-BUSCAR-MONEDA THRU 3060-F-BUSCAR-MONEDA
+000781        UNTIL WS-IDX-MON > WS-CONT-MON OR WS-ENCONTRO-MON.
+000782 
+000783     IF WS-ENCONTRO-MON
+000784        ADD WS-SALDO-ACTUAL TO WS-MON-SALDO(WS-IDX-MON)
+000785     ELSE
+000786        IF WS-CONT-MON < 10
+000787           ADD  1               TO WS-CONT-MON
+000788           MOVE WS-BUSCA-MON    TO WS-MON-COD(WS-CONT-MON)
+000789           MOVE WS-SALDO-ACTUAL TO WS-MON-SALDO(WS-CONT-MON)
+000790        END-IF
+000791     END-IF.
+000792 
+000793 3050-F-ACUM-MONEDA. EXIT.
+000794 
+000795 3060-I-BUSCAR-MONEDA.
+000796 
+000797     IF WS-MON-COD(WS-IDX-MON) EQUAL WS-BUSCA-MON
+000798        SET WS-ENCONTRO-MON TO TRUE
+000799     ELSE
+000800        SET WS-IDX-MON UP BY 1
+000801     END-IF.
+000802 
+000803 3060-F-BUSCAR-MONEDA. EXIT.
+000804 
+000805 3500-I-MOVER-CLIENTE.
+000806 
+000807     MOVE WS-TIPO-DOCUMENTO         TO WS-CLI-TIP-DOC
+000808 
+000809     MOVE WS-NRO-DOCUMENTO          TO WS-CLI-NRO-DOC
+000810 
+000811     MOVE WS-NRO-CLIENTE            TO WS-CLI-NRO-CLIE
+000812 
+000813     MOVE WS-NOMBRE-CLIENTE         TO WS-CLI-NOMBRE
+000814 
+000815     MOVE WS-APELLIDO-CLIENTE       TO WS-CLI-APELLIDO
+000816 
+000817     MOVE WS-FECHA-DE-ALTA          TO WS-CLI-FECHA-ALTA
+000818 
+000819     MOVE WS-FECHA-DE-BAJA          TO WS-CLI-FECHA-BAJA.
+000820 
+000821 3500-F-MOVER-CLIENTE. EXIT.
+000822 
+000823 4000-I-MOVER-CUENTA.
+000824 
+000825     MOVE WS-TIPO-CUENTA            TO WS-CUE-TIP-CUENTA
+000826 
+000827     MOVE WS-NRO-CUENTA             TO WS-CUE-NRO-CUENTA
+000828 
+000829     MOVE WS-MONEDA                 TO WS-CUE-MONEDA
+000830 
+000831     MOVE WS-CBU                    TO WS-CUE-CBU
+000832 
+000833     MOVE WS-CUE-NRO-CLIENTE        TO WS-CUE-NRO-CLIE
+000834 
+000835     MOVE WS-SALDO-ACTUAL           TO WS-CUE-SALDO-ACT
+000836 
+000837     MOVE WS-FECHA-ACTUAL           TO WS-CUE-FECHA-ACT
+000838 
+000839     MOVE WS-FECHA-ULTIMO-CIERRE    TO WS-CUE-FECHA-ULT.
+000840 
+000841 4000-F-MOVER-CUENTA. EXIT.
+000842 
+000843************************
+000844*    GRABAR SALIDA     *
+000845************************
+000846 
+000847 4500-I-GRABAR-CLIENTE.
+000848 
+000849     IF WS-LINEA GREATER 60
+000850 
+000851       PERFORM 5500-I-IMPRIMIR THRU 5500-F-IMPRIMIR
+000852 
+000853     END-IF.
+000854 
+000855     PERFORM 3500-I-MOVER-CLIENTE THRU 3500-F-MOVER-CLIENTE
+000856 
+000857     WRITE REG-SALIDA     FROM WS-REG-CLIENTE.
+000858     ADD  1      TO  WS-CONT-GRABADOS.
+000859 
+000860     IF WS-CODE-SAL    IS NOT EQUAL '00'
+000861       DISPLAY '* ERROR EN WRITE CLIENTE = ' WS-CODE-SAL
+000862       MOVE 9999 TO RETURN-CODE
+000863       SET  WS-NO-FIN-LECTURA TO TRUE
+000864     END-IF.
+000865 
+000866     PERFORM 4600-I-GRABAR-EXT-CLIE THRU 4600-F-GRABAR-EXT-CLIE.
+000867 
+000868 4500-F-GRABAR-CLIENTE. EXIT.
+000869 
+000870 4600-I-GRABAR-EXT-CLIE.
+000871 
+000872     MOVE WS-TIPO-DOCUMENTO   TO WS-EXT-CLI-TIP-DOC.
+000873     MOVE WS-NRO-DOCUMENTO    TO WS-EXT-CLI-NRO-DOC.
+000874     MOVE WS-NRO-CLIENTE      TO WS-EXT-CLI-NRO-CLIE.
+000875     MOVE WS-NOMBRE-CLIENTE   TO WS-EXT-CLI-NOMBRE.
+000876     MOVE WS-APELLIDO-CLIENTE TO WS-EXT-CLI-APELLIDO.
+000877     MOVE WS-FECHA-DE-ALTA    TO WS-EXT-CLI-FEC-ALTA.
+000878     MOVE WS-FECHA-DE-BAJA    TO WS-EXT-CLI-FEC-BAJA.
+000879 
+000880     WRITE REG-EXTRACTO FROM WS-EXT-CLIENTE.
+000881 
+000882     IF WS-CODE-EXT IS NOT EQUAL '00'
+000883       DISPLAY '* ERROR EN WRITE EXTRACTO CLIE = ' WS-CODE-EXT
+000884       MOVE 9999 TO RETURN-CODE
+000885       SET  WS-NO-FIN-LECTURA TO TRUE
+000886     END-IF.
+000887 
+000888 4600-F-GRABAR-EXT-CLIE. EXIT.
+000889 
+000890 5000-I-GRABAR-CUENTA.
+000891 
+000892     IF WS-LINEA GREATER 60
+000893 
+000894         PERFORM 5500-I-IMPRIMIR THRU 5500-F-IMPRIMIR
+000895 
+000896     END-IF.
+000897 
+000898     PERFORM 4000-I-MOVER-CUENTA THRU 4000-F-MOVER-CUENTA.
+000899 
+000900     WRITE REG-SALIDA     FROM WS-REG-CUENTA.
+000901 
+000902     ADD 1  TO  WS-CONT-GRABADOS.
+000903     ADD 1  TO  WS-CONT-PAGINA.
+000904 
+000905     IF WS-CODE-SAL IS NOT EQUAL '00'
+000906       DISPLAY '* ERROR EN WRITE CUENTA = ' WS-CODE-SAL
+000907       MOVE 9999 TO RETURN-CODE
+000908       SET  WS-NO-FIN-LECTURA TO TRUE
+000909     END-IF.
+000910 
+000911     PERFORM 5100-I-GRABAR-EXT-CTA THRU 5100-F-GRABAR-EXT-CTA.
+000912 
+000913 5000-F-GRABAR-CUENTA.  EXIT.
+000914 
+000915 5100-I-GRABAR-EXT-CTA.
+000916 
+000917     MOVE WS-TIPO-CUENTA         TO WS-EXT-CUE-TIP-CTA.
+000918     MOVE WS-NRO-CUENTA          TO WS-EXT-CUE-NRO-CTA.
+000919     MOVE WS-MONEDA              TO WS-EXT-CUE-MONEDA.
+000920     MOVE WS-CBU                 TO WS-EXT-CUE-CBU.
+000921     MOVE WS-CUE-NRO-CLIENTE     TO WS-EXT-CUE-NRO-CLIE.
+000922     MOVE WS-SALDO-ACTUAL        TO WS-EXT-CUE-SALDO.
+000923     MOVE WS-FECHA-ACTUAL        TO WS-EXT-CUE-FEC-ACT.
+000924     MOVE WS-FECHA-ULTIMO-CIERRE TO WS-EXT-CUE-FEC-ULT.
+000925 
+000926     WRITE REG-EXTRACTO FROM WS-EXT-CUENTA.
+000927 
+000928     IF WS-CODE-EXT IS NOT EQUAL '00'
+000929       DISPLAY '* ERROR EN WRITE EXTRACTO CTA = ' WS-CODE-EXT
+000930       MOVE 9999 TO RETURN-CODE
+000931       SET  WS-NO-FIN-LECTURA TO TRUE
+000932     END-IF.
+000933 
+000934 5100-F-GRABAR-EXT-CTA. EXIT.
+000935 
+000936 5500-I-IMPRIMIR.
+000937 
+000938      MOVE WS-CONT-PAGINA TO WS-PAGINA.
+000939      MOVE WS-FECHA-IMP TO WS-FECHA-HOY.
+000940      MOVE 1 TO WS-LINEA.
+000941      ADD  1 TO WS-CONT-PAGINA.
+000942 
+000943      WRITE REG-SALIDA FROM WS-TITULO AFTER PAGE.
+000944 
+000945      IF WS-CODE-SAL IS NOT EQUAL '00'
+000946        DISPLAY '* ERROR EN WRITE SALIDA  = ' WS-CODE-SAL
+000947        MOVE 9999 TO RETURN-CODE
+000948        SET  WS-NO-FIN-LECTURA TO TRUE
+000949      END-IF.
+000950 
+000951 5500-F-IMPRIMIR. EXIT.
+000952 
+000953 6000-I-TIT-CLIE.
+000954 
+000955     WRITE REG-SALIDA FROM WS-CORTA-LINEA
+000956 
+000957     IF WS-CODE-SAL IS NOT EQUAL '00'
+000958       DISPLAY '* ERROR EN GRABAR SEPARADOR LINEA = ' WS-CODE-SAL
+000959       MOVE 9999 TO RETURN-CODE
+000960       SET  WS-NO-FIN-LECTURA TO TRUE
+000961     ELSE
+000962       ADD 1 TO WS-CONT-PAGINA
+000963     END-IF
+000964 
+000965     WRITE REG-SALIDA FROM WS-TIT-CLIENTE
+000966 
+000967     IF WS-CODE-SAL IS NOT EQUAL '00'
+000968      DISPLAY '* ERROR EN GRABAR SEPARADOR CLIENTE = ' WS-CODE-SAL
+000969      MOVE 9999 TO RETURN-CODE
+000970      SET  WS-NO-FIN-LECTURA TO TRUE
+000971     ELSE
+000972       ADD  1 TO WS-CONT-PAGINA
+000973     END-IF.
+000974 
+000975 6000-F-TIT-CLIE. EXIT.
+000976 
+000977 6500-I-PRE-GRABAR-CLIE.
+000978 
+000979     WRITE REG-SALIDA FROM WS-SUB-CLIENTE
+000980 
+000981     IF WS-CODE-SAL IS NOT EQUAL '00'
+000982       DISPLAY '* ERROR EN GRABAR CLIENTE = ' WS-CODE-SAL
+000983       MOVE 9999 TO RETURN-CODE
+000984       SET  WS-NO-FIN-LECTURA TO TRUE
+000985     ELSE
+000986       ADD  1 TO WS-CONT-PAGINA
+000987       PERFORM  4500-I-GRABAR-CLIENTE THRU 4500-F-GRABAR-CLIENTE
+000988     END-IF.
+000989     
+000990 6500-F-PRE-GRABAR-CLIE. EXIT.        
+000991 
+000992 7000-I-TIT-CUE.
+000993 
+000994     WRITE REG-SALIDA FROM WS-TIT-CUENTA
+000995 
+000996     IF WS-CODE-SAL IS NOT EQUAL '00'
+000997       DISPLAY '* ERROR EN GRABAR SEPARADOR CUENTA = ' WS-CODE-SAL
+000998       MOVE 9999 TO RETURN-CODE
+000999       SET  WS-NO-FIN-LECTURA TO TRUE
+001000     ELSE
+001001       ADD 1 TO WS-CONT-PAGINA
+001002     END-IF.
+001003 
+001004 7000-F-TIT-CUE. EXIT.
+001005 
+001006**************************************
+001007*                                    *
+001008*  CUERPO FINAL CIERRE DE FILES      *
+001009*                                    *
+001010**************************************
+001011 
+001012 7500-I-CERRAR-CUENTA.
+001013 
+001014     EXEC SQL
+001015        CLOSE CUENTA_CURSOR
+001016     END-EXEC.
+001017 
+001018     MOVE SQLCODE TO FS-SQLCODE
+001019 
+001020     IF SQLCODE NOT EQUAL ZEROS
+001021        DISPLAY '* ERROR CLOSE CUENTA_CURSOR      = ' FS-SQLCODE
+001022        MOVE 9999 TO RETURN-CODE
+001023     END-IF.
+001024 
+001025 7500-F-CERRAR-CUENTA. EXIT.
+001026 
+001027 7600-I-SUBTOTAL.
+001028 
+001029     IF WS-LINEA GREATER 60
+001030       PERFORM 5500-I-IMPRIMIR THRU 5500-F-IMPRIMIR
+001031     END-IF.
+001032 
+001033     MOVE WS-SUBTOTAL-CLI TO WS-SUBTOTAL-IMP.
+001034 
+001035     WRITE REG-SALIDA FROM WS-SUBTOTAL-CLIE.
+001036     ADD  1 TO WS-CONT-PAGINA.
+001037 
+001038     IF WS-CODE-SAL IS NOT EQUAL '00'
+001039       DISPLAY '* ERROR EN WRITE SUBTOTAL = ' WS-CODE-SAL
+001040       MOVE 9999 TO RETURN-CODE
+001041       SET  WS-NO-FIN-LECTURA TO TRUE
+001042     END-IF.
+001043 
+001044     MOVE ZEROS TO WS-SUBTOTAL-CLI.
+001045 
+001046     PERFORM 7650-I-SUBTOTAL-MONEDA THRU 7650-F-SUBTOTAL-MONEDA.
+001047 
+001048 7600-F-SUBTOTAL. EXIT.
+001049 
+001050**************************************
+001051*  IMPRIMIR SUBTOTALES POR MONEDA    *
+001052**************************************
+001053 7650-I-SUBTOTAL-MONEDA.
+001054 
+001055     SET WS-IDX-MON TO 1.
+001056 
+001057     PERFORM 7660-I-IMPRIMIR-MONEDA THRU 7660-F-IMPRIMIR-MONEDA
+001058        UNTIL WS-IDX-MON > WS-CONT-MON.
+001059 
+001060     INITIALIZE WS-TABLA-MONEDA.
+001061     MOVE ZEROS TO WS-CONT-MON.
+001062 
+001063 7650-F-SUBTOTAL-MONEDA. EXIT.
+001064 
+001065 7660-I-IMPRIMIR-MONEDA.
+001066 
+001067     IF WS-LINEA GREATER 60
+001068       PERFORM 5500-I-IMPRIMIR THRU 5500-F-IMPRIMIR
+001069     END-IF.
+001070 
+001071     MOVE WS-MON-COD(WS-IDX-MON)   TO WS-SUBTOTAL-MON-COD.
+001072     MOVE WS-MON-SALDO(WS-IDX-MON) TO WS-SUBTOTAL-MON-IMP.
+001073 
+001074     WRITE REG-SALIDA FROM WS-SUBTOTAL-MONEDA.
+001075     ADD  1 TO WS-CONT-PAGINA.
+001076 
+001077     IF WS-CODE-SAL IS NOT EQUAL '00'
+001078       DISPLAY '* ERROR EN WRITE SUBTOTAL MONEDA = ' WS-CODE-SAL
+001079       MOVE 9999 TO RETURN-CODE
+001080       SET  WS-NO-FIN-LECTURA TO TRUE
+001081     END-IF.
+001082 
+001083     SET WS-IDX-MON UP BY 1.
+001084 
+001085 7660-F-IMPRIMIR-MONEDA. EXIT.
+001086 
+001087 8000-I-CERRAR-CLIENTE.
+001088 
+001089     EXEC SQL
+001090        CLOSE CLIENTE_CURSOR
+001091     END-EXEC.
+001092 
+001093     MOVE SQLCODE TO FS-SQLCODE
+001094 
+001095     IF SQLCODE NOT EQUAL ZEROS
+001096        DISPLAY '* ERROR CLOSE CLIENTE_CURSOR     = ' FS-SQLCODE
+001097        MOVE 9999 TO RETURN-CODE
+001098     END-IF.
+001099 
+001100 8000-F-CERRAR-CLIENTE. EXIT.
+001101 
+001102**************************************
+001103*                                    *
+001104*  GRABAR CHECKPOINT DE REINICIO     *
+001105*                                    *
+001106**************************************
+001107 8500-I-CHECKPT-GRABAR.
+001108
+001109     ADD 1 TO WS-CKP-CONT.
+001110
+001111     IF WS-CKP-CONT NOT LESS THAN WS-CKP-INTERVALO
+001112
+001113       MOVE ZEROS TO WS-CKP-CONT
+001114
+001115       OPEN OUTPUT CHECKPT
+001116
+001117       IF WS-CODE-CKP NOT EQUAL '00'
+001118         DISPLAY '* ERROR EN OPEN CHECKPT  = ' WS-CODE-CKP
+001119         MOVE 9999 TO RETURN-CODE
+001120         SET  WS-NO-FIN-LECTURA TO TRUE
+001121       ELSE
+001122
+001123         MOVE WS-NRO-CLI TO CKP-NRO-CLIENTE
+001124         WRITE REG-CHECKPT
+001125
+001126         IF WS-CODE-CKP NOT EQUAL '00'
+001127           DISPLAY '* ERROR EN WRITE CHECKPT = ' WS-CODE-CKP
+001128           MOVE 9999 TO RETURN-CODE
+001129           SET  WS-NO-FIN-LECTURA TO TRUE
+001130         END-IF
+001131
+001132         CLOSE CHECKPT
+001133
+001134       END-IF
+001135
+001136       EXEC SQL
+001137          COMMIT
+001138       END-EXEC
+001139
+001140     END-IF.
+001141
+001142 8500-F-CHECKPT-GRABAR. EXIT.
+001143
+001144**************************************
+001145*                                    *
+001146*  RESETEAR CHECKPOINT AL FINALIZAR  *
+001147*      UNA CORRIDA SIN ERRORES       *
+001148*                                    *
+001149**************************************
+001150 8600-I-CHECKPT-RESET.
+001151
+001152     OPEN OUTPUT CHECKPT.
+001153
+001154     IF WS-CODE-CKP NOT EQUAL '00'
+001155       DISPLAY '* ERROR EN OPEN CHECKPT  = ' WS-CODE-CKP
+001156       MOVE 9999 TO RETURN-CODE
+001157       SET  WS-NO-FIN-LECTURA TO TRUE
+001158     ELSE
+001159       CLOSE CHECKPT
+001160     END-IF.
+001161
+001162 8600-F-CHECKPT-RESET. EXIT.
+001163 
+001164 9999-I-FINAL.
+001165 
+001166     PERFORM 8000-I-CERRAR-CLIENTE THRU 8000-F-CERRAR-CLIENTE.
+001167 
+001168     MOVE WS-TOTAL-GENERAL TO WS-TOTAL-IMP.
+001169     WRITE REG-SALIDA FROM WS-TOTAL-GRAL.
+001170 
+001171     IF WS-CODE-SAL IS NOT EQUAL '00'
+001172       DISPLAY '* ERROR EN WRITE TOTAL GENERAL = ' WS-CODE-SAL
+001173       MOVE 9999 TO RETURN-CODE
+001174     END-IF.
+001175 
+001176     CLOSE SALIDA
+001177        IF WS-CODE-SAL  IS NOT EQUAL '00'
+001178          DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-CODE-SAL
+001179          MOVE 9999 TO RETURN-CODE
+001180       END-IF.
+001181 
+001182     CLOSE EXTRACTO
+001183        IF WS-CODE-EXT  IS NOT EQUAL '00'
+001184          DISPLAY '* ERROR EN CLOSE EXTRACTO = ' WS-CODE-EXT
+001185          MOVE 9999 TO RETURN-CODE
+001186       END-IF.
+001187 
+001188     IF RETURN-CODE EQUAL ZEROS
+001189        PERFORM 8600-I-CHECKPT-RESET THRU 8600-F-CHECKPT-RESET
+001190     END-IF.
+001191 
+001192**********************************
+001193*   MOSTRAR TOTALES DE CONTROL   *
+001194**********************************
+001195 
+001196     DISPLAY '  '.
+001197     DISPLAY 'NOVEDADES ENCONTRADAS: '     WS-CONT-ENCONTRADAS.
+001198     DISPLAY 'NOVEDADES NO ENCONTRADAS: '  WS-CONT-NOENCONTRADAS.
+001199     DISPLAY 'NOVEDADES ERRONEAS: '        WS-CONT-ERRONEAS.
+001200     DISPLAY 'TOTAL GRABADOS: '            WS-CONT-GRABADOS.
+001201 
+001202 9999-F-FINAL. EXIT.
