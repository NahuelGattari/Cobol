@@ -1,390 +1,613 @@
- ****** ***************************** Top of Data ******************************
- 000001        IDENTIFICATION DIVISION.
- 000002       *                                                        *
- 000003         PROGRAM-ID PGMAPA99.
- 000004       **********************************************************
- 000005       *      MANTENIMIENTO DE PROGRAMA                         *
- 000006       **********************************************************
- 000007       *   FECHA    *    DETALLE       *
- 000008       ****************************************
- 000009       * 2020/07/21 *  PROGRAMA ACTUALIZADOR  *
- 000010       *            *       DE SALDO          *
- 000011       ****************************************
- 000012        AUTHOR. NAHUEL GATTARI.
- 000013        ENVIRONMENT DIVISION.
- 000014        CONFIGURATION SECTION.
- 000015        SPECIAL-NAMES.
- 000016            DECIMAL-POINT IS COMMA.
- 000017
- 000018        INPUT-OUTPUT SECTION.
- 000019        FILE-CONTROL.
- 000020              SELECT MAESTRO ASSIGN DDMAE
- 000021              ORGANIZATION   IS INDEXED
- 000022              ACCESS IS SEQUENTIAL
- 000023              RECORD KEY IS WS-CLAVE-MAE
- 000024              FILE STATUS IS WS-MAE-CODE.
- 000025
- 000026              SELECT NOVEDAD ASSIGN DDNOV
- 000027                     FILE STATUS IS WS-NOV-CODE.
- 000028
- 000029              SELECT SALIDA  ASSIGN DDSAL
- 000030              ORGANIZATION   IS INDEXED
- 000031              ACCESS IS RANDOM
- 000032              RECORD KEY IS WS-SALIDA
- 000033              FILE STATUS IS WS-SAL-CODE.
- 000034
- 000035        DATA DIVISION.
- 000036        FILE SECTION.
- 000037        FD MAESTRO.
- 000038
- 000039        01 REG-MAESTRO.
- 000040           03 WS-CLAVE-MAE PIC X(13).
- 000041           03 FILLER       PIC X(37).
- 000042
- 000043        FD NOVEDAD
- 000044             BLOCK CONTAINS 0 RECORDS
- 000045             RECORDING MODE IS F.
- 000046
- 000047        01 REG-NOVEDAD    PIC X(50).
- 000048
- 000049        FD SALIDA.
- 000050
- 000051        01 REG-SALIDA.
- 000052           03 WS-SALIDA    PIC X(13).
- 000053           03 FILLER       PIC X(37).
- 000054
- 000055       **************************************
- 000056        WORKING-STORAGE SECTION.
- 000057       **************************************
- 000058        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
- 000059        77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
- 000060        77  WS-MAE-CODE      PIC XX    VALUE SPACES.
- 000061        77  WS-NOV-CODE      PIC XX    VALUE SPACES.
- 000062        77  WS-SAL-CODE      PIC XX    VALUE SPACES.
- 000063        77  WS-PGMRUT        PIC X(8)  VALUE 'PGMRUT'.
- 000064
- 000065       ************
- 000066       *CONTADORES*
- 000067       ************
- 000068        77  WS-CONT-MAE          PIC 9(8)     VALUE ZEROS.
- 000069        77  WS-CONT-NOV          PIC 9(8)     VALUE ZEROS.
- 000070        77  WS-CONT-GRA          PIC 9(8)     VALUE ZEROS.
- 000071
- 000072        01  WS-STATUS-FIN    PIC X.
- 000073            88  WS-FIN-LECTURA         VALUE 'Y'.
- 000074            88  WS-NO-FIN-LECTURA      VALUE 'N'.
- 000075
- 000076        01  WS-STA-MAE     PIC X.
- 000077            88  WS-FIN-MAE           VALUE 'Y'.
- 000078            88  WS-NO-FIN-MAE        VALUE 'N'.
- 000079
- 000080        01  WS-STA-NOV     PIC X.
- 000081            88  WS-FIN-NOV           VALUE 'Y'.
- 000082            88  WS-NO-FIN-NOV        VALUE 'N'.
- 000083
- 000084        01  WS-SALDO-TOTAL     PIC S9(7)V99 VALUE ZEROS.
- 000085
- 000086
- 000087       **************************************
- 000088       *         LAYOUT MAESTRO CLIENTES    *
- 000089       *                                    *
- 000090       *         LARGO 50 BYTES             *
- 000091       *        VSAM KSDS KEY (1,13)        *
- 000092       *                                    *
- 000093       *        ALT KEY NRO-CLI  (18,3)     *
- 000094       **************************************
- 000095
- 000096        01  WS-REG-MAESTRO.
- 000097            03  WS-TIP-DOC            PIC X(02)    VALUE SPACES.
- 000098            03  WS-NRO-DOC            PIC 9(11)    VALUE ZEROS.
- 000099            03  FILLER                PIC X(04)    VALUE SPACES.
- 000100            03  WS-CLI-NRO            PIC 9(03)    VALUE ZEROS.
- 000101            03  WS-CLI-SALDO          PIC S9(09)V99 COMP-3 VALUE ZEROS.
- 000102            03  WS-CLI-AAAAMMDD       PIC 9(08)    VALUE ZEROS.
- 000103            03  FILLER                PIC X(16)    VALUE SPACES.
- 000104
- 000105
- 000106       **************************************
- 000107       *         LAYOUT MAESTRO NOVEDADES   *
- 000108       *                                    *
- 000109       *         LARGO 50 BYTES             *
- 000110       *        VSAM KSDS KEY (1,13)        *
- 000111       *                                    *
- 000112       *        ALT KEY NRO-CLI  (18,3)     *
- 000113       **************************************
- 000114
- 000115        01 WS-REG-NOVEDAD.
- 000116           03 WS-CLAVE2.
- 000117              05 WS-NOV-TIP-DOC        PIC X(02)     VALUE SPACES.
- 000118              05 WS-NOV-NRO-DOC        PIC 9(11)     VALUE ZEROS.
- 000119           03 WS-NOV-SUC            PIC 9(02)     VALUE ZEROS.
- 000120           03 WS-NOV-TIPO           PIC 9(02)     VALUE ZEROS.
- 000121           03 WS-NOV-NRO            PIC 9(03)     VALUE ZEROS.
- 000122           03 WS-NOV-SALDO          PIC S9(09)V99 COMP-3 VALUE ZEROS.
- 000123           03  FILLER               PIC X(24)     VALUE SPACES.
- 000124
- 000125       **************************************
- 000126       *         LAYOUT SALIDA              *
- 000127       *                                    *
- 000128       *         LARGO 50 BYTES             *
- 000129       *        VSAM KSDS KEY (1,13)        *
- 000130       *                                    *
- 000131       *        ALT KEY NRO-CLI  (18,3)     *
- 000132       **************************************
- 000133
- 000134        01  WS-REG-SALIDA.
- 000135            03  WS-TIP-DOC-SAL        PIC X(02)    VALUE SPACES.
- 000136            03  WS-NRO-DOC-SAL        PIC 9(11)    VALUE ZEROS.
- 000137            03  FILLER                PIC X(04)    VALUE SPACES.
- 000138            03  WS-CLI-NRO-SAL        PIC 9(03)    VALUE ZEROS.
- 000139            03  WS-CLI-SALDO-SAL      PIC S9(09)V99 COMP-3 VALUE ZEROS.
- 000140            03  WS-CLI-AAAAMMDD-SAL   PIC 9(08)    VALUE ZEROS.
- 000141            03  FILLER                PIC X(16)    VALUE SPACES.
- 000142
- 000143
- 000144        01  WS-FECHA.
- 000145            03  WS-ANIO    PIC 9(02)   VALUE ZEROS.
- 000146            03  WS-MES     PIC 9(02)   VALUE ZEROS.
- 000147            03  WS-DIA     PIC 9(02)   VALUE ZEROS.
- 000148
- 000149        LINKAGE SECTION.
- 000150
- 000151         01  LK-AREA.
- 000152             03  LK-FECHA.
- 000153                 05  SIGLO-ANIO.
- 000154                     07 LK-SIGLO    PIC 99.
- 000155                     07 LK-ANIO     PIC 99.
- 000156                 05 LK-MES      PIC 99.
- 000157                 05 LK-DIA      PIC 99.
- 000158             03 FILLER      PIC X(22).
- 000159
- 000160       **************************************
- 000161        PROCEDURE DIVISION USING LK-AREA.
- 000162       **************************************
- 000163       *                                    *
- 000164       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000165       *                                    *
- 000166       **************************************
- 000167        MAIN-PROGRAM.
- 000168
- 000169            PERFORM 1000-INICIO  THRU   F-1000-INICIO.
- 000170
- 000171            PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
- 000172                    UNTIL WS-FIN-LECTURA.
- 000173
- 000174            PERFORM 9999-FINAL    THRU  F-9999-FINAL.
- 000175
- 000176        F-MAIN-PROGRAM. GOBACK.
- 000177
- 000178       **************************************
- 000179       *                                    *
- 000180       *  CUERPO INICIO APERTURA ARCHIVOS   *
- 000181       *                                    *
- 000182       **************************************
- 000183        1000-INICIO.
- 000184
- 000185            ACCEPT WS-FECHA FROM DATE.
- 000186            PERFORM 1500-FECHA   THRU F-1500-FECHA.
- 000187            SET WS-NO-FIN-LECTURA TO TRUE.
- 000188            MOVE 'NO' TO WS-STATUS-FIN
- 000189
- 000190            OPEN INPUT  MAESTRO.
- 000191            IF WS-MAE-CODE IS NOT EQUAL '00'
- 000192               DISPLAY '* ERROR EN OPEN FILE1   = ' WS-MAE-CODE
- 000193               MOVE 9999 TO RETURN-CODE
- 000194               SET  WS-FIN-LECTURA TO TRUE
- 000195            END-IF.
- 000196
- 000197            OPEN INPUT  NOVEDAD.
- 000198            IF WS-NOV-CODE IS NOT EQUAL '00'
- 000199               DISPLAY '* ERROR EN OPEN MOVIMI  = ' WS-NOV-CODE
- 000200               MOVE 9999 TO RETURN-CODE
- 000201               SET  WS-FIN-LECTURA TO TRUE
- 000202            END-IF.
- 000203
- 000204            OPEN I-O SALIDA.
- 000205            IF WS-SAL-CODE IS NOT EQUAL '00'
- 000206               DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE
- 000207               MOVE 9999 TO RETURN-CODE
- 000208               SET  WS-FIN-LECTURA TO TRUE
- 000209            END-IF.
- 000210
- 000211             PERFORM 3000-LEER-MAESTRO THRU F-3000-LEER-MAESTRO.
- 000212             PERFORM 4000-LEER-NOVEDAD  THRU F-4000-LEER-NOVEDAD.
- 000213
- 000214        F-1000-INICIO.   EXIT.
- 000215
- 000216        1500-FECHA.
- 000217
- 000218             MOVE SPACES     TO  LK-AREA.
- 000219             MOVE 20         TO  LK-SIGLO.
- 000220             MOVE WS-ANIO    TO  LK-ANIO.
- 000221             MOVE WS-MES     TO  LK-MES.
- 000222             MOVE WS-DIA     TO  LK-DIA.
- 000223             CALL WS-PGMRUT  USING LK-AREA.
- 000224             IF RETURN-CODE  EQUAL  05
- 000225                SET  WS-FIN-MAE   TO TRUE
- 000226                DISPLAY  'ERROR RUTINA FECHA: 05'
- 000227             END-IF.
- 000228
- 000229        F-1500-FECHA. EXIT.
- 000230       **************************************
- 000231       *                                    *
- 000232       *  CUERPO PRINCIPAL DE PROCESOS      *
- 000233       *  LECTURA FILE INPUT CLASIFICADO    *
- 000234       *  APAREO ARCHIVOS DE ENTRADA        *
- 000235       *                                    *
- 000236       **************************************
- 000237        2000-PROCESO.
- 000238
- 000239            IF WS-CLAVE-MAE = WS-CLAVE2
- 000240       *        DISPLAY 'IGUALES' WS-CLAVE-MAE '  '  WS-CLAVE2
- 000241                PERFORM 4500-ACTUALIZAR THRU 4500-ACTUALIZAR
- 000242                PERFORM 4000-LEER-NOVEDAD  THRU  F-4000-LEER-NOVEDAD
- 000243
- 000244            ELSE
- 000245
- 000246              IF WS-CLAVE-MAE  > WS-CLAVE2
- 000247       *        DISPLAY 'DIFERENTES' WS-CLAVE-MAE '  '  WS-CLAVE2
- 000248                PERFORM 4000-LEER-NOVEDAD  THRU  F-4000-LEER-NOVEDAD
- 000249              ELSE
- 000250                PERFORM 6000-GRABAR-SALIDA  THRU  F-6000-GRABAR-SALIDA
- 000251                PERFORM 3000-LEER-MAESTRO  THRU  F-3000-LEER-MAESTRO
- 000252       *        DISPLAY ' ERROR ' WS-CLAVE-MAE '  '  WS-CLAVE2
- 000253              END-IF
- 000254            END-IF.
- 000255       *************************************************************
- 000256       * CONTROL FIN DE ARCHIVOS DE ENTRADA, PARA FIN PROGRAMA     *
- 000257       *************************************************************
- 000258
- 000259            IF WS-FIN-MAE AND WS-FIN-NOV
- 000260               SET  WS-FIN-LECTURA TO TRUE
- 000261            END-IF.
- 000262
- 000263        F-2000-PROCESO. EXIT.
- 000264
- 000265       **************************************
- 000266       * LECTURA MAESTRO                    *
- 000267       **************************************
- 000268
- 000269        3000-LEER-MAESTRO.
- 000270
- 000271       *    DISPLAY 'LEER MAESTRO'.
- 000272            READ MAESTRO INTO WS-REG-MAESTRO.
- 000273
- 000274            EVALUATE WS-MAE-CODE
- 000275              WHEN '00'
- 000276                      ADD 1 TO WS-CONT-MAE
- 000277               WHEN '10'
- 000278               SET WS-FIN-MAE  TO TRUE
- 000279               MOVE HIGH-VALUE   TO WS-CLAVE-MAE
- 000280
- 000281            WHEN OTHER
- 000282               DISPLAY '* ERROR EN LECTURA MAESTRO = ' WS-MAE-CODE
- 000283               MOVE 9999 TO RETURN-CODE
- 000284               SET WS-FIN-MAE TO TRUE
- 000285
- 000286            END-EVALUATE.
- 000287        F-3000-LEER-MAESTRO. EXIT.
- 000288
- 000289       **************************************
- 000290       * LECTURA NOVEDAD                    *
- 000291       **************************************
- 000292        4000-LEER-NOVEDAD.
- 000293
- 000294       *    DISPLAY 'LEER NOVEDAD'
- 000295            READ NOVEDAD INTO WS-REG-NOVEDAD.
- 000296
- 000297            EVALUATE WS-NOV-CODE
- 000298              WHEN '00'
- 000299                     ADD 1 TO WS-CONT-NOV
- 000300               WHEN '10'
- 000301               SET WS-FIN-NOV   TO TRUE
- 000302               MOVE HIGH-VALUE   TO WS-CLAVE2
- 000303
- 000304            WHEN OTHER
- 000305               DISPLAY '* ERROR EN LECTURA NOVEDAD = ' WS-NOV-CODE
- 000306               MOVE 9999 TO RETURN-CODE
- 000307               SET WS-FIN-NOV   TO TRUE
- 000308
- 000309            END-EVALUATE.
- 000310
- 000311        F-4000-LEER-NOVEDAD. EXIT.
- 000312
- 000313
- 000314        4500-ACTUALIZAR.
- 000315
- 000316       *    DISPLAY ' ACTUALIZO '.
- 000317            ADD  WS-NOV-SALDO TO WS-SALDO-TOTAL.
- 000318
- 000319        F-4500-ACTUALIZAR. EXIT.
- 000320
- 000321       **************************************************
- 000322       *   PARRAFO PARA GRABAR LA SALIDA ACTUALIZADA    *
- 000323       **************************************************
- 000324
- 000325        6000-GRABAR-SALIDA.
- 000326
- 000327       *    DISPLAY ' GRABO SALIDA ' WS-SALDO-TOTAL
- 000328
- 000329            MOVE WS-TIP-DOC TO  WS-TIP-DOC-SAL.
- 000330            MOVE WS-NRO-DOC TO  WS-NRO-DOC-SAL.
- 000331            MOVE WS-CLI-NRO TO  WS-CLI-NRO-SAL.
- 000332            MOVE LK-FECHA   TO  WS-CLI-AAAAMMDD-SAL.
- 000333            MOVE WS-SALDO-TOTAL TO WS-CLI-SALDO-SAL.
- 000334
- 000335            WRITE REG-SALIDA   FROM WS-REG-SALIDA.
- 000336              ADD 1 TO WS-CONT-GRA
- 000337               IF WS-SAL-CODE IS NOT EQUAL '00'
- 000338                 DISPLAY '* ERROR EN WRITE   = '
- 000339                                             WS-SAL-CODE
- 000340                 MOVE 9999 TO RETURN-CODE
- 000341                 SET WS-FIN-LECTURA TO TRUE
- 000342               END-IF.
- 000343            MOVE ZEROS TO WS-SALDO-TOTAL.
- 000344
- 000345        F-6000-GRABAR-SALIDA. EXIT.
- 000346
- 000347
- 000348       **************************************
- 000349       *                                    *
- 000350       *  CUERPO FINAL CIERRE DE FILES      *
- 000351       *                                    *
- 000352       **************************************
- 000353        9999-FINAL.
- 000354
- 000355            CLOSE MAESTRO.
- 000356               IF WS-MAE-CODE IS NOT EQUAL '00'
- 000357                 DISPLAY '* ERROR EN CLOSE MAESTRO = '
- 000358                                             WS-MAE-CODE
- 000359                 MOVE 9999 TO RETURN-CODE
- 000360                 SET WS-FIN-LECTURA TO TRUE
- 000361              END-IF.
- 000362
- 000363            CLOSE  NOVEDAD
- 000364               IF WS-NOV-CODE IS NOT EQUAL '00'
- 000365                 DISPLAY '* ERROR EN CLOSE NOVEDAD  ='
- 000366                                             WS-NOV-CODE
- 000367                 MOVE 9999 TO RETURN-CODE
- 000368                 SET WS-FIN-LECTURA TO TRUE
- 000369            END-IF.
- 000370
- 000371            CLOSE SALIDA
- 000372               IF WS-SAL-CODE IS NOT EQUAL '00'
- 000373                 DISPLAY '* ERROR EN CLOSE SALIDA  = '
- 000374                                             WS-SAL-CODE
- 000375                 MOVE 9999 TO RETURN-CODE
- 000376                 SET WS-FIN-LECTURA TO TRUE
- 000377              END-IF.
- 000378
- 000379       **********************************
- 000380       *   MOSTRAR TOTALES DE CONTROL   *
- 000381       **********************************
- 000382
- 000383              DISPLAY 'CANTIDAD REGISTROS MAESTRO: ' WS-CONT-MAE.
- 000384              DISPLAY 'CANTIDAD REGISTROS NOVEDADES: ' WS-CONT-NOV.
- 000385              DISPLAY 'CANTIDAD REGISTROS GRABADOS: ' WS-CONT-GRA.
- 000386
- 000387        F-9999-FINAL.
- 000388            EXIT.
- ****** **************************** Bottom of Data ****************************
\ No newline at end of file
+000001 IDENTIFICATION DIVISION.
+000002*                                                        *
+000003  PROGRAM-ID. PGMAPA99.
+000004**********************************************************
+000005*      MANTENIMIENTO DE PROGRAMA                         *
+000006**********************************************************
+000007*   FECHA    *    DETALLE       *
+000008****************************************
+000009* 2020/07/21 *  PROGRAMA ACTUALIZADOR  *
+000010*            *       DE SALDO          *
+000011****************************************
+000012 AUTHOR. NAHUEL GATTARI.
+000013 ENVIRONMENT DIVISION.
+000014 CONFIGURATION SECTION.
+000015 SPECIAL-NAMES.
+000016     DECIMAL-POINT IS COMMA.
+000017
+000018 INPUT-OUTPUT SECTION.
+000019 FILE-CONTROL.
+000020       SELECT MAESTRO ASSIGN DDMAE
+000021       ORGANIZATION   IS INDEXED
+000022       ACCESS IS SEQUENTIAL
+000023       RECORD KEY IS WS-CLAVE-MAE
+000024       FILE STATUS IS WS-MAE-CODE.
+000025
+000026       SELECT NOVEDAD ASSIGN DDNOV
+000027              FILE STATUS IS WS-NOV-CODE.
+000028
+000029       SELECT SALIDA  ASSIGN DDSAL
+000030       ORGANIZATION   IS INDEXED
+000031       ACCESS IS RANDOM
+000032       RECORD KEY IS WS-SALIDA
+000033       FILE STATUS IS WS-SAL-CODE.
+000034
+000035       SELECT RECHAZOS ASSIGN DDRCH
+000036              FILE STATUS IS WS-RCH-CODE.
+000037
+000038       SELECT CONTROLES ASSIGN DDCTL
+000039              FILE STATUS IS WS-CTL-CODE.
+000040
+000041 DATA DIVISION.
+000042 FILE SECTION.
+000043 FD MAESTRO.
+000044
+000045 01 REG-MAESTRO.
+000046    03 WS-CLAVE-MAE PIC X(13).
+000047    03 FILLER       PIC X(37).
+000048
+000049 FD NOVEDAD
+000050      BLOCK CONTAINS 0 RECORDS
+000051      RECORDING MODE IS F.
+000052
+000053 01 REG-NOVEDAD    PIC X(50).
+000054
+000055 FD SALIDA.
+000056
+000057 01 REG-SALIDA.
+000058    03 WS-SALIDA    PIC X(13).
+000059    03 FILLER       PIC X(37).
+000060
+000061 FD RECHAZOS
+000062      BLOCK CONTAINS 0 RECORDS
+000063      RECORDING MODE IS F.
+000064
+000065 01 REG-RECHAZO    PIC X(50).
+000066
+000067 FD CONTROLES
+000068      BLOCK CONTAINS 0 RECORDS
+000069      RECORDING MODE IS F.
+000070
+000071 01  REG-CONTROL.
+000072     03  CTL-FECHA             PIC 9(08).
+000073     03  CTL-CONT-MAE          PIC 9(08).
+000074     03  CTL-CONT-NOV          PIC 9(08).
+000075     03  CTL-CONT-GRA          PIC 9(08).
+000076     03  CTL-CONT-RECHAZADAS   PIC 9(08).
+000077     03  CTL-CONT-NOENCONTR    PIC 9(08).
+000078     03  FILLER                PIC X(12).
+000079
+000080**************************************
+000081 WORKING-STORAGE SECTION.
+000082**************************************
+000083 77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000084 77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+000085 77  WS-MAE-CODE      PIC XX    VALUE SPACES.
+000086 77  WS-NOV-CODE      PIC XX    VALUE SPACES.
+000087 77  WS-SAL-CODE      PIC XX    VALUE SPACES.
+000088 77  WS-RCH-CODE      PIC XX    VALUE SPACES.
+000089 77  WS-CTL-CODE      PIC XX    VALUE SPACES.
+000090 77  WS-PGMRUT        PIC X(8)  VALUE 'PGMRUT'.
+000091
+000092************
+000093*CONTADORES*
+000094************
+000095 77  WS-CONT-MAE          PIC 9(8)     VALUE ZEROS.
+000096 77  WS-CONT-NOV          PIC 9(8)     VALUE ZEROS.
+000097 77  WS-CONT-GRA          PIC 9(8)     VALUE ZEROS.
+000098 77  WS-CONT-RECHAZADAS   PIC 9(8)     VALUE ZEROS.
+000099 77  WS-CONT-NOENCONTRADAS PIC 9(8)   VALUE ZEROS.
+000100
+000101 01  WS-STATUS-FIN    PIC X.
+000102     88  WS-FIN-LECTURA         VALUE 'Y'.
+000103     88  WS-NO-FIN-LECTURA      VALUE 'N'.
+000104
+000105 01  WS-STA-MAE     PIC X.
+000106     88  WS-FIN-MAE           VALUE 'Y'.
+000107     88  WS-NO-FIN-MAE        VALUE 'N'.
+000108
+000109 01  WS-STA-NOV     PIC X.
+000110     88  WS-FIN-NOV           VALUE 'Y'.
+000111     88  WS-NO-FIN-NOV        VALUE 'N'.
+000112
+000113 01  WS-SALDO-TOTAL     PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000114
+000115**************************************
+000116*   RESUMEN NOVEDADES POR SUC/TIPO   *
+000117**************************************
+000118
+000119 01  WS-SW-RESUMEN    PIC X         VALUE 'N'.
+000120     88  WS-ENCONTRO-RES            VALUE 'Y'.
+000121     88  WS-NO-ENCONTRO-RES         VALUE 'N'.
+000122
+000123 77  WS-CONT-RES      PIC 9(03)     VALUE ZEROS.
+000124 77  WS-BUSCA-SUC     PIC 9(02)     VALUE ZEROS.
+000125 77  WS-BUSCA-TIPO    PIC 9(02)     VALUE ZEROS.
+000126 77  WS-RES-IMPORTE-ED  PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000127
+000128 01  WS-TABLA-RESUMEN.
+000129     05  WS-RES-ENTRADA OCCURS 200 TIMES
+000130             INDEXED BY WS-IDX-RES.
+000131         10  WS-RES-SUC      PIC 9(02)     VALUE ZEROS.
+000132         10  WS-RES-TIPO     PIC 9(02)     VALUE ZEROS.
+000133         10  WS-RES-CANT     PIC 9(05)     VALUE ZEROS.
+000134         10  WS-RES-IMPORTE  PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000135
+000136
+000137**************************************
+000138*         LAYOUT MAESTRO CLIENTES    *
+000139*                                    *
+000140*         LARGO 50 BYTES             *
+000141*        VSAM KSDS KEY (1,13)        *
+000142*                                    *
+000143*        ALT KEY NRO-CLI  (18,3)     *
+000144**************************************
+000145
+000146 01  WS-REG-MAESTRO.
+000147     03  WS-TIP-DOC            PIC X(02)    VALUE SPACES.
+000148     03  WS-NRO-DOC            PIC 9(11)    VALUE ZEROS.
+000149     03  FILLER                PIC X(04)    VALUE SPACES.
+000150     03  WS-CLI-NRO            PIC 9(03)    VALUE ZEROS.
+000151     03  WS-CLI-SALDO          PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000152     03  WS-CLI-AAAAMMDD       PIC 9(08)    VALUE ZEROS.
+000153     03  FILLER                PIC X(16)    VALUE SPACES.
+000154
+000155
+000156**************************************
+000157*         LAYOUT MAESTRO NOVEDADES   *
+000158*                                    *
+000159*         LARGO 50 BYTES             *
+000160*        VSAM KSDS KEY (1,13)        *
+000161*                                    *
+000162*        ALT KEY NRO-CLI  (18,3)     *
+000163**************************************
+000164
+000165 01 WS-REG-NOVEDAD.
+000166    03 WS-CLAVE2.
+000167       05 WS-NOV-TIP-DOC        PIC X(02)     VALUE SPACES.
+000168       05 WS-NOV-NRO-DOC        PIC 9(11)     VALUE ZEROS.
+000169    03 WS-NOV-SUC            PIC 9(02)     VALUE ZEROS.
+000170    03 WS-NOV-TIPO           PIC 9(02)     VALUE ZEROS.
+000171    03 WS-NOV-NRO            PIC 9(03)     VALUE ZEROS.
+000172    03 WS-NOV-SALDO          PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000173    03  FILLER               PIC X(24)     VALUE SPACES.
+000174
+000175**************************************
+000176*         LAYOUT SALIDA              *
+000177*                                    *
+000178*         LARGO 50 BYTES             *
+000179*        VSAM KSDS KEY (1,13)        *
+000180*                                    *
+000181*        ALT KEY NRO-CLI  (18,3)     *
+000182**************************************
+000183
+000184 01  WS-REG-SALIDA.
+000185     03  WS-TIP-DOC-SAL        PIC X(02)    VALUE SPACES.
+000186     03  WS-NRO-DOC-SAL        PIC 9(11)    VALUE ZEROS.
+000187     03  FILLER                PIC X(04)    VALUE SPACES.
+000188     03  WS-CLI-NRO-SAL        PIC 9(03)    VALUE ZEROS.
+000189     03  WS-CLI-SALDO-SAL      PIC S9(09)V99 COMP-3 VALUE ZEROS.
+000190     03  WS-CLI-AAAAMMDD-SAL   PIC 9(08)    VALUE ZEROS.
+000191     03  FILLER                PIC X(16)    VALUE SPACES.
+000192
+000193
+000194 01  WS-FECHA.
+000195     03  WS-ANIO    PIC 9(02)   VALUE ZEROS.
+000196     03  WS-MES     PIC 9(02)   VALUE ZEROS.
+000197     03  WS-DIA     PIC 9(02)   VALUE ZEROS.
+000198
+000199 LINKAGE SECTION.
+000200
+000201  01  LK-AREA.
+000202      03  LK-FECHA.
+000203          05  SIGLO-ANIO.
+000204              07 LK-SIGLO    PIC 99.
+000205              07 LK-ANIO     PIC 99.
+000206          05 LK-MES      PIC 99.
+000207          05 LK-DIA      PIC 99.
+000208      03 FILLER      PIC X(22).
+000209
+000210**************************************
+000211 PROCEDURE DIVISION USING LK-AREA.
+000212**************************************
+000213*                                    *
+000214*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000215*                                    *
+000216**************************************
+000217 MAIN-PROGRAM.
+000218
+000219     PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+000220
+000221     PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+000222             UNTIL WS-FIN-LECTURA.
+000223
+000224     PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+000225
+000226 F-MAIN-PROGRAM. GOBACK.
+000227
+000228**************************************
+000229*                                    *
+000230*  CUERPO INICIO APERTURA ARCHIVOS   *
+000231*                                    *
+000232**************************************
+000233 1000-INICIO.
+000234
+000235     ACCEPT WS-FECHA FROM DATE.
+000236     PERFORM 1500-FECHA   THRU F-1500-FECHA.
+000237 
+000238     IF NOT WS-FIN-LECTURA
+000239        SET WS-NO-FIN-LECTURA TO TRUE
+000240        MOVE 'NO' TO WS-STATUS-FIN
+000241
+000242        OPEN INPUT  MAESTRO
+000243        IF WS-MAE-CODE IS NOT EQUAL '00'
+000244           DISPLAY '* ERROR EN OPEN FILE1   = ' WS-MAE-CODE
+000245           MOVE 9999 TO RETURN-CODE
+000246           SET  WS-FIN-LECTURA TO TRUE
+000247        END-IF
+000248
+000249        OPEN INPUT  NOVEDAD
+000250        IF WS-NOV-CODE IS NOT EQUAL '00'
+000251           DISPLAY '* ERROR EN OPEN MOVIMI  = ' WS-NOV-CODE
+000252           MOVE 9999 TO RETURN-CODE
+000253           SET  WS-FIN-LECTURA TO TRUE
+000254        END-IF
+000255
+000256        OPEN I-O SALIDA
+000257        IF WS-SAL-CODE IS NOT EQUAL '00'
+000258           DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SAL-CODE
+000259           MOVE 9999 TO RETURN-CODE
+000260           SET  WS-FIN-LECTURA TO TRUE
+000261        END-IF
+000262
+000263        OPEN OUTPUT RECHAZOS
+000264        IF WS-RCH-CODE IS NOT EQUAL '00'
+000265           DISPLAY '* ERROR EN OPEN RECHAZOS = ' WS-RCH-CODE
+000266           MOVE 9999 TO RETURN-CODE
+000267           SET  WS-FIN-LECTURA TO TRUE
+000268        END-IF
+000269
+000270        OPEN OUTPUT CONTROLES
+000271        IF WS-CTL-CODE IS NOT EQUAL '00'
+000272           DISPLAY '* ERROR EN OPEN CONTROLES = ' WS-CTL-CODE
+000273           MOVE 9999 TO RETURN-CODE
+000274           SET  WS-FIN-LECTURA TO TRUE
+000275        END-IF
+000276
+000277        PERFORM 3000-LEER-MAESTRO THRU F-3000-LEER-MAESTRO
+000278        PERFORM 4000-LEER-NOVEDAD  THRU F-4000-LEER-NOVEDAD
+000279     END-IF.
+000280
+000281 F-1000-INICIO.   EXIT.
+000282
+000283 1500-FECHA.
+000284
+000285      MOVE SPACES     TO  LK-AREA.
+000286      MOVE 20         TO  LK-SIGLO.
+000287      MOVE WS-ANIO    TO  LK-ANIO.
+000288      MOVE WS-MES     TO  LK-MES.
+000289      MOVE WS-DIA     TO  LK-DIA.
+000290      CALL WS-PGMRUT  USING LK-AREA.
+000291
+000292     EVALUATE RETURN-CODE
+000293       WHEN 00
+000294          CONTINUE
+000295       WHEN 01
+000296          SET  WS-FIN-MAE   TO TRUE
+000297          SET  WS-FIN-LECTURA TO TRUE
+000298          DISPLAY  'ERROR RUTINA FECHA: 01 - DIA INVALIDO'
+000299          MOVE 9999 TO RETURN-CODE
+000300       WHEN 02
+000301          SET  WS-FIN-MAE   TO TRUE
+000302          SET  WS-FIN-LECTURA TO TRUE
+000303          DISPLAY  'ERROR RUTINA FECHA: 02 - MES INVALIDO'
+000304          MOVE 9999 TO RETURN-CODE
+000305       WHEN 03
+000306          SET  WS-FIN-MAE   TO TRUE
+000307          SET  WS-FIN-LECTURA TO TRUE
+000308          DISPLAY  'ERROR RUTINA FECHA: 03 - ANIO INVALIDO'
+000309          MOVE 9999 TO RETURN-CODE
+000310       WHEN 04
+000311          SET  WS-FIN-MAE   TO TRUE
+000312          SET  WS-FIN-LECTURA TO TRUE
+000313          DISPLAY  'ERROR RUTINA FECHA: 04 - SIGLO INVALIDO'
+000314          MOVE 9999 TO RETURN-CODE
+000315       WHEN 05
+000316          SET  WS-FIN-MAE   TO TRUE
+000317          SET  WS-FIN-LECTURA TO TRUE
+000318          DISPLAY  'ERROR RUTINA FECHA: 05'
+000319          MOVE 9999 TO RETURN-CODE
+000320       WHEN OTHER
+000321          SET  WS-FIN-MAE   TO TRUE
+000322          SET  WS-FIN-LECTURA TO TRUE
+000323          DISPLAY  'ERROR RUTINA FECHA: ' RETURN-CODE
+000324          MOVE 9999 TO RETURN-CODE
+000325     END-EVALUATE.
+000326
+000327 F-1500-FECHA. EXIT.
+000328**************************************
+000329*                                    *
+000330*  CUERPO PRINCIPAL DE PROCESOS      *
+000331*  LECTURA FILE INPUT CLASIFICADO    *
+000332*  APAREO ARCHIVOS DE ENTRADA        *
+000333*                                    *
+000334**************************************
+000335 2000-PROCESO.
+000336
+000337     IF WS-CLAVE-MAE = WS-CLAVE2
+000338*        DISPLAY 'IGUALES' WS-CLAVE-MAE '  '  WS-CLAVE2
+000339         PERFORM 4500-ACTUALIZAR THRU 4500-ACTUALIZAR
+000340         PERFORM 4000-LEER-NOVEDAD  THRU  F-4000-LEER-NOVEDAD
+000341
+000342     ELSE
+000343
+000344       IF WS-CLAVE-MAE  > WS-CLAVE2
+000345*        DISPLAY 'DIFERENTES' WS-CLAVE-MAE '  '  WS-CLAVE2
+000346         PERFORM 4800-RECHAZAR-NOV THRU F-4800-RECHAZAR-NOV
+000347         PERFORM 4000-LEER-NOVEDAD  THRU  F-4000-LEER-NOVEDAD
+000348       ELSE
+000349         PERFORM 6000-GRABAR-SALIDA  THRU  F-6000-GRABAR-SALIDA
+000350         PERFORM 3000-LEER-MAESTRO  THRU  F-3000-LEER-MAESTRO
+000351*        DISPLAY ' ERROR ' WS-CLAVE-MAE '  '  WS-CLAVE2
+000352       END-IF
+000353     END-IF.
+000354*************************************************************
+000355* CONTROL FIN DE ARCHIVOS DE ENTRADA, PARA FIN PROGRAMA     *
+000356*************************************************************
+000357
+000358     IF WS-FIN-MAE AND WS-FIN-NOV
+000359        SET  WS-FIN-LECTURA TO TRUE
+000360     END-IF.
+000361
+000362 F-2000-PROCESO. EXIT.
+000363
+000364**************************************
+000365* LECTURA MAESTRO                    *
+000366**************************************
+000367
+000368 3000-LEER-MAESTRO.
+000369
+000370*    DISPLAY 'LEER MAESTRO'.
+000371     READ MAESTRO INTO WS-REG-MAESTRO.
+000372
+000373     EVALUATE WS-MAE-CODE
+000374       WHEN '00'
+000375              MOVE WS-CLI-SALDO TO WS-SALDO-TOTAL
+000376               ADD 1 TO WS-CONT-MAE
+000377        WHEN '10'
+000378        SET WS-FIN-MAE  TO TRUE
+000379        MOVE HIGH-VALUE   TO WS-CLAVE-MAE
+000380
+000381     WHEN OTHER
+000382        DISPLAY '* ERROR EN LECTURA MAESTRO = ' WS-MAE-CODE
+000383        MOVE 9999 TO RETURN-CODE
+000384        SET WS-FIN-MAE TO TRUE
+000385
+000386     END-EVALUATE.
+000387 F-3000-LEER-MAESTRO. EXIT.
+000388
+000389**************************************
+000390* LECTURA NOVEDAD                    *
+000391**************************************
+000392 4000-LEER-NOVEDAD.
+000393
+000394*    DISPLAY 'LEER NOVEDAD'
+000395     READ NOVEDAD INTO WS-REG-NOVEDAD.
+000396
+000397     EVALUATE WS-NOV-CODE
+000398       WHEN '00'
+000399              ADD 1 TO WS-CONT-NOV
+000400        WHEN '10'
+000401        SET WS-FIN-NOV   TO TRUE
+000402        MOVE HIGH-VALUE   TO WS-CLAVE2
+000403
+000404     WHEN OTHER
+000405        DISPLAY '* ERROR EN LECTURA NOVEDAD = ' WS-NOV-CODE
+000406        MOVE 9999 TO RETURN-CODE
+000407        SET WS-FIN-NOV   TO TRUE
+000408
+000409     END-EVALUATE.
+000410
+000411 F-4000-LEER-NOVEDAD. EXIT.
+000412
+000413
+000414 4500-ACTUALIZAR.
+000415
+000416*    DISPLAY ' ACTUALIZO '.
+000417     IF (WS-SALDO-TOTAL + WS-NOV-SALDO) IS LESS THAN ZEROS
+000418       DISPLAY '* NOVEDAD RECHAZADA, SALDO NEGATIVO = ' WS-CLAVE2
+000419      WRITE REG-RECHAZO FROM WS-REG-NOVEDAD
+000420       IF WS-RCH-CODE IS NOT EQUAL '00'
+000421         DISPLAY '* ERROR EN WRITE RECHAZOS = ' WS-RCH-CODE
+000422         MOVE 9999 TO RETURN-CODE
+000423         SET WS-FIN-LECTURA TO TRUE
+000424       END-IF
+000425       ADD 1 TO WS-CONT-RECHAZADAS
+000426     ELSE
+000427       ADD  WS-NOV-SALDO TO WS-SALDO-TOTAL
+000428       PERFORM 4600-ACUMULAR-RES THRU F-4600-ACUMULAR-RES
+000429     END-IF.
+000430
+000431 F-4500-ACTUALIZAR. EXIT.
+000432
+000433**************************************************
+000434*   PARRAFO PARA ACUMULAR RESUMEN SUC/TIPO       *
+000435**************************************************
+000436
+000437 4600-ACUMULAR-RES.
+000438
+000439     MOVE WS-NOV-SUC    TO WS-BUSCA-SUC.
+000440     MOVE WS-NOV-TIPO   TO WS-BUSCA-TIPO.
+000441     SET WS-IDX-RES     TO 1.
+000442     SET WS-NO-ENCONTRO-RES TO TRUE.
+000443
+000444     PERFORM 4700-BUSCAR-RES THRU F-4700-BUSCAR-RES
+000445        UNTIL WS-IDX-RES > WS-CONT-RES OR WS-ENCONTRO-RES.
+000446
+000447     IF WS-ENCONTRO-RES
+000448        ADD 1 TO WS-RES-CANT(WS-IDX-RES)
+000449        ADD WS-NOV-SALDO TO WS-RES-IMPORTE(WS-IDX-RES)
+000450     ELSE
+000451        IF WS-CONT-RES < 200
+000452           ADD 1 TO WS-CONT-RES
+000453           MOVE WS-BUSCA-SUC  TO WS-RES-SUC(WS-CONT-RES)
+000454           MOVE WS-BUSCA-TIPO TO WS-RES-TIPO(WS-CONT-RES)
+000455           MOVE 1             TO WS-RES-CANT(WS-CONT-RES)
+000456           MOVE WS-NOV-SALDO  TO WS-RES-IMPORTE(WS-CONT-RES)
+000457        ELSE
+000458           DISPLAY '* TABLA RESUMEN LLENA, SUC/TIPO DESCARTADO = '
+000459                   WS-BUSCA-SUC WS-BUSCA-TIPO
+000460        END-IF
+000461     END-IF.
+000462
+000463 F-4600-ACUMULAR-RES. EXIT.
+000464
+000465 4700-BUSCAR-RES.
+000466
+000467     IF WS-RES-SUC(WS-IDX-RES)  EQUAL WS-BUSCA-SUC
+000468        AND WS-RES-TIPO(WS-IDX-RES) EQUAL WS-BUSCA-TIPO
+000469        SET WS-ENCONTRO-RES TO TRUE
+000470     ELSE
+000471        SET WS-IDX-RES UP BY 1
+000472     END-IF.
+000473
+000474 F-4700-BUSCAR-RES. EXIT.
+000475
+000476**************************************************
+000477*   PARRAFO PARA RECHAZAR NOVEDAD SIN MAESTRO    *
+000478**************************************************
+000479
+000480 4800-RECHAZAR-NOV.
+000481
+000482     DISPLAY '* NOVEDAD SIN MAESTRO, RECHAZADA = ' WS-CLAVE2.
+000483     WRITE REG-RECHAZO FROM WS-REG-NOVEDAD.
+000484        IF WS-RCH-CODE IS NOT EQUAL '00'
+000485          DISPLAY '* ERROR EN WRITE RECHAZOS = ' WS-RCH-CODE
+000486          MOVE 9999 TO RETURN-CODE
+000487          SET WS-FIN-LECTURA TO TRUE
+000488        END-IF.
+000489     ADD 1 TO WS-CONT-NOENCONTRADAS.
+000490
+000491 F-4800-RECHAZAR-NOV. EXIT.
+000492
+000493**************************************************
+000494*   PARRAFO PARA GRABAR LA SALIDA ACTUALIZADA    *
+000495**************************************************
+000496
+000497 6000-GRABAR-SALIDA.
+000498
+000499*    DISPLAY ' GRABO SALIDA ' WS-SALDO-TOTAL
+000500
+000501     MOVE WS-TIP-DOC TO  WS-TIP-DOC-SAL.
+000502     MOVE WS-NRO-DOC TO  WS-NRO-DOC-SAL.
+000503     MOVE WS-CLI-NRO TO  WS-CLI-NRO-SAL.
+000504     MOVE LK-FECHA   TO  WS-CLI-AAAAMMDD-SAL.
+000505     MOVE WS-SALDO-TOTAL TO WS-CLI-SALDO-SAL.
+000506
+000507     WRITE REG-SALIDA   FROM WS-REG-SALIDA.
+000508       ADD 1 TO WS-CONT-GRA
+000509        IF WS-SAL-CODE IS NOT EQUAL '00'
+000510          DISPLAY '* ERROR EN WRITE   = '
+000511                                      WS-SAL-CODE
+000512          MOVE 9999 TO RETURN-CODE
+000513          SET WS-FIN-LECTURA TO TRUE
+000514        END-IF.
+000515     MOVE ZEROS TO WS-SALDO-TOTAL.
+000516
+000517 F-6000-GRABAR-SALIDA. EXIT.
+000518
+000519**************************************************
+000520*   PARRAFO PARA IMPRIMIR RESUMEN SUC/TIPO       *
+000521**************************************************
+000522
+000523 8700-IMPRIMIR-RES.
+000524
+000525     MOVE WS-RES-IMPORTE(WS-IDX-RES) TO WS-RES-IMPORTE-ED.
+000526     DISPLAY 'SUC: '   WS-RES-SUC(WS-IDX-RES)
+000527             ' TIPO: ' WS-RES-TIPO(WS-IDX-RES)
+000528             ' CANT: ' WS-RES-CANT(WS-IDX-RES)
+000529             ' IMPORTE: ' WS-RES-IMPORTE-ED.
+000530     SET WS-IDX-RES UP BY 1.
+000531
+000532 F-8700-IMPRIMIR-RES. EXIT.
+000533
+000534
+000535**************************************
+000536*                                    *
+000537*  CUERPO FINAL CIERRE DE FILES      *
+000538*                                    *
+000539**************************************
+000540 9999-FINAL.
+000541
+000542     CLOSE MAESTRO.
+000543        IF WS-MAE-CODE IS NOT EQUAL '00'
+000544          DISPLAY '* ERROR EN CLOSE MAESTRO = '
+000545                                      WS-MAE-CODE
+000546          MOVE 9999 TO RETURN-CODE
+000547          SET WS-FIN-LECTURA TO TRUE
+000548       END-IF.
+000549
+000550     CLOSE  NOVEDAD
+000551        IF WS-NOV-CODE IS NOT EQUAL '00'
+000552          DISPLAY '* ERROR EN CLOSE NOVEDAD  ='
+000553                                      WS-NOV-CODE
+000554          MOVE 9999 TO RETURN-CODE
+000555          SET WS-FIN-LECTURA TO TRUE
+000556     END-IF.
+000557
+000558     CLOSE SALIDA
+000559        IF WS-SAL-CODE IS NOT EQUAL '00'
+000560          DISPLAY '* ERROR EN CLOSE SALIDA  = '
+000561                                      WS-SAL-CODE
+000562          MOVE 9999 TO RETURN-CODE
+000563          SET WS-FIN-LECTURA TO TRUE
+000564       END-IF.
+000565
+000566     CLOSE RECHAZOS
+000567        IF WS-RCH-CODE IS NOT EQUAL '00'
+000568          DISPLAY '* ERROR EN CLOSE RECHAZOS = '
+000569                                      WS-RCH-CODE
+000570          MOVE 9999 TO RETURN-CODE
+000571          SET WS-FIN-LECTURA TO TRUE
+000572       END-IF.
+000573
+000574     MOVE LK-FECHA             TO CTL-FECHA.
+000575     MOVE WS-CONT-MAE          TO CTL-CONT-MAE.
+000576     MOVE WS-CONT-NOV          TO CTL-CONT-NOV.
+000577     MOVE WS-CONT-GRA          TO CTL-CONT-GRA.
+000578     MOVE WS-CONT-RECHAZADAS   TO CTL-CONT-RECHAZADAS.
+000579     MOVE WS-CONT-NOENCONTRADAS TO CTL-CONT-NOENCONTR.
+000580     WRITE REG-CONTROL.
+000581        IF WS-CTL-CODE IS NOT EQUAL '00'
+000582          DISPLAY '* ERROR EN WRITE CONTROLES = ' WS-CTL-CODE
+000583          MOVE 9999 TO RETURN-CODE
+000584          SET WS-FIN-LECTURA TO TRUE
+000585       END-IF.
+000586
+000587     CLOSE CONTROLES
+000588        IF WS-CTL-CODE IS NOT EQUAL '00'
+000589          DISPLAY '* ERROR EN CLOSE CONTROLES = '
+000590                                      WS-CTL-CODE
+000591          MOVE 9999 TO RETURN-CODE
+000592          SET WS-FIN-LECTURA TO TRUE
+000593       END-IF.
+000594
+000595**********************************
+000596*   MOSTRAR TOTALES DE CONTROL   *
+000597**********************************
+000598
+000599       DISPLAY 'CANTIDAD REGISTROS MAESTRO: ' WS-CONT-MAE.
+000600       DISPLAY 'CANTIDAD REGISTROS NOVEDADES: ' WS-CONT-NOV.
+000601       DISPLAY 'CANTIDAD REGISTROS GRABADOS: ' WS-CONT-GRA.
+000602      DISPLAY 'NOVEDADES RECHAZADAS: ' WS-CONT-RECHAZADAS.
+000603      DISPLAY 'NOVEDADES SIN MAESTRO: ' WS-CONT-NOENCONTRADAS.
+000604
+000605     SET WS-IDX-RES TO 1.
+000606     IF WS-CONT-RES > ZEROS
+000607        DISPLAY '*** RESUMEN NOVEDADES POR SUCURSAL/TIPO ***'
+000608        PERFORM 8700-IMPRIMIR-RES THRU F-8700-IMPRIMIR-RES
+000609           UNTIL WS-IDX-RES > WS-CONT-RES
+000610     END-IF.
+000611
+000612 F-9999-FINAL.
+000613     EXIT.
